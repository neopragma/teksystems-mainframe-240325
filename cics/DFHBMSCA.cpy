@@ -0,0 +1,26 @@
+      *****************************************************************
+      * DFHBMSCA - standard CICS BMS field attribute values.
+      *****************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM      PIC X VALUE X'C8'.
+           02  DFHBMPEU      PIC X VALUE X'48'.
+           02  DFHBMUNP      PIC X VALUE X'40'.
+           02  DFHBMUNN      PIC X VALUE X'C0'.
+           02  DFHBMPRO      PIC X VALUE X'60'.
+           02  DFHBMASK      PIC X VALUE X'E0'.
+           02  DFHBMASF      PIC X VALUE X'A0'.
+           02  DFHBMBRY      PIC X VALUE X'F8'.
+           02  DFHRED        PIC X VALUE X'F1'.
+           02  DFHBLUE       PIC X VALUE X'F2'.
+           02  DFHPINK       PIC X VALUE X'F3'.
+           02  DFHGREEN      PIC X VALUE X'F4'.
+           02  DFHTURQ       PIC X VALUE X'F5'.
+           02  DFHYELLO      PIC X VALUE X'F6'.
+           02  DFHNEUTR      PIC X VALUE X'F7'.
+           02  DFHBASE       PIC X VALUE X'00'.
+           02  DFHDFCOL      PIC X VALUE X'00'.
+           02  DFHPROTN      PIC X VALUE X'60'.
+           02  DFHUNIMD      PIC X VALUE X'C0'.
+           02  DFHHIGH       PIC X VALUE X'F8'.
+           02  DFHNORM       PIC X VALUE X'40'.
+           02  DFHDARK       PIC X VALUE X'0C'.
