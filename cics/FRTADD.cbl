@@ -0,0 +1,421 @@
+       Identification Division.
+       Program-Id. FRTADD.
+      *****************************************************************
+      * Add a new Free Throw record
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+           copy DFHAID.
+           copy DFHBMSCA.
+           copy FRTUMSD.
+           copy FTCONST.
+       01  Free-Throw-Record.
+           copy FRTHROW.
+       01  FT-Container-Data.
+           02  CON-First-Time                 pic x.
+               88  First-Time                 value "Y".
+           02  CON-Confirm-Add                pic x.
+               88  Confirm-Near-Duplicate     value "C".
+           02  FT-Record.
+           copy FRTHROW.
+           02  Validation-Errors              pic x(79).
+       01  CICS-Response-Code                 pic s9(9) binary.
+       01  Duplicate-Check-Fields.
+           05  Dup-Check-Key                  pic x(44).
+           05  Dup-Check-Done                 pic x.
+           05  Near-Duplicate-Switch          pic x.
+               88  Near-Duplicate-Found       value "Y".
+       01  Display-Messages.
+           05  Highlight-Control              pic x.
+               88  Highlight-Error            value "Y".
+           05  MSG-Out                        pic x(79).
+           05  MSG-Undefined-PF-Key           pic x(16)
+               value 'Undefined PF key'.
+           05  MSG-Initial-Prompt.
+               10  filler                     pic x(79)
+               value "Enter values for the new player and press Enter".
+           05  MSG-Record-Added               pic x(79)
+               value "Record successfully added".
+           05  MSG-Duplicate-Key              pic x(79)
+               value "A record already exists for that team and player"
+               .
+           05  MSG-Near-Duplicate             pic x(79)
+               value "Possible duplicate player on this team - press
+      -                  "PF5 again to add anyway".
+       01  Error-Data.
+           copy FTERRD.
+       Procedure Division.
+           perform 7000-Get-Container
+           evaluate CICS-Response-Code
+               when DFHRESP(NORMAL)
+                   if First-Time
+                       perform 0000-First-Time
+                   else
+                       perform 1000-Process-User-Input
+                   end-if
+               when DFHRESP(CHANNELERR)
+               when DFHRESP(CONTAINERERR)
+                   perform 9800-Start-Initial-Trans
+               when other
+                   perform 8100-Container-Error
+           end-evaluate
+           .
+       0000-First-Time.
+      *****************************************************************
+      * First entry into this program in a conversation.
+      *****************************************************************
+           move spaces to CON-First-Time
+           move spaces to CON-Confirm-Add
+           move low-values to FRTUMAPO
+           perform 4000-Copy-from-Record-to-Map
+           move FT-Add-TransId to TRANIDO
+           move MSG-Initial-Prompt to MSGO
+           perform 7100-Put-Container
+           perform 9100-Display-and-Return
+           .
+       1000-Process-User-Input.
+      *****************************************************************
+      * Route control to the appropriate paragraph based on transid.
+      *****************************************************************
+           perform 1100-Receive-Map
+           perform 1200-Check-Attention-Id-Keys
+           perform 7100-Put-Container
+           perform 9100-Display-and-Return
+           .
+       1100-Receive-Map.
+      *****************************************************************
+      * Receive mapped data from the terminal.
+      *****************************************************************
+           EXEC CICS RECEIVE
+               MAP(FT-Add-Map)
+               MAPSET(FT-Add-Mapset)
+               INTO(FRTUMAPI)
+               ASIS
+           END-EXEC
+           .
+       1200-Check-Attention-Id-Keys.
+      *****************************************************************
+      * Handle AID keys that trigger special action.
+      *****************************************************************
+           evaluate EIBAID
+               when DFHENTER
+                   perform 2000-Validate-Input
+               when DFHPF5
+                   perform 5000-Save-Changes
+               when DFHPF12
+                   perform 9500-Transfer-to-View
+               when other
+                   move MSG-Undefined-PF-Key to MSGO
+                   perform 7100-Put-Container
+                   perform 9100-Display-and-Return
+           end-evaluate
+           .
+       2000-Validate-Input.
+      *****************************************************************
+      * Validate newly-submitted and previously-stored input values.
+      *****************************************************************
+           if TEAML greater than 0
+               move TEAMI to FT-Team-Name in FT-Container-Data
+           end-if
+           if NAMEL greater than 0
+               move NAMEI to FT-Player-Name in FT-Container-Data
+           end-if
+           if GAMESL greater than 0
+               EXEC CICS BIF DEEDIT
+                   FIELD(GAMESI)
+                   LENGTH(length of GAMESI)
+               END-EXEC
+               move GAMESI to FT-Games in FT-Container-Data
+           end-if
+           if ATTSL greater than 0
+               EXEC CICS BIF DEEDIT
+                   FIELD(ATTSI)
+                   LENGTH(length of ATTSI)
+               END-EXEC
+               move ATTSI to FT-Attempts in FT-Container-Data
+           end-if
+           if COMPL greater than 0
+               EXEC CICS BIF DEEDIT
+                   FIELD(COMPI)
+                   LENGTH(length of COMPI)
+               END-EXEC
+               move COMPI to FT-Completed in FT-Container-Data
+           end-if
+           if THREEL greater than 0
+               EXEC CICS BIF DEEDIT
+                   FIELD(THREEI)
+                   LENGTH(length of THREEI)
+               END-EXEC
+               move THREEI to FT-Three-Pointers in FT-Container-Data
+           end-if
+
+           perform 7100-Put-Container
+           EXEC CICS LINK
+               PROGRAM(FT-Validation-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+
+           perform 7000-Get-Container
+           if Validation-Errors greater than spaces
+               move Validation-Errors to MSGO
+           end-if
+           perform 4000-Copy-from-Record-to-Map
+           .
+       4000-Copy-from-Record-to-Map.
+      *****************************************************************
+      * Populate output map from container data.
+      *****************************************************************
+           move FT-Team-Name in FT-Container-Data to TEAMO
+           move FT-Player-Name in FT-Container-Data to NAMEO
+           move FT-Games in FT-Container-Data to GAMESO
+           move FT-Attempts in FT-Container-Data to ATTSO
+           move FT-Completed in FT-Container-Data to COMPO
+           move FT-Three-Pointers in FT-Container-Data to THREEO
+           move FT-Pct-Completed in FT-Container-Data to PCTO
+           move FT-Avg-Points in FT-Container-Data to AVGO
+           move FT-Last-Update in FT-Container-Data to UPDO
+           .
+       5000-Save-Changes.
+      *****************************************************************
+      * Write the new record unless there are still validation errors.
+      * A near-duplicate team/player match found by
+      * 5010-Check-Near-Duplicate gets a warning and makes the
+      * operator press PF5 again to confirm, instead of silently
+      * writing what is probably a second record for the same
+      * player under a different case or spelling.
+      *****************************************************************
+           perform 4000-Copy-from-Record-to-Map
+           if Validation-Errors greater than spaces
+               move Validation-Errors to MSGO
+           else
+               if FT-Team-Name in FT-Container-Data equal spaces
+                   or FT-Player-Name in FT-Container-Data equal spaces
+                   move "Team and player name are required" to MSGO
+               else
+                   if not Confirm-Near-Duplicate
+                       perform 5010-Check-Near-Duplicate
+                   end-if
+                   if Near-Duplicate-Found
+                           and not Confirm-Near-Duplicate
+                       set Confirm-Near-Duplicate to true
+                       move MSG-Near-Duplicate to MSGO
+                   else
+                       move spaces to CON-Confirm-Add
+                       move function current-date
+                           to FT-Last-Update in FT-Container-Data
+                       move FT-Current-Season
+                           to FT-Season in FT-Container-Data
+                       set FT-Active in FT-Container-Data to true
+                       set FT-Needs-Extract in FT-Container-Data to true
+                       move FT-Record to Free-Throw-Record
+                       EXEC CICS WRITE
+                           FILE(FT-File-Name)
+                           FROM(Free-Throw-Record)
+                           RIDFLD(Free-Throw-Record(1:44))
+                           RESP(CICS-Response-Code)
+                       END-EXEC
+                       evaluate CICS-Response-Code
+                           when DFHRESP(NORMAL)
+                               move MSG-Record-Added to MSGO
+                               move "Y" to CON-First-Time
+                           when DFHRESP(DUPREC)
+                               move MSG-Duplicate-Key to MSGO
+                           when other
+                               set ERR-File-Error to true
+                               move "WRITE" to ERR-Operation
+                               move FT-File-Name to Err-File-Name
+                               move EIBRESP to ERR-EIBRESP
+                               move EIBRESP2 to ERR-EIBRESP2
+                               perform 8900-Call-Error-Handler
+                               move ERR-Message-Text to MSGO
+                       end-evaluate
+                   end-if
+               end-if
+           end-if
+           .
+       5010-Check-Near-Duplicate.
+      *****************************************************************
+      * Browse the file, starting from this team's first key, for
+      * another active record on the same team whose player name is
+      * a likely match for the one just entered - same key, different
+      * case or spelling - stopping as soon as the browse moves past
+      * this team, the same boundary FRTTEAM's browse stops at.
+      *****************************************************************
+           move "N" to Near-Duplicate-Switch
+           move low-values to Dup-Check-Key
+           move FT-Team-Name in FT-Container-Data to Dup-Check-Key(1:20)
+           EXEC CICS STARTBR
+               FILE(FT-File-Name)
+               RIDFLD(Dup-Check-Key)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           evaluate CICS-Response-Code
+               when DFHRESP(NORMAL)
+                   move "N" to Dup-Check-Done
+                   perform with test before
+                           until Dup-Check-Done equal "Y"
+                       EXEC CICS READNEXT
+                           FILE(FT-File-Name)
+                           RIDFLD(Dup-Check-Key)
+                           INTO(Free-Throw-Record)
+                           RESP(CICS-Response-Code)
+                       END-EXEC
+                       evaluate CICS-Response-Code
+                           when DFHRESP(NORMAL)
+                               if FT-Team-Name in Free-Throw-Record
+                                       not equal
+                                       FT-Team-Name in FT-Container-Data
+                                   move "Y" to Dup-Check-Done
+                               else
+                                   perform 5020-Compare-Player-Name
+                               end-if
+                           when DFHRESP(ENDFILE)
+                               move "Y" to Dup-Check-Done
+                           when other
+                               move "Y" to Dup-Check-Done
+                               move "READNEXT" to ERR-Operation
+                               perform 8200-File-Error
+                       end-evaluate
+                   end-perform
+                   EXEC CICS ENDBR
+                       FILE(FT-File-Name)
+                   END-EXEC
+               when DFHRESP(NOTFND)
+                   continue
+               when other
+                   move "STARTBR" to ERR-Operation
+                   perform 8200-File-Error
+           end-evaluate
+           .
+       5020-Compare-Player-Name.
+      *****************************************************************
+      * Flag the candidate record as a near duplicate if its player
+      * name matches the one just entered except for case, or shares
+      * the first four characters with it, but the two names are not
+      * already identical - an identical key is caught by the WRITE
+      * itself, as DFHRESP(DUPREC).
+      *****************************************************************
+           if not FT-Deleted in Free-Throw-Record
+               and FT-Player-Name in Free-Throw-Record not equal
+                       FT-Player-Name in FT-Container-Data
+               if function upper-case(FT-Player-Name in Free-Throw-Record)
+                       equal
+                       function upper-case
+                           (FT-Player-Name in FT-Container-Data)
+                   or FT-Player-Name in Free-Throw-Record(1:4) equal
+                       FT-Player-Name in FT-Container-Data(1:4)
+                   move "Y" to Near-Duplicate-Switch
+                   move "Y" to Dup-Check-Done
+               end-if
+           end-if
+           .
+       7000-Get-Container.
+      *****************************************************************
+      * Copy container data to working storage.
+      *****************************************************************
+           EXEC CICS GET CONTAINER(FT-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(FT-Container-Data)
+               FLENGTH(length of FT-Container-Data)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           .
+       7100-Put-Container.
+      *****************************************************************
+      * Copy working storage data to the container.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(FT-Container-Data)
+               FLENGTH(length of FT-Container-Data)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if CICS-Response-Code equal DFHRESP(NORMAL)
+               continue
+           else
+               perform 8100-Container-Error
+           end-if
+           .
+       8100-Container-Error.
+      *****************************************************************
+      * Display response codes after unexpected condition when
+      * getting a container.  Message text and TDQ logging are
+      * handled by the shared FRTERR error handler.
+      *****************************************************************
+           set ERR-Container-Error to true
+           move FT-Channel-Name to ERR-Channel-Name
+           move FT-Container-Name to ERR-Container-Name
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSGO
+           perform 9100-Display-and-Return
+           .
+       8200-File-Error.
+      *****************************************************************
+      * Display response codes after unexpected condition when
+      * performing a File Control operation.  Message text and TDQ
+      * logging are handled by the shared FRTERR error handler.
+      *****************************************************************
+           set ERR-File-Error to true
+           move FT-File-Name to ERR-File-Name
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSG-Out
+           set Highlight-Error to true
+           perform 9100-Display-and-Return
+           .
+       8900-Call-Error-Handler.
+      *****************************************************************
+      * Hand the error off to FRTERR via the error container on this
+      * program's own channel.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS LINK
+               PROGRAM(FT-Error-Handler-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           .
+      *****************************************************************
+      * Display the output map and do a pseudoconversational return.
+      *****************************************************************
+       9100-Display-and-Return.
+           move "ADD" to SCRTITLO
+           if Highlight-Error
+               move DFHRED to MSGC
+               move space to Highlight-Control
+           end-if
+           EXEC CICS SEND
+               MAP(FT-Add-Map)
+               MAPSET(FT-Add-Mapset)
+               FROM(FRTUMAPO)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID(FT-Add-TransId)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           .
+       9500-Transfer-to-View.
+           EXEC CICS XCTL
+               PROGRAM(FT-View-Program)
+           END-EXEC
+           .
+       9800-Start-Initial-Trans.
+      *****************************************************************
+      * This program can be started directly from terminal input, in
+      * which case there is no prior container to retrieve.
+      *****************************************************************
+           initialize FT-Container-Data
+           move "Y" to CON-First-Time
+           perform 0000-First-Time
+           .
