@@ -0,0 +1,13 @@
+      *****************************************************************
+      * FRTAUDIT - Before-image audit record written to the audit
+      * trail file (ESDS) whenever FRTUPD or FRTDEL changes a
+      * free-throw record.
+      *****************************************************************
+           02  AUD-Timestamp.
+               05  AUD-Date                  pic s9(7) comp-3.
+               05  AUD-Time                  pic s9(7) comp-3.
+           02  AUD-Operation                 pic x(6).
+           02  AUD-Terminal-Id               pic x(4).
+           02  AUD-Operator-Id               pic x(8).
+           02  AUD-Before-Image.
+           copy FRTHROW.
