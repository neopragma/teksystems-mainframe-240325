@@ -11,10 +11,17 @@
            copy FTCONST.
        01  Free-Throw-Record.
            copy FRTHROW.
+       01  FT-Audit-Record.
+           copy FRTAUDIT.
+       01  Supervisor-Record.
+           copy FRTSUPV.
        01  FT-Container-Data.
            02  CON-Status                     pic x.
                88  First-Time                 value "Y".
                88  Confirm-Deletion           value "C".
+           02  CON-Override-Status            pic x.
+               88  Override-Needed            value "Y".
+               88  Override-Authorized        value "A".
            02  FT-Record.
            copy FRTHROW.
            02  Validation-Errors              pic x(79).
@@ -30,27 +37,16 @@
                value "Press PF5 to delete".
            05  MSG-Confirm-Deletion           pic x(79)
                value "Press PF5 again to confirm, PF12 to cancel".
+           05  MSG-Confirm-Deletion-Override  pic x(79)
+               value "Has games - enter supervisor ID/password,
+      -        " press PF5 again to confirm".
+           05  MSG-Invalid-Supervisor         pic x(79)
+               value "Invalid supervisor ID or password - deletion not
+      -        " confirmed".
            05  MSG-Record-Deleted             pic x(79)
                value "Record successfully deleted".
-           05  MSG-Container-Error.
-               10  filler                     pic x(14)
-               value 'GET CONTAINER('.
-               10  ERR-Container-Name         pic x(16).
-               10  filler                     pic x(10).
-               10  ERR-Channel-Name           pic x(16).
-               10  filler                     pic x(2) value ') '.
-               10  ERR-Container-EIBRESP      pic 9(8).
-               10  filler                     pic x value space.
-               10  ERR-Container-EIBRESP2     pic 9(8).
-           05  MSG-File-Error.
-               10  ERR-Operation              pic x(12).
-               10  filler                     pic x(6)
-                   value ' file '.
-               10  ERR-File-Name              pic x(8).
-               10  filler                     pic x value space.
-               10  ERR-EIBRESP                pic 9(8).
-               10  filler                     pic x value space.
-               10  ERR-EIBRESP2               pic 9(8).
+       01  Error-Data.
+           copy FTERRD.
        Procedure Division.
            perform 7000-Get-Container
            evaluate CICS-Response-Code
@@ -72,6 +68,7 @@
       * First entry into this program in a conversation.
       *****************************************************************
            move spaces to CON-Status
+           move spaces to CON-Override-Status
            move low-values to FRTUMAPO
            perform 4000-Copy-from-Record-to-Map
            move FT-Delete-TransId to TRANIDO
@@ -108,8 +105,21 @@
                    continue
                when DFHPF5
                    if Confirm-Deletion
-                       perform 5000-Save-Changes
-                       move spaces to CON-Status
+                       if Override-Needed
+                           perform 6100-Validate-Supervisor-Override
+                       else
+                           set Override-Authorized to true
+                       end-if
+                       if Override-Authorized
+                           perform 5000-Save-Changes
+                           move spaces to CON-Status
+                           move spaces to CON-Override-Status
+                       else
+                           move MSG-Invalid-Supervisor to MSGO
+                           set Highlight-Error to true
+                           perform 7100-Put-Container
+                           perform 9100-Display-and-Return
+                       end-if
                    else
                        perform 6000-Confirm
                        set Confirm-Deletion to true
@@ -138,32 +148,122 @@
            .
        5000-Save-Changes.
       *****************************************************************
-      * Add the record unless there are still validation errors.
+      * Soft-delete the record unless there are still validation
+      * errors - flip its status to Deleted and stamp the deletion
+      * date instead of removing it from the file, so it can still
+      * be restored by the purge/restore maintenance transaction
+      * within the retention window.
       *****************************************************************
            perform 4000-Copy-from-Record-to-Map
-           EXEC CICS DELETE
+           EXEC CICS READ
                FILE(FT-File-Name)
-               RIDFLD(FT-Record(1:40))
+               RIDFLD(FT-Record(1:44))
+               INTO(Free-Throw-Record)
+               UPDATE
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if EIBRESP equal DFHRESP(NORMAL)
+               continue
+           else
+               set ERR-File-Error to true
+               move "READ UPDATE" to ERR-Operation
+               move FT-File-Name to Err-File-Name
+               move EIBRESP to ERR-EIBRESP
+               move EIBRESP2 to ERR-EIBRESP2
+               perform 8900-Call-Error-Handler
+               move ERR-Message-Text to MSGO
+               perform 7100-Put-Container
+               perform 9100-Display-and-Return
+           end-if
+           move "DELETE" to AUD-Operation
+           move Free-Throw-Record to AUD-Before-Image
+           perform 5100-Write-Audit-Record
+           set FT-Deleted in Free-Throw-Record to true
+           move function current-date
+               to FT-Deleted-Date in Free-Throw-Record
+           EXEC CICS REWRITE
+               FILE(FT-File-Name)
+               FROM(Free-Throw-Record)
                RESP(CICS-Response-Code)
            END-EXEC
            if EIBRESP equal DFHRESP(NORMAL)
                move MSG-Record-Deleted to MSGO
            else
-               move "DELETE" to ERR-Operation
+               set ERR-File-Error to true
+               move "REWRITE" to ERR-Operation
                move FT-File-Name to Err-File-Name
                move EIBRESP to ERR-EIBRESP
                move EIBRESP2 to ERR-EIBRESP2
-               move MSG-File-Error to MSGO
+               perform 8900-Call-Error-Handler
+               move ERR-Message-Text to MSGO
+               perform 7100-Put-Container
+               perform 9100-Display-and-Return
+           end-if
+           .
+       5100-Write-Audit-Record.
+      *****************************************************************
+      * Record a before-image of the record being deleted, along with
+      * who deleted it and when, to the audit trail file.
+      *****************************************************************
+           move EIBDATE to AUD-Date
+           move EIBTIME to AUD-Time
+           move EIBTRMID to AUD-Terminal-Id
+           EXEC CICS ASSIGN
+               USERID(AUD-Operator-Id)
+           END-EXEC
+           EXEC CICS WRITE
+               FILE(FT-Audit-File-Name)
+               FROM(FT-Audit-Record)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if EIBRESP equal DFHRESP(NORMAL)
+               continue
+           else
+               set ERR-File-Error to true
+               move "WRITE" to ERR-Operation
+               move FT-Audit-File-Name to Err-File-Name
+               move EIBRESP to ERR-EIBRESP
+               move EIBRESP2 to ERR-EIBRESP2
+               perform 8900-Call-Error-Handler
+               move ERR-Message-Text to MSGO
                perform 7100-Put-Container
                perform 9100-Display-and-Return
            end-if
            .
        6000-Confirm.
       *****************************************************************
-      * Prompt the user to confirm the deletion.
+      * Prompt the user to confirm the deletion.  A record that still
+      * has recorded games on it is not allowed to go through on a
+      * plain double PF5 - the operator must also supply a valid
+      * supervisor id and password.
       *****************************************************************
            perform 4000-Copy-from-Record-to-Map
-           move MSG-Confirm-Deletion to MSGO
+           if FT-Games in FT-Record greater than zero
+               set Override-Needed to true
+               move MSG-Confirm-Deletion-Override to MSGO
+           else
+               set Override-Authorized to true
+               move MSG-Confirm-Deletion to MSGO
+           end-if
+           .
+       6100-Validate-Supervisor-Override.
+      *****************************************************************
+      * Read the supervisor-override file for the id keyed on the
+      * confirm screen and check the password that came back with it.
+      * A bad id or a mismatched password both leave the override
+      * unauthorized, so the delete is refused either way.
+      *****************************************************************
+           set Override-Needed to true
+           EXEC CICS READ
+               FILE(FT-Supervisor-File-Name)
+               RIDFLD(SUPIDI)
+               INTO(Supervisor-Record)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if EIBRESP equal DFHRESP(NORMAL)
+                   and SUP-Password equal SUPPWDI
+               set Override-Authorized to true
+           end-if
            .
        7000-Get-Container.
       *****************************************************************
@@ -195,27 +295,51 @@
        8100-Container-Error.
       *****************************************************************
       * Display response codes after unexpected condition when
-      * getting a container.
+      * getting a container.  Message text and TDQ logging are
+      * handled by the shared FRTERR error handler.
       *****************************************************************
+           set ERR-Container-Error to true
            move FT-Channel-Name to ERR-Channel-Name
            move FT-Container-Name to ERR-Container-Name
-           move EIBRESP to ERR-Container-EIBRESP
-           move EIBRESP2 to ERR-Container-EIBRESP2
-           move MSG-Container-Error to MSGO
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSGO
            perform 9100-Display-and-Return
            .
        8200-File-Error.
       *****************************************************************
       * Display response codes after unexpected condition when
-      * performing a File Control operation.
+      * performing a File Control operation.  Message text and TDQ
+      * logging are handled by the shared FRTERR error handler.
       *****************************************************************
+           set ERR-File-Error to true
            move FT-File-Name to ERR-File-Name
            move EIBRESP to ERR-EIBRESP
            move EIBRESP2 to ERR-EIBRESP2
-           move MSG-File-Error to MSG-Out
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSG-Out
            set Highlight-Error to true
            perform 9100-Display-and-Return
            .
+       8900-Call-Error-Handler.
+      *****************************************************************
+      * Hand the error off to FRTERR via the error container on this
+      * program's own channel.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS LINK
+               PROGRAM(FT-Error-Handler-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           .
       *****************************************************************
       * Display the output map and do a pseudoconversational return.
       *****************************************************************
@@ -223,6 +347,13 @@
            move "DELETE" to SCRTITLO
            move DFHBMASK to TEAMA
            move DFHBMASK to NAMEA
+           if Override-Needed and not Override-Authorized
+               move DFHBMUNP to SUPIDA
+               move DFHDARK to SUPPWDA
+           else
+               move DFHBMASK to SUPIDA
+               move DFHBMASK to SUPPWDA
+           end-if
            if Highlight-Error
                move DFHRED to MSGC
                move space to Highlight-Control
