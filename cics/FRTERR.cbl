@@ -0,0 +1,79 @@
+       Identification Division.
+       Program-Id. FRTERR.
+      *****************************************************************
+      * Shared error handler for the Free Throw statistics CICS
+      * programs.  FRTVIEW, FRTUPD, FRTDEL and FRTADD each used to
+      * build their own copy of the container-error and file-error
+      * message text; this pulls that message-building into one
+      * place, and also logs every failure to the error transient
+      * data queue before handing the formatted text back to the
+      * caller for display.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+           copy FTCONST.
+       01  Error-Data.
+           copy FTERRD.
+       01  Msg-Container-Error-Work.
+           05  filler                     pic x(14)
+               value 'GET CONTAINER('.
+           05  W-Container-Name           pic x(16).
+           05  filler                     pic x(10).
+           05  W-Channel-Name             pic x(16).
+           05  filler                     pic x(2) value ') '.
+           05  W-Container-EIBRESP        pic 9(8).
+           05  filler                     pic x value space.
+           05  W-Container-EIBRESP2       pic 9(8).
+       01  Msg-File-Error-Work.
+           05  W-Operation                pic x(12).
+           05  filler                     pic x(6)
+               value ' file '.
+           05  W-File-Name                pic x(8).
+           05  filler                     pic x value space.
+           05  W-EIBRESP                  pic 9(8).
+           05  filler                     pic x value space.
+           05  W-EIBRESP2                 pic 9(8).
+       Procedure Division.
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           if ERR-Container-Error
+               perform 1000-Build-Container-Error-Message
+           else
+               perform 2000-Build-File-Error-Message
+           end-if
+           perform 3000-Log-to-TDQ
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
+       1000-Build-Container-Error-Message.
+           move ERR-Container-Name to W-Container-Name
+           move ERR-Channel-Name to W-Channel-Name
+           move ERR-EIBRESP to W-Container-EIBRESP
+           move ERR-EIBRESP2 to W-Container-EIBRESP2
+           move Msg-Container-Error-Work to ERR-Message-Text
+           .
+       2000-Build-File-Error-Message.
+           move ERR-Operation to W-Operation
+           move ERR-File-Name to W-File-Name
+           move ERR-EIBRESP to W-EIBRESP
+           move ERR-EIBRESP2 to W-EIBRESP2
+           move Msg-File-Error-Work to ERR-Message-Text
+           .
+       3000-Log-to-TDQ.
+      *****************************************************************
+      * Every container-error or file-error this shop hits gets a
+      * record on the error TDQ so an operator watching it sees
+      * problems as they happen, not just when a user complains.
+      *****************************************************************
+           EXEC CICS WRITEQ TD
+               QUEUE(FT-Error-TDQ-Name)
+               FROM(ERR-Message-Text)
+               LENGTH(length of ERR-Message-Text)
+           END-EXEC
+           .
