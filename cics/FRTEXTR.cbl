@@ -0,0 +1,310 @@
+       Identification Division.
+       Program-Id. FRTEXTR.
+      *****************************************************************
+      * Nightly batch job that builds the scoreboard vendor's delimited
+      * feed file from the free-throw KSDS: team, player, games,
+      * attempts, completed, three-pointers, percentage, average, and
+      * last-update date, one line per active player.  Driven by a
+      * SYSIN control card giving the FT-Last-Update date range to
+      * extract, the same control-card convention KSDSEXT uses, so a
+      * full resend and a nightly delta run are both just a matter of
+      * what date range is punched on the card.  A record is only
+      * extracted if it is also flagged FT-Needs-Extract - the date
+      * range narrows an ad-hoc resend or backfill, the flag is what
+      * limits the ordinary nightly run to players who actually
+      * changed since the prior successful extract.  Each record
+      * extracted is rewritten with the flag cleared and
+      * FT-Last-Extract-Date stamped, so this file must be opened
+      * I-O rather than input-only.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Control-Card-File
+               Assign to "SYSIN"
+               Organization Sequential
+               Access Sequential
+               File Status Control-Card-File-Status.
+           Select FT-File
+               Record Key FT-Record-Key
+               Assign to "FRTHROW"
+               Organization Indexed
+               Access Dynamic
+               File Status FT-File-Status.
+           Select Extract-File
+               Assign to "FRTFEED"
+               Organization Sequential
+               Access Sequential
+               File Status Extract-File-Status.
+       Data Division.
+       File Section.
+       FD  Control-Card-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Control-Card-Record.
+           05  CTL-Low-Date               pic 9(8).
+           05  CTL-High-Date              pic 9(8).
+           05  filler                     pic x(64).
+       FD  FT-File.
+       01  FD-FT-Record.
+           copy FRTHROW.
+       FD  Extract-File
+           Recording Mode F
+           Record Contains 132 Characters
+           Block Contains 0 Records
+           Data Record Extract-Record.
+       01  Extract-Record                 pic x(132).
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Control-Card-File-Status   pic x(02).
+               88  Control-Card-OK        value "00".
+               88  Control-Card-EOF       value "10".
+           05  FT-File-Status             pic x(02).
+               88  FT-File-OK             value "00".
+               88  FT-File-EOF            value "10".
+           05  Extract-File-Status        pic x(02).
+               88  Extract-File-OK        value "00".
+       01  Control-Fields.
+           05  Search-Low-Date            pic 9(8).
+           05  Search-High-Date           pic 9(8).
+       01  Extract-Fields.
+           05  EXT-Team                   pic x(20).
+           05  EXT-Player                 pic x(20).
+           05  EXT-Games                  pic 9(5).
+           05  EXT-Attempts               pic 9(5).
+           05  EXT-Completed              pic 9(5).
+           05  EXT-Three-Pointers         pic 9(5).
+           05  EXT-Pct-Completed          pic 99.9.
+           05  EXT-Avg-Points             pic 99.9.
+           05  EXT-Last-Update            pic 9(8).
+       01  Report-Counters.
+           05  Records-Read               pic 9(07) comp.
+           05  Records-Extracted          pic 9(07) comp.
+       01  Error-Messages.
+           05  Error-Message              pic x(132).
+       01  Pseudo-Constants.
+           05  Const-Got-Status           pic x(11) value "Got status".
+           05  Const-On                   pic x(04) value " on".
+           05  Const-OPEN                 pic x(04) value "OPEN".
+           05  Const-READ                 pic x(04) value "READ".
+           05  Const-READ-NEXT            pic x(09) value "READ NEXT".
+           05  Const-WRITE                pic x(05) value "WRITE".
+           05  Const-REWRITE              pic x(07) value "REWRITE".
+           05  Const-Of-SYSIN             pic x(10) value " of SYSIN.".
+           05  Const-Of-FRTHROW           pic x(12)
+               value " of FRTHROW.".
+           05  Const-Of-FRTFEED           pic x(12)
+               value " of FRTFEED.".
+       01  Report-Lines.
+           05  Totals-Line.
+               10  filler                 pic x(24)
+                   value "Records read: ".
+               10  RPT-Records-Read       pic zzz,zz9.
+               10  filler                 pic x(24)
+                   value "  Records extracted: ".
+               10  RPT-Records-Extracted  pic zzz,zz9.
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Read-Control-Card
+           perform 2000-Extract-File
+           perform 9000-Report-Totals
+           perform 9900-Close
+           goback
+           .
+       0000-Initialize.
+      *****************************************************************
+      * Open the files and clear the report counters.
+      *****************************************************************
+           move zero to Records-Read
+           move zero to Records-Extracted
+           open input Control-Card-File
+           if not Control-Card-OK
+               string Const-Got-Status delimited by size
+                      Control-Card-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-SYSIN    delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           open i-o FT-File
+           if not FT-File-OK
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-FRTHROW  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           open output Extract-File
+           if not Extract-File-OK
+               string Const-Got-Status delimited by size
+                      Extract-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-FRTFEED  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Read-Control-Card.
+      *****************************************************************
+      * Read the single SYSIN control card giving the FT-Last-Update
+      * date range to extract.  A zero low date means no lower bound;
+      * a zero high date means no upper bound - so a full resend and
+      * a delta-since-date run both just punch a different card.
+      *****************************************************************
+           read Control-Card-File
+               into Control-Card-Record
+           end-read
+           if not Control-Card-OK
+               string Const-Got-Status delimited by size
+                      Control-Card-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-READ        delimited by size
+                      Const-Of-SYSIN    delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           if CTL-Low-Date equal zero
+               move zero to Search-Low-Date
+           else
+               move CTL-Low-Date to Search-Low-Date
+           end-if
+           if CTL-High-Date equal zero
+               move 99999999 to Search-High-Date
+           else
+               move CTL-High-Date to Search-High-Date
+           end-if
+           .
+       2000-Extract-File.
+      *****************************************************************
+      * Read every record and write a feed line for each active
+      * player whose last-update date falls within the requested
+      * range and who has changed since the prior successful
+      * extract.
+      *****************************************************************
+           perform 2100-Read-Next
+           perform with test before
+                   until FT-File-EOF
+               add 1 to Records-Read
+               if FT-Active
+                   and FT-Needs-Extract
+                   and FT-Last-Update not less than Search-Low-Date
+                   and FT-Last-Update not greater than Search-High-Date
+                   perform 3000-Write-Feed-Line
+                   perform 3500-Clear-Extract-Flag
+               end-if
+               perform 2100-Read-Next
+           end-perform
+           .
+       2100-Read-Next.
+           read FT-File next
+               into FD-FT-Record
+           end-read
+           if not FT-File-OK and not FT-File-EOF
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-READ-NEXT   delimited by size
+                      Const-Of-FRTHROW  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       3000-Write-Feed-Line.
+      *****************************************************************
+      * Build one comma-delimited feed line from the current record
+      * and write it to the extract file.
+      *****************************************************************
+           move FT-Team-Name to EXT-Team
+           move FT-Player-Name to EXT-Player
+           move FT-Games to EXT-Games
+           move FT-Attempts to EXT-Attempts
+           move FT-Completed to EXT-Completed
+           move FT-Three-Pointers to EXT-Three-Pointers
+           move FT-Pct-Completed to EXT-Pct-Completed
+           move FT-Avg-Points to EXT-Avg-Points
+           move FT-Last-Update to EXT-Last-Update
+           string
+                   function trim(EXT-Team) delimited by size
+                   ","                delimited by size
+                   function trim(EXT-Player) delimited by size
+                   ","                delimited by size
+                   EXT-Games          delimited by size
+                   ","                delimited by size
+                   EXT-Attempts       delimited by size
+                   ","                delimited by size
+                   EXT-Completed      delimited by size
+                   ","                delimited by size
+                   EXT-Three-Pointers delimited by size
+                   ","                delimited by size
+                   EXT-Pct-Completed  delimited by size
+                   ","                delimited by size
+                   EXT-Avg-Points     delimited by size
+                   ","                delimited by size
+                   EXT-Last-Update    delimited by size
+               into Extract-Record
+           end-string
+           write Extract-Record
+           if not Extract-File-OK
+               string Const-Got-Status delimited by size
+                      Extract-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-WRITE       delimited by size
+                      Const-Of-FRTFEED  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           add 1 to Records-Extracted
+           .
+       3500-Clear-Extract-Flag.
+      *****************************************************************
+      * Clear the changed-since-extract flag and stamp the date this
+      * record was fed to the vendor, now that its feed line has been
+      * written successfully.
+      *****************************************************************
+           move "N" to FT-Changed-Since-Extract
+           move function current-date to FT-Last-Extract-Date
+           rewrite FD-FT-Record
+           end-rewrite
+           if not FT-File-OK
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-REWRITE     delimited by size
+                      Const-Of-FRTHROW  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       8900-Scream-and-Die.
+           perform 8910-Scream
+           perform 8920-Die
+           .
+       8910-Scream.
+           display Error-Message
+           .
+       8920-Die.
+           move 12 to return-code
+           goback
+           .
+       9000-Report-Totals.
+           move Records-Read to RPT-Records-Read
+           move Records-Extracted to RPT-Records-Extracted
+           display space
+           display Totals-Line
+           .
+       9900-Close.
+           close Extract-File
+           close FT-File
+           close Control-Card-File
+           .
