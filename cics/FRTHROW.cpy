@@ -0,0 +1,26 @@
+      *****************************************************************
+      * FRTHROW - Free throw statistics record layout.
+      * Keyed VSAM KSDS, key = FT-Team-Name + FT-Player-Name +
+      * FT-Season.  One record per player per season; career totals
+      * are rolled up by summing every season record sharing the same
+      * team+player (see FRTRPT).  FT-Season is stamped from
+      * FT-Current-Season in FTCONST when a player record is added.
+      *****************************************************************
+           05  FT-Record-Key.
+               10  FT-Team-Name           pic x(20).
+               10  FT-Player-Name         pic x(20).
+               10  FT-Season              pic x(04).
+           05  FT-Games                   pic 9(5).
+           05  FT-Attempts                pic 9(5).
+           05  FT-Completed                pic 9(5).
+           05  FT-Three-Pointers          pic 9(5).
+           05  FT-Pct-Completed           pic 99v9.
+           05  FT-Avg-Points              pic 99v9.
+           05  FT-Last-Update             pic 9(8).
+           05  FT-Status                  pic x(01).
+               88  FT-Active              value "A".
+               88  FT-Deleted             value "D".
+           05  FT-Deleted-Date            pic 9(8).
+           05  FT-Changed-Since-Extract   pic x(01).
+               88  FT-Needs-Extract       value "Y".
+           05  FT-Last-Extract-Date       pic 9(8).
