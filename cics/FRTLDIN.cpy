@@ -0,0 +1,12 @@
+      *****************************************************************
+      * FRTLDIN - Scoreboard vendor roster extract record, as read by
+      * FRTLOAD to bulk-load the free-throw KSDS.  Fixed-format,
+      * one player per record.
+      *****************************************************************
+           05  LD-Team-Name               pic x(20).
+           05  LD-Player-Name             pic x(20).
+           05  LD-Season                  pic x(04).
+           05  LD-Games                   pic 9(05).
+           05  LD-Attempts                pic 9(05).
+           05  LD-Completed               pic 9(05).
+           05  LD-Three-Pointers          pic 9(05).
