@@ -0,0 +1,215 @@
+       Identification Division.
+       Program-Id. FRTLOAD.
+      *****************************************************************
+      * Batch bulk-load utility for the free-throw KSDS.  Reads a
+      * sequential roster/weekly-stats extract from the scoreboard
+      * vendor and writes one record per player, the same WRITE and
+      * duplicate-key handling KSDS1 demonstrates against FD-Rec-Key,
+      * so a new season's rosters can be onboarded without keying
+      * every player online through FRTADD.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Load-Input-File
+               Assign to "FRTLDIN"
+               Organization Sequential
+               Access Sequential
+               File Status Load-Input-File-Status.
+           Select FT-File
+               Record Key FT-Record-Key
+               Assign to "FRTHROW"
+               Organization Indexed
+               Access Dynamic
+               File Status FT-File-Status.
+       Data Division.
+       File Section.
+       FD  Load-Input-File.
+       01  FD-Load-Input-Record.
+           copy FRTLDIN.
+       FD  FT-File.
+       01  FD-FT-Record.
+           copy FRTHROW.
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Load-Input-File-Status    pic x(02).
+               88  Load-Input-OK         value "00".
+               88  Load-Input-EOF        value "10".
+           05  FT-File-Status            pic x(02).
+               88  FT-File-OK            value "00".
+               88  FT-File-Duplicate-Key value "22".
+       01  Report-Counters.
+           05  Records-Read              pic 9(07) comp.
+           05  Records-Loaded            pic 9(07) comp.
+           05  Records-Duplicate         pic 9(07) comp.
+       01  Error-Messages.
+           05  Error-Message             pic x(132).
+       01  Pseudo-Constants.
+           05  Const-Got-Status          pic x(11) value "Got status".
+           05  Const-On                  pic x(04) value " on".
+           05  Const-Of-DDNAME           pic x(12)
+               value " of FRTHROW.".
+           05  Const-OPEN                pic x(04) value "OPEN".
+           05  Const-READ                pic x(04) value "READ".
+           05  Const-WRITE               pic x(05) value "WRITE".
+       01  Report-Lines.
+           05  Duplicate-Line.
+               10  filler                pic x(25)
+                   value "Skipped, already on file ".
+               10  RPT-Team-Name         pic x(20).
+               10  filler                pic x(01) value space.
+               10  RPT-Player-Name       pic x(20).
+           05  Totals-Line.
+               10  filler                pic x(15)
+                   value "Records read: ".
+               10  RPT-Records-Read      pic zzz,zz9.
+               10  filler                pic x(18)
+                   value "  Records loaded: ".
+               10  RPT-Records-Loaded    pic zzz,zz9.
+               10  filler                pic x(15)
+                   value "  Duplicates: ".
+               10  RPT-Records-Duplicate pic zzz,zz9.
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Load-File
+           perform 9000-Report-Totals
+           perform 9900-Close
+           goback
+           .
+       0000-Initialize.
+      *****************************************************************
+      * Open both files and clear the report counters.
+      *****************************************************************
+           move zero to Records-Read
+           move zero to Records-Loaded
+           move zero to Records-Duplicate
+           open input Load-Input-File
+           if not Load-Input-OK
+               string Const-Got-Status delimited by size
+                      Load-Input-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-OPEN       delimited by size
+                      " of FRTLDIN." delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           open i-o FT-File
+           if not FT-File-OK
+               string Const-Got-Status delimited by size
+                      FT-File-Status   delimited by size
+                      Const-On         delimited by size
+                      Const-OPEN       delimited by size
+                      Const-Of-DDNAME  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Load-File.
+      *****************************************************************
+      * Read every extract record and write it to the free-throw file,
+      * skipping (not aborting on) a record already on file.
+      *****************************************************************
+           perform 1100-Read-Next
+           perform with test before
+                   until Load-Input-EOF
+               add 1 to Records-Read
+               perform 2000-Build-and-Write-Record
+               perform 1100-Read-Next
+           end-perform
+           .
+       1100-Read-Next.
+           read Load-Input-File
+               into FD-Load-Input-Record
+           end-read
+           if not Load-Input-OK and not Load-Input-EOF
+               string Const-Got-Status delimited by size
+                      Load-Input-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-READ       delimited by size
+                      " of FRTLDIN." delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       2000-Build-and-Write-Record.
+      *****************************************************************
+      * Translate the vendor extract layout into a free-throw record
+      * and write it, computing percentage/average the same way
+      * FRTVAL does online.
+      *****************************************************************
+           move LD-Team-Name to FT-Team-Name in FD-FT-Record
+           move LD-Player-Name to FT-Player-Name in FD-FT-Record
+           move LD-Season to FT-Season in FD-FT-Record
+           move LD-Games to FT-Games in FD-FT-Record
+           move LD-Attempts to FT-Attempts in FD-FT-Record
+           move LD-Completed to FT-Completed in FD-FT-Record
+           move LD-Three-Pointers to FT-Three-Pointers in FD-FT-Record
+           perform 2100-Calculate-Statistics
+           move function current-date to FT-Last-Update in FD-FT-Record
+           set FT-Active in FD-FT-Record to true
+           set FT-Needs-Extract in FD-FT-Record to true
+           write FD-FT-Record
+           end-write
+           evaluate true
+               when FT-File-OK
+                   add 1 to Records-Loaded
+               when FT-File-Duplicate-Key
+                   move FT-Team-Name in FD-FT-Record to RPT-Team-Name
+                   move FT-Player-Name in FD-FT-Record
+                       to RPT-Player-Name
+                   display Duplicate-Line
+                   add 1 to Records-Duplicate
+               when other
+                   string Const-Got-Status delimited by size
+                          FT-File-Status   delimited by size
+                          Const-On         delimited by size
+                          Const-WRITE      delimited by size
+                          Const-Of-DDNAME  delimited by size
+                      into Error-Message
+                   end-string
+                   perform 8900-Scream-and-Die
+           end-evaluate
+           .
+       2100-Calculate-Statistics.
+      *****************************************************************
+      * Guard against a zero attempts/games count the same way
+      * FRTVAL's 3000-Calculate-Statistics does.
+      *****************************************************************
+           if FT-Attempts in FD-FT-Record equal zero
+               move zero to FT-Pct-Completed in FD-FT-Record
+           else
+               compute FT-Pct-Completed in FD-FT-Record =
+                   (FT-Completed in FD-FT-Record
+                       / FT-Attempts in FD-FT-Record) * 100
+               end-compute
+           end-if
+           if FT-Games in FD-FT-Record equal zero
+               move zero to FT-Avg-Points in FD-FT-Record
+           else
+               compute FT-Avg-Points in FD-FT-Record =
+                   (((FT-Completed in FD-FT-Record
+                       - FT-Three-Pointers in FD-FT-Record) * 2)
+                       + (FT-Three-Pointers in FD-FT-Record * 3))
+                   / FT-Games in FD-FT-Record
+               end-compute
+           end-if
+           .
+       8900-Scream-and-Die.
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Report-Totals.
+           move Records-Read to RPT-Records-Read
+           move Records-Loaded to RPT-Records-Loaded
+           move Records-Duplicate to RPT-Records-Duplicate
+           display space
+           display Totals-Line
+           .
+       9900-Close.
+           close FT-File
+           close Load-Input-File
+           .
