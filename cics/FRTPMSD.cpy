@@ -0,0 +1,92 @@
+       01  FRTPMAPI.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRANIDI  PIC X(4).
+           02  PAGEL    COMP  PIC  S9(4).
+           02  PAGEF    PICTURE X.
+           02  FILLER REDEFINES PAGEF.
+             03 PAGEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PAGEI  PIC X(3).
+
+           02  LINEI OCCURS 3.
+               04  ACTL     COMP  PIC  S9(4).
+               04  ACTF     PICTURE X.
+               04  FILLER REDEFINES ACTF.
+                 05 ACTA     PICTURE X.
+               04  FILLER   PICTURE X(1).
+               04  ACTI   PIC X(1).
+               04  TEAML     COMP  PIC  S9(4).
+               04  TEAMF     PICTURE X.
+               04  FILLER REDEFINES TEAMF.
+                 05 TEAMA     PICTURE X.
+               04  FILLER   PICTURE X(1).
+               04  TEAMI   PIC X(20).
+               04  NAMEL     COMP  PIC  S9(4).
+               04  NAMEF     PICTURE X.
+               04  FILLER REDEFINES NAMEF.
+                 05 NAMEA     PICTURE X.
+               04  FILLER   PICTURE X(1).
+               04  NAMEI   PIC X(20).
+               04  DELDATEL     COMP  PIC  S9(4).
+               04  DELDATEF     PICTURE X.
+               04  FILLER REDEFINES DELDATEF.
+                 05 DELDATEA     PICTURE X.
+               04  FILLER   PICTURE X(1).
+               04  DELDATEI   PIC X(10).
+
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSGI  PIC X(79).
+           02  HLPPF7L    COMP  PIC  S9(4).
+           02  HLPPF7F    PICTURE X.
+           02  FILLER REDEFINES HLPPF7F.
+             03 HLPPF7A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  HLPPF7I  PIC X(9).
+           02  HLPPF8L    COMP  PIC  S9(4).
+           02  HLPPF8F    PICTURE X.
+           02  FILLER REDEFINES HLPPF8F.
+             03 HLPPF8A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  HLPPF8I  PIC X(9).
+
+       01  FRTPMAPO REDEFINES FRTPMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  PAGEC    PICTURE X.
+           02  PAGEO PIC ZZ9.
+
+           02  LINEO OCCURS 3.
+               04  FILLER PICTURE X(3).
+               04  ACTC     PICTURE X.
+               04  ACTO   PIC X(1).
+               04  FILLER PICTURE X(3).
+               04  TEAMC     PICTURE X.
+               04  TEAMO   PIC X(20).
+               04  FILLER PICTURE X(3).
+               04  NAMEC     PICTURE X.
+               04  NAMEO   PIC X(20).
+               04  FILLER PICTURE X(3).
+               04  DELDATEC     PICTURE X.
+               04  DELDATEO  PIC 9999/99/99.
+
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  HLPPF7C    PICTURE X.
+           02  HLPPF7O  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  HLPPF8C    PICTURE X.
+           02  HLPPF8O  PIC X(9).
