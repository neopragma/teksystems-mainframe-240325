@@ -0,0 +1,444 @@
+       Identification Division.
+       Program-Id. FRTPURGE.
+      *****************************************************************
+      * Maintenance transaction to purge or restore soft-deleted Free
+      * Throw records.  Browses the file for records FRTDEL has
+      * flagged Deleted and lets the operator mark each one Restore
+      * (flips the status back to Active) or Purge (removes it for
+      * good, but only once it has sat deleted past the retention
+      * window).
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+           copy DFHAID.
+           copy DFHBMSCA.
+           copy FRTPMSD.
+           copy FTCONST.
+       01  Free-Throw-Record.
+           copy FRTHROW.
+       01  FT-Container-Data.
+           05  CON-Page-Number                pic 9(04).
+           05  CON-End-of-File-Reached        pic x.
+               88  End-of-File-Reached        value 'Y'.
+           05  CON-First-Key                  pic x(44).
+       01  Pagination-Fields.
+           05  PAG-Start-Key.
+               10  filler                     pic x(43).
+               10  PAG-Key-Bump               pic x.
+           05  PAG-Subscript                  pic s9(4) binary.
+           05  PAG-End-of-Data                pic x.
+               88  End-of-Data                value 'Y'.
+           05  Max-Rows-per-Page              pic s9(4) binary
+                                              value +3.
+           05  PAG-Skip-Record                pic x.
+      *****************************************************************
+      * FT-Season is not carried on the display map, so it has to be
+      * remembered here, one entry per displayed line, as each row is
+      * filled in 4000-Copy-from-Record-to-Map.  3100-Restore-Record
+      * and 3200-Purge-Record use this to key the record the operator
+      * actually flagged, rather than whatever record the last browse
+      * READNEXT left in Free-Throw-Record.
+           05  PAG-Row-Season-Table.
+               10  PAG-Row-Season             pic x(04)
+                                              occurs 3 times.
+       01  Retention-Fields.
+           05  Const-Retention-Days           pic 9(03) value 30.
+           05  Today-Date                     pic 9(08).
+           05  Days-Since-Delete              pic s9(08) comp.
+       01  CICS-Response-Code                 pic s9(9) binary.
+       01  Display-Messages.
+           05  Highlight-Control              pic x.
+               88  Highlight-Error            value 'Y'.
+           05  MSG-Out                        pic x(79).
+           05  MSG-Undefined-PF-Key           pic x(16)
+               value 'Undefined PF key'.
+           05  MSG-Initial-Prompt             pic x(79)
+               value 'Mark R to restore or P to purge, then press Enter'
+               .
+           05  MSG-No-More-Records            pic x(26)
+               value 'No more records to display'.
+           05  MSG-Actions-Applied            pic x(79)
+               value 'Requested actions applied'.
+           05  MSG-Not-Yet-Eligible           pic x(79)
+               value 'Record has not been deleted long enough to purge'.
+           05  Saved-Message                  pic x(79).
+       01  Error-Data.
+           copy FTERRD.
+       Procedure Division.
+           EXEC CICS GET CONTAINER(FT-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(FT-Container-Data)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           evaluate CICS-Response-Code
+               when DFHRESP(NORMAL)
+                   perform 1000-Process-User-Input
+               when DFHRESP(CHANNELERR)
+               when DFHRESP(CONTAINERERR)
+                   perform 0000-First-Time
+               when other
+                   perform 8100-Container-Error
+           end-evaluate
+           .
+       0000-First-Time.
+      *****************************************************************
+      * First entry into this program in a conversation.
+      *****************************************************************
+           initialize FT-Container-Data
+           move zero to CON-Page-Number
+           move "N" to CON-End-of-File-Reached
+           move "N" to PAG-End-of-Data
+           move low-values to PAG-Start-Key
+           move low-values to FRTPMAPO
+           move FT-Purge-TransId to TRANIDO
+           move MSG-Initial-Prompt to MSGO
+           perform 2000-Browse-Forward-Fill-Map
+           perform 7100-Put-Container
+           perform 9100-Display-and-Return
+           .
+       1000-Process-User-Input.
+      *****************************************************************
+      * Route control to the appropriate paragraph based on transid.
+      *****************************************************************
+           perform 1100-Receive-Map
+           perform 1200-Check-Attention-Id-Keys
+           perform 7100-Put-Container
+           perform 9100-Display-and-Return
+           .
+       1100-Receive-Map.
+      *****************************************************************
+      * Receive mapped data from the terminal.
+      *****************************************************************
+           EXEC CICS RECEIVE
+               MAP(FT-Purge-Map)
+               MAPSET(FT-Purge-Mapset)
+               INTO(FRTPMAPI)
+               ASIS
+           END-EXEC
+           .
+       1200-Check-Attention-Id-Keys.
+      *****************************************************************
+      * Handle AID keys that trigger special action.
+      *****************************************************************
+           evaluate EIBAID
+               when DFHPF12
+                   perform 9900-End-Transaction
+               when DFHPF8
+                   move CON-First-Key to PAG-Start-Key
+                   move high-values to PAG-Key-Bump
+                   perform 2000-Browse-Forward-Fill-Map
+               when DFHENTER
+                   perform 3000-Apply-Actions
+                   move CON-First-Key to PAG-Start-Key
+                   move zero to CON-Page-Number
+                   move "N" to CON-End-of-File-Reached
+      *****************************************************************
+      * 2000-Browse-Forward-Fill-Map re-clears the whole FRTPMAPO
+      * group, including MSGO, to redraw the line-detail area for the
+      * post-action browse - save the confirmation/error message 3000-
+      * Apply-Actions just set and restore it afterward so the
+      * operator actually sees it.
+      *****************************************************************
+                   move MSGO to Saved-Message
+                   perform 2000-Browse-Forward-Fill-Map
+                   move Saved-Message to MSGO
+               when other
+                   move MSG-Undefined-PF-Key to MSGO
+           end-evaluate
+           .
+       2000-Browse-Forward-Fill-Map.
+      *****************************************************************
+      * Browse to end of file or until output map is filled, keeping
+      * only soft-deleted records.
+      *****************************************************************
+           perform 2100-Start-Browse
+           perform 2200-Read-Forward
+           perform 2900-End-Browse
+           .
+       2100-Start-Browse.
+      *****************************************************************
+      * Initiate browse based on the key currently set.
+      *****************************************************************
+           move spaces to CON-First-Key
+           EXEC CICS STARTBR
+               FILE(FT-File-Name)
+               RIDFLD(PAG-Start-Key)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           evaluate EIBRESP
+               when DFHRESP(NORMAL)
+                    continue
+               when other
+                    move "STARTBR" to ERR-Operation
+                    perform 8200-File-Error
+           end-evaluate
+           .
+       2200-Read-Forward.
+      *****************************************************************
+      * Read forward to end of file or until max lines on the map.
+      *****************************************************************
+           add 1 to CON-Page-Number
+           move "N" to PAG-End-of-Data
+           move low-values to FRTPMAPO
+           perform varying PAG-Subscript from 1 by 1
+                   until PAG-Subscript greater than Max-Rows-per-Page
+                   or End-of-Data
+               perform 2300-Next-Record
+           end-perform
+           .
+       2300-Next-Record.
+      *****************************************************************
+      * Read the next record and populate the output map, skipping
+      * over records that have not been soft-deleted.
+      *****************************************************************
+           move "Y" to PAG-Skip-Record
+           perform with test after
+                   until PAG-Skip-Record not equal "Y"
+               EXEC CICS READNEXT
+                   FILE(FT-File-Name)
+                   RIDFLD(PAG-Start-Key)
+                   INTO(Free-Throw-Record)
+                   RESP(CICS-Response-Code)
+               END-EXEC
+               evaluate EIBRESP
+                   when DFHRESP(NORMAL)
+                        if FT-Deleted
+                            move "N" to PAG-Skip-Record
+                            perform 4000-Copy-from-Record-to-Map
+                        else
+                            continue
+                        end-if
+                   when DFHRESP(ENDFILE)
+                        set End-of-Data to true
+                        move "N" to PAG-Skip-Record
+                   when other
+                        move "READNEXT" to ERR-Operation
+                        perform 8200-File-Error
+                        move "N" to PAG-Skip-Record
+               end-evaluate
+           end-perform
+           .
+       2900-End-Browse.
+      *****************************************************************
+      * Terminate the current browse and save the key to resume from.
+      *****************************************************************
+           EXEC CICS ENDBR
+               FILE(FT-File-Name)
+           END-EXEC
+           if End-of-Data
+               set End-of-File-Reached to true
+           else
+               move FT-Record-Key to CON-First-Key
+           end-if
+           .
+       3000-Apply-Actions.
+      *****************************************************************
+      * Act on every line the operator marked R (restore) or
+      * P (purge).
+      *****************************************************************
+           move MSG-Actions-Applied to MSGO
+           perform varying PAG-Subscript from 1 by 1
+                   until PAG-Subscript greater than Max-Rows-per-Page
+               evaluate ACTI(PAG-Subscript)
+                   when "R"
+                       perform 3100-Restore-Record
+                   when "P"
+                       perform 3200-Purge-Record
+                   when other
+                       continue
+               end-evaluate
+           end-perform
+           .
+       3100-Restore-Record.
+      *****************************************************************
+      * Flip a soft-deleted record back to Active.
+      *****************************************************************
+           move TEAMI(PAG-Subscript) to FT-Team-Name
+           move NAMEI(PAG-Subscript) to FT-Player-Name
+           move PAG-Row-Season(PAG-Subscript) to FT-Season
+           perform 3300-Read-for-Update
+           if FT-Deleted
+               set FT-Active to true
+               move zero to FT-Deleted-Date
+               perform 3400-Rewrite-Record
+           end-if
+           .
+       3200-Purge-Record.
+      *****************************************************************
+      * Remove a soft-deleted record for good, once it has been
+      * deleted past the retention window.
+      *****************************************************************
+           move TEAMI(PAG-Subscript) to FT-Team-Name
+           move NAMEI(PAG-Subscript) to FT-Player-Name
+           move PAG-Row-Season(PAG-Subscript) to FT-Season
+           perform 3300-Read-for-Update
+           if FT-Deleted
+               move function current-date to Today-Date
+               compute Days-Since-Delete =
+                   function integer-of-date(Today-Date)
+                   - function integer-of-date(FT-Deleted-Date)
+               end-compute
+               if Days-Since-Delete not less than Const-Retention-Days
+                   EXEC CICS DELETE
+                       FILE(FT-File-Name)
+                       RIDFLD(Free-Throw-Record(1:44))
+                       RESP(CICS-Response-Code)
+                   END-EXEC
+                   if EIBRESP not equal DFHRESP(NORMAL)
+                       set ERR-File-Error to true
+                       move "DELETE" to ERR-Operation
+                       move FT-File-Name to Err-File-Name
+                       move EIBRESP to ERR-EIBRESP
+                       move EIBRESP2 to ERR-EIBRESP2
+                       perform 8900-Call-Error-Handler
+                       move ERR-Message-Text to MSGO
+                   end-if
+               else
+                   move MSG-Not-Yet-Eligible to MSGO
+               end-if
+           end-if
+           .
+       3300-Read-for-Update.
+      *****************************************************************
+      * Lock the record named by FT-Team-Name/FT-Player-Name for a
+      * restore or purge.
+      *****************************************************************
+           EXEC CICS READ
+               FILE(FT-File-Name)
+               RIDFLD(FT-Record-Key)
+               INTO(Free-Throw-Record)
+               UPDATE
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if EIBRESP not equal DFHRESP(NORMAL)
+               set ERR-File-Error to true
+               move "READ UPDATE" to ERR-Operation
+               move FT-File-Name to Err-File-Name
+               move EIBRESP to ERR-EIBRESP
+               move EIBRESP2 to ERR-EIBRESP2
+               perform 8900-Call-Error-Handler
+               move ERR-Message-Text to MSGO
+           end-if
+           .
+       3400-Rewrite-Record.
+      *****************************************************************
+      * Rewrite a record restored or otherwise updated in place.
+      *****************************************************************
+           EXEC CICS REWRITE
+               FILE(FT-File-Name)
+               FROM(Free-Throw-Record)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if EIBRESP not equal DFHRESP(NORMAL)
+               set ERR-File-Error to true
+               move "REWRITE" to ERR-Operation
+               move FT-File-Name to Err-File-Name
+               move EIBRESP to ERR-EIBRESP
+               move EIBRESP2 to ERR-EIBRESP2
+               perform 8900-Call-Error-Handler
+               move ERR-Message-Text to MSGO
+           end-if
+           .
+       4000-Copy-from-Record-to-Map.
+      *****************************************************************
+      * Populate a line in the output map from the current record.
+      *****************************************************************
+           move FT-Team-Name to TEAMO(PAG-Subscript)
+           move FT-Player-Name to NAMEO(PAG-Subscript)
+           move FT-Deleted-Date to DELDATEO(PAG-Subscript)
+           move FT-Season to PAG-Row-Season(PAG-Subscript)
+           .
+       7100-Put-Container.
+      *****************************************************************
+      * Copy working storage data to the container.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(FT-Container-Data)
+               FLENGTH(length of FT-Container-Data)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if CICS-Response-Code equal DFHRESP(NORMAL)
+               continue
+           else
+               perform 8100-Container-Error
+           end-if
+           .
+       8100-Container-Error.
+      *****************************************************************
+      * Display response codes after unexpected condition when
+      * getting a container.  Message text and TDQ logging are
+      * handled by the shared FRTERR error handler.
+      *****************************************************************
+           set ERR-Container-Error to true
+           move FT-Channel-Name to ERR-Channel-Name
+           move FT-Container-Name to ERR-Container-Name
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSGO
+           perform 9100-Display-and-Return
+           .
+       8200-File-Error.
+      *****************************************************************
+      * Display response codes after unexpected condition when
+      * performing a File Control operation.  Message text and TDQ
+      * logging are handled by the shared FRTERR error handler.
+      *****************************************************************
+           set ERR-File-Error to true
+           move FT-File-Name to ERR-File-Name
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSG-Out
+           set Highlight-Error to true
+           perform 9100-Display-and-Return
+           .
+       8900-Call-Error-Handler.
+      *****************************************************************
+      * Hand the error off to FRTERR via the error container on this
+      * program's own channel.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS LINK
+               PROGRAM(FT-Error-Handler-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           .
+      *****************************************************************
+      * Display the output map and do a pseudoconversational return.
+      *****************************************************************
+       9100-Display-and-Return.
+           move CON-Page-Number to PAGEO
+           if Highlight-Error
+               move DFHRED to MSGC
+               move space to Highlight-Control
+           end-if
+           if End-of-Data
+               move MSG-No-More-Records to MSGO
+           end-if
+           EXEC CICS SEND
+               MAP(FT-Purge-Map)
+               MAPSET(FT-Purge-Mapset)
+               FROM(FRTPMAPO)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID(FT-Purge-TransId)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           .
+       9900-End-Transaction.
+           EXEC CICS SEND CONTROL
+               ERASE FREEKB
+           END-EXEC
+           EXEC CICS RETURN END-EXEC
+           .
