@@ -0,0 +1,346 @@
+       Identification Division.
+       Program-Id. FRTRECON.
+      *****************************************************************
+      * Nightly batch job that reads the free-throw KSDS sequentially,
+      * recomputes FT-Pct-Completed and FT-Avg-Points the same way
+      * FRTVAL does online, and corrects any record whose stored
+      * values have drifted from what the source counts produce.
+      * Also runs a second, fuzzy-match pass that re-sorts the file
+      * by a normalized (upper-cased, trimmed) team name and the
+      * first four characters of the normalized player name; two
+      * records that land together in that sort but do not share the
+      * exact same original team+player bytes are reported as a
+      * probable duplicate for manual merge - catching the case
+      * where the same player was keyed twice under a different
+      * case or amount of trailing blanks.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select FT-File
+               Record Key FT-Record-Key
+               Assign to "FRTHROW"
+               Organization Indexed
+               Access Dynamic
+               File Status FT-File-Status.
+       Data Division.
+       File Section.
+       FD  FT-File.
+       01  FD-FT-Record.
+           copy FRTHROW.
+       SD  Dup-Sort-File.
+       01  SD-Dup-Record.
+           05  DUP-Norm-Team              pic x(20).
+           05  DUP-Norm-Player-Prefix     pic x(04).
+           05  DUP-Orig-Team              pic x(20).
+           05  DUP-Orig-Player            pic x(20).
+           05  DUP-Orig-Season            pic x(04).
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  FT-File-Status             pic x(02).
+               88  FT-File-OK             value "00".
+               88  FT-File-EOF            value "10".
+       01  Recomputed-Values.
+           05  Recomputed-Pct             pic 99v9.
+           05  Recomputed-Avg             pic 99v9.
+           05  Points-Scored              pic s9(5) packed-decimal.
+       01  Report-Counters.
+           05  Records-Read               pic 9(07) comp.
+           05  Records-Mismatched         pic 9(07) comp.
+           05  Records-Flagged-Duplicate  pic 9(07) comp.
+       01  Duplicate-Scan-Fields.
+           05  Upper-Team-Name            pic x(20).
+           05  Upper-Player-Name          pic x(20).
+           05  Prior-Candidate-Status     pic x.
+               88  Have-Prior-Candidate   value "Y".
+           05  Dup-Sort-Status            pic x.
+               88  Dup-Sort-EOF           value "Y".
+           05  Prior-Norm-Team            pic x(20).
+           05  Prior-Norm-Player-Prefix   pic x(04).
+           05  Prior-Orig-Team            pic x(20).
+           05  Prior-Orig-Player          pic x(20).
+           05  Prior-Orig-Season          pic x(04).
+       01  Error-Messages.
+           05  Error-Message              pic x(132).
+       01  Pseudo-Constants.
+           05  Const-Got-Status           pic x(11) value "Got status".
+           05  Const-On                   pic x(04) value " on".
+           05  Const-Of-DDNAME            pic x(12)
+               value " of FRTHROW.".
+           05  Const-OPEN                 pic x(04) value "OPEN".
+           05  Const-READ-NEXT            pic x(09) value "READ NEXT".
+           05  Const-REWRITE              pic x(07) value "REWRITE".
+           05  Const-SORT                 pic x(04) value "SORT".
+       01  Report-Lines.
+           05  Mismatch-Line.
+               10  filler                 pic x(19)
+                   value "Mismatch corrected ".
+               10  RPT-Team-Name          pic x(20).
+               10  filler                 pic x(01) value space.
+               10  RPT-Player-Name        pic x(20).
+               10  filler                 pic x(10)
+                   value " old pct=".
+               10  RPT-Old-Pct            pic z9.9.
+               10  filler                 pic x(09) value " new pct=".
+               10  RPT-New-Pct            pic z9.9.
+               10  filler                 pic x(09) value " old avg=".
+               10  RPT-Old-Avg            pic z9.9.
+               10  filler                 pic x(09) value " new avg=".
+               10  RPT-New-Avg            pic z9.9.
+           05  Totals-Line.
+               10  filler                 pic x(24)
+                   value "Records read: ".
+               10  RPT-Records-Read       pic zzz,zz9.
+               10  filler                 pic x(24)
+                   value "  Records corrected: ".
+               10  RPT-Records-Mismatched pic zzz,zz9.
+               10  filler                 pic x(24)
+                   value "  Probable duplicates: ".
+               10  RPT-Records-Duplicate  pic zzz,zz9.
+           05  Duplicate-Line.
+               10  filler                 pic x(22)
+                   value "Probable duplicate - ".
+               10  RPT-Dup-Team-1         pic x(20).
+               10  filler                 pic x(01) value space.
+               10  RPT-Dup-Player-1       pic x(20).
+               10  filler                 pic x(01) value space.
+               10  RPT-Dup-Season-1       pic x(04).
+               10  filler                 pic x(06) value " <=> ".
+               10  RPT-Dup-Team-2         pic x(20).
+               10  filler                 pic x(01) value space.
+               10  RPT-Dup-Player-2       pic x(20).
+               10  filler                 pic x(01) value space.
+               10  RPT-Dup-Season-2       pic x(04).
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Reconcile-File
+           perform 4000-Duplicate-Check-Pass
+           perform 9000-Report-Totals
+           perform 9900-Close
+           goback
+           .
+       0000-Initialize.
+      *****************************************************************
+      * Open the file and clear the report counters.
+      *****************************************************************
+           move zero to Records-Read
+           move zero to Records-Mismatched
+           move zero to Records-Flagged-Duplicate
+           open i-o FT-File
+           if not FT-File-OK
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-DDNAME   delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Reconcile-File.
+      *****************************************************************
+      * Read every record and correct any that do not match what the
+      * source counts recompute.
+      *****************************************************************
+           perform 1100-Read-Next
+           perform with test before
+                   until FT-File-EOF
+               add 1 to Records-Read
+               perform 2000-Recompute-Statistics
+               if Recomputed-Pct not equal FT-Pct-Completed
+                   or Recomputed-Avg not equal FT-Avg-Points
+                   perform 3000-Correct-Record
+               end-if
+               perform 1100-Read-Next
+           end-perform
+           .
+       1100-Read-Next.
+           read FT-File next
+               into FD-FT-Record
+           end-read
+           if not FT-File-OK and not FT-File-EOF
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-READ-NEXT   delimited by size
+                      Const-Of-DDNAME   delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       2000-Recompute-Statistics.
+      *****************************************************************
+      * Recompute the percentage and average the same way FRTVAL does.
+      *****************************************************************
+           if FT-Attempts equal zero
+               move zero to Recomputed-Pct
+           else
+               compute Recomputed-Pct =
+                   (FT-Completed / FT-Attempts) * 100
+               end-compute
+           end-if
+           compute Points-Scored =
+               ((FT-Completed - FT-Three-Pointers) * 2)
+               +
+               FT-Three-Pointers * 3
+           end-compute
+           if FT-Games equal zero
+               move zero to Recomputed-Avg
+           else
+               compute Recomputed-Avg =
+                   Points-Scored / FT-Games
+               end-compute
+           end-if
+           .
+       3000-Correct-Record.
+      *****************************************************************
+      * Rewrite the record with corrected values and report the
+      * before/after percentage and average.
+      *****************************************************************
+           move FT-Team-Name to RPT-Team-Name
+           move FT-Player-Name to RPT-Player-Name
+           move FT-Pct-Completed to RPT-Old-Pct
+           move FT-Avg-Points to RPT-Old-Avg
+           move Recomputed-Pct to FT-Pct-Completed
+           move Recomputed-Avg to FT-Avg-Points
+           move FT-Pct-Completed to RPT-New-Pct
+           move FT-Avg-Points to RPT-New-Avg
+           rewrite FD-FT-Record
+           end-rewrite
+           if not FT-File-OK
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-REWRITE     delimited by size
+                      Const-Of-DDNAME   delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           display Mismatch-Line
+           add 1 to Records-Mismatched
+           .
+       4000-Duplicate-Check-Pass.
+      *****************************************************************
+      * Re-sort active records by normalized team name and the first
+      * four characters of the normalized player name, then scan the
+      * sorted candidates for adjacent entries that land in the same
+      * group but are not byte-for-byte the same team+player.
+      *****************************************************************
+           sort Dup-Sort-File
+               on ascending key DUP-Norm-Team DUP-Norm-Player-Prefix
+                   in SD-Dup-Record
+               input procedure 4100-Build-Dup-Candidates
+               output procedure 4200-Scan-Dup-Candidates
+           if not sort-return equal zero
+               move "SORT Duplicate-Check-Pass" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       4100-Build-Dup-Candidates.
+      *****************************************************************
+      * Re-read the file from the top (the reconciliation pass above
+      * already read it to end of file) and release one sort
+      * candidate per active record, carrying both the normalized
+      * and original team/player/season values.
+      *****************************************************************
+           close FT-File
+           open input FT-File
+           if not FT-File-OK
+               string Const-Got-Status delimited by size
+                      FT-File-Status    delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-DDNAME   delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           perform 1100-Read-Next
+           perform with test before
+                   until FT-File-EOF
+               if FT-Active
+                   move function upper-case(FT-Team-Name)
+                       to Upper-Team-Name
+                   move function upper-case(FT-Player-Name)
+                       to Upper-Player-Name
+                   move Upper-Team-Name to DUP-Norm-Team
+                   move Upper-Player-Name(1:4) to DUP-Norm-Player-Prefix
+                   move FT-Team-Name to DUP-Orig-Team
+                   move FT-Player-Name to DUP-Orig-Player
+                   move FT-Season to DUP-Orig-Season
+                   release SD-Dup-Record
+               end-if
+               perform 1100-Read-Next
+           end-perform
+           .
+       4200-Scan-Dup-Candidates.
+      *****************************************************************
+      * Walk the sorted candidates.  Two consecutive candidates that
+      * share a normalized team/player-prefix group but differ in
+      * their original team or player bytes are a probable duplicate.
+      *****************************************************************
+           move spaces to Prior-Candidate-Status
+           move spaces to Dup-Sort-Status
+           perform 4210-Return-Next-Dup
+           perform with test before
+                   until Dup-Sort-EOF
+               if Have-Prior-Candidate
+                       and DUP-Norm-Team equal Prior-Norm-Team
+                       and DUP-Norm-Player-Prefix
+                           equal Prior-Norm-Player-Prefix
+                       and (DUP-Orig-Team not equal Prior-Orig-Team
+                           or DUP-Orig-Player not equal Prior-Orig-Player)
+                   perform 4300-Report-Duplicate
+               end-if
+               move DUP-Norm-Team to Prior-Norm-Team
+               move DUP-Norm-Player-Prefix to Prior-Norm-Player-Prefix
+               move DUP-Orig-Team to Prior-Orig-Team
+               move DUP-Orig-Player to Prior-Orig-Player
+               move DUP-Orig-Season to Prior-Orig-Season
+               set Have-Prior-Candidate to true
+               perform 4210-Return-Next-Dup
+           end-perform
+           .
+       4210-Return-Next-Dup.
+           return Dup-Sort-File
+               at end
+                   set Dup-Sort-EOF to true
+           end-return
+           .
+       4300-Report-Duplicate.
+      *****************************************************************
+      * Display the pair of probable-duplicate records and count it.
+      *****************************************************************
+           move Prior-Orig-Team to RPT-Dup-Team-1
+           move Prior-Orig-Player to RPT-Dup-Player-1
+           move Prior-Orig-Season to RPT-Dup-Season-1
+           move DUP-Orig-Team to RPT-Dup-Team-2
+           move DUP-Orig-Player to RPT-Dup-Player-2
+           move DUP-Orig-Season to RPT-Dup-Season-2
+           display Duplicate-Line
+           add 1 to Records-Flagged-Duplicate
+           .
+       8900-Scream-and-Die.
+           perform 8910-Scream
+           perform 8920-Die
+           .
+       8910-Scream.
+           display Error-Message
+           .
+       8920-Die.
+           move 12 to return-code
+           goback
+           .
+       9000-Report-Totals.
+           move Records-Read to RPT-Records-Read
+           move Records-Mismatched to RPT-Records-Mismatched
+           move Records-Flagged-Duplicate to RPT-Records-Duplicate
+           display space
+           display Totals-Line
+           .
+       9900-Close.
+           close FT-File
+           .
