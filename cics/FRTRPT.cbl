@@ -0,0 +1,384 @@
+       Identification Division.
+       Program-Id. FRTRPT.
+      *****************************************************************
+      * Batch team roster / league leaderboard report off the
+      * free-throw KSDS.  Produces a team roster with team totals
+      * (a control break on FT-Team-Name, which is the high-order key
+      * so the KSDS is already in the right sequence) and separate
+      * top-10 leaderboards by FT-Pct-Completed and FT-Avg-Points
+      * (which need the file re-sorted into league-wide rank order).
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select FT-File
+               Record Key FT-Record-Key
+               Assign to "FRTHROW"
+               Organization Indexed
+               Access Sequential
+               File Status FT-File-Status.
+           Select Pct-Leaderboard-File
+               Assign to "FRTPCTLB"
+               Organization Sequential
+               File Status Work-File-Status.
+           Select Avg-Leaderboard-File
+               Assign to "FRTAVGLB"
+               Organization Sequential
+               File Status Work-File-Status.
+       Data Division.
+       File Section.
+       FD  FT-File.
+       01  FD-FT-Record.
+           copy FRTHROW.
+       SD  FT-Sort-File.
+       01  SD-FT-Record.
+           copy FRTHROW.
+       FD  Pct-Leaderboard-File.
+       01  FD-Pct-Leaderboard-Record.
+           copy FRTHROW.
+       FD  Avg-Leaderboard-File.
+       01  FD-Avg-Leaderboard-Record.
+           copy FRTHROW.
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  FT-File-Status             pic x(02).
+               88  FT-File-OK             value "00".
+               88  FT-File-EOF            value "10".
+           05  Work-File-Status          pic x(02).
+               88  Work-File-OK          value "00".
+               88  Work-File-EOF         value "10".
+       01  Report-Counters.
+           05  Rank-Subscript             pic 9(02) comp.
+           05  Max-Leaderboard-Rows       pic 9(02) comp value 10.
+       01  Team-Totals.
+           05  TOT-Team-Name              pic x(20).
+           05  TOT-Games                  pic 9(07) comp.
+           05  TOT-Attempts                pic 9(07) comp.
+           05  TOT-Completed               pic 9(07) comp.
+           05  TOT-Three-Pointers         pic 9(07) comp.
+       01  Career-Totals.
+           05  CAR-Player-Name            pic x(20).
+           05  CAR-Season-Count           pic 9(03) comp.
+           05  CAR-Games                  pic 9(07) comp.
+           05  CAR-Attempts               pic 9(07) comp.
+           05  CAR-Completed              pic 9(07) comp.
+           05  CAR-Three-Pointers         pic 9(07) comp.
+       01  Error-Messages.
+           05  Error-Message              pic x(132).
+       01  Pseudo-Constants.
+           05  Const-Got-Status           pic x(11) value "Got status".
+           05  Const-On                   pic x(04) value " on".
+           05  Const-OPEN                 pic x(04) value "OPEN".
+           05  Const-READ-NEXT            pic x(09) value "READ NEXT".
+           05  Const-SORT                 pic x(04) value "SORT".
+       01  Report-Lines.
+           05  Roster-Header-Line         pic x(40)
+               value "--- Team Roster: ".
+           05  Player-Detail-Line.
+               10  filler                 pic x(04) value spaces.
+               10  RPT-Player-Name        pic x(20).
+               10  filler                 pic x(08) value " Season=".
+               10  RPT-Season             pic x(04).
+               10  filler                 pic x(06) value " Pct=".
+               10  RPT-Pct                pic z9.9.
+               10  filler                 pic x(06) value " Avg=".
+               10  RPT-Avg                pic z9.9.
+           05  Career-Total-Line.
+               10  filler                 pic x(06) value spaces.
+               10  filler                 pic x(09)
+                   value "Career (".
+               10  RPT-Car-Seasons        pic z9.
+               10  filler                 pic x(9)
+                   value " seasons)".
+               10  filler                 pic x(3) value " G=".
+               10  RPT-Car-Games          pic zzz,zz9.
+               10  filler                 pic x(3) value " A=".
+               10  RPT-Car-Attempts       pic zzz,zz9.
+               10  filler                 pic x(3) value " C=".
+               10  RPT-Car-Completed      pic zzz,zz9.
+               10  filler                 pic x(3) value " T=".
+               10  RPT-Car-Three          pic zzz,zz9.
+           05  Team-Total-Line.
+               10  filler                 pic x(04)
+                   value "    ".
+               10  filler                 pic x(14)
+                   value "Team totals: G".
+               10  RPT-Tot-Games          pic zzz,zz9.
+               10  filler                 pic x(3) value " A=".
+               10  RPT-Tot-Attempts       pic zzz,zz9.
+               10  filler                 pic x(3) value " C=".
+               10  RPT-Tot-Completed      pic zzz,zz9.
+               10  filler                 pic x(3) value " T=".
+               10  RPT-Tot-Three          pic zzz,zz9.
+           05  Leaderboard-Header-Line    pic x(40).
+           05  Leaderboard-Line.
+               10  RPT-Rank               pic z9.
+               10  filler                 pic x(02) value ". ".
+               10  RPT-LB-Team            pic x(20).
+               10  filler                 pic x(01) value space.
+               10  RPT-LB-Player          pic x(20).
+               10  filler                 pic x(07) value " Value=".
+               10  RPT-LB-Value           pic z9.9.
+       Procedure Division.
+           perform 1000-Roster-Report
+           perform 2000-Pct-Leaderboard
+           perform 3000-Avg-Leaderboard
+           goback
+           .
+       1000-Roster-Report.
+      *****************************************************************
+      * Read the KSDS in key sequence and print a roster with a
+      * control-break team total whenever FT-Team-Name changes.
+      *****************************************************************
+           open input FT-File
+           if not FT-File-OK
+               move "OPEN FT-File" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           move spaces to TOT-Team-Name
+           move spaces to CAR-Player-Name
+           perform 1100-Read-Next
+           perform with test before
+                   until FT-File-EOF
+               if FT-Team-Name in FD-FT-Record not equal TOT-Team-Name
+                   if TOT-Team-Name greater than spaces
+                       if CAR-Player-Name greater than spaces
+                           perform 1400-Print-Career-Total
+                       end-if
+                       perform 1300-Print-Team-Total
+                   end-if
+                   perform 1200-Start-New-Team
+               end-if
+               if FT-Player-Name in FD-FT-Record not equal
+                       CAR-Player-Name
+                   if CAR-Player-Name greater than spaces
+                       perform 1400-Print-Career-Total
+                   end-if
+                   perform 1450-Start-New-Player
+               end-if
+               add FT-Games in FD-FT-Record to TOT-Games
+               add FT-Attempts in FD-FT-Record to TOT-Attempts
+               add FT-Completed in FD-FT-Record to TOT-Completed
+               add FT-Three-Pointers in FD-FT-Record
+                   to TOT-Three-Pointers
+               add 1 to CAR-Season-Count
+               add FT-Games in FD-FT-Record to CAR-Games
+               add FT-Attempts in FD-FT-Record to CAR-Attempts
+               add FT-Completed in FD-FT-Record to CAR-Completed
+               add FT-Three-Pointers in FD-FT-Record
+                   to CAR-Three-Pointers
+               move FT-Player-Name in FD-FT-Record to RPT-Player-Name
+               move FT-Season in FD-FT-Record to RPT-Season
+               move FT-Pct-Completed in FD-FT-Record to RPT-Pct
+               move FT-Avg-Points in FD-FT-Record to RPT-Avg
+               display Player-Detail-Line
+               perform 1100-Read-Next
+           end-perform
+           if CAR-Player-Name greater than spaces
+               perform 1400-Print-Career-Total
+           end-if
+           if TOT-Team-Name greater than spaces
+               perform 1300-Print-Team-Total
+           end-if
+           close FT-File
+           .
+       1100-Read-Next.
+      *****************************************************************
+      * Skip over soft-deleted records - a purged-but-not-yet-purged
+      * player has no business showing up in a roster, career total,
+      * or leaderboard.
+      *****************************************************************
+           perform with test after
+                   until FT-File-EOF or FT-Active in FD-FT-Record
+               read FT-File next
+                   into FD-FT-Record
+               end-read
+               if not FT-File-OK and not FT-File-EOF
+                   move "READ NEXT FT-File" to Error-Message
+                   perform 8900-Scream-and-Die
+               end-if
+           end-perform
+           .
+       1200-Start-New-Team.
+           move FT-Team-Name in FD-FT-Record to TOT-Team-Name
+           move zero to TOT-Games
+           move zero to TOT-Attempts
+           move zero to TOT-Completed
+           move zero to TOT-Three-Pointers
+           move TOT-Team-Name to Roster-Header-Line(19:20)
+           display space
+           display Roster-Header-Line
+      *****************************************************************
+      * A team break always carries a player break with it (the new
+      * team's first record is never the prior team's last player), so
+      * the prior player's career total was already printed above by
+      * the team-break logic in 1000-Roster-Report. Clear CAR-Player-
+      * Name here too so the player-break check right after this
+      * PERFORM sees no pending player and does not print it again.
+      *****************************************************************
+           move spaces to CAR-Player-Name
+           move zero to CAR-Season-Count
+           move zero to CAR-Games
+           move zero to CAR-Attempts
+           move zero to CAR-Completed
+           move zero to CAR-Three-Pointers
+           .
+       1300-Print-Team-Total.
+           move TOT-Games to RPT-Tot-Games
+           move TOT-Attempts to RPT-Tot-Attempts
+           move TOT-Completed to RPT-Tot-Completed
+           move TOT-Three-Pointers to RPT-Tot-Three
+           display Team-Total-Line
+           .
+       1400-Print-Career-Total.
+      *****************************************************************
+      * Print the rolled-up career total across every season record
+      * on file for the player whose season rows just ended, if the
+      * player has more than one season on file.
+      *****************************************************************
+           if CAR-Season-Count greater than 1
+               move CAR-Season-Count to RPT-Car-Seasons
+               move CAR-Games to RPT-Car-Games
+               move CAR-Attempts to RPT-Car-Attempts
+               move CAR-Completed to RPT-Car-Completed
+               move CAR-Three-Pointers to RPT-Car-Three
+               display Career-Total-Line
+           end-if
+           .
+       1450-Start-New-Player.
+           move FT-Player-Name in FD-FT-Record to CAR-Player-Name
+           move zero to CAR-Season-Count
+           move zero to CAR-Games
+           move zero to CAR-Attempts
+           move zero to CAR-Completed
+           move zero to CAR-Three-Pointers
+           .
+       2000-Pct-Leaderboard.
+      *****************************************************************
+      * Re-sort the file by FT-Pct-Completed descending and print the
+      * top rows as the league free-throw percentage leaderboard.
+      *****************************************************************
+           sort FT-Sort-File
+               on descending key FT-Pct-Completed in SD-FT-Record
+               input procedure 2050-Build-Pct-Candidates
+               giving Pct-Leaderboard-File
+           if not sort-return equal zero
+               move "SORT Pct-Leaderboard" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           move "--- League Leaderboard: FT Pct Completed ---"
+               to Leaderboard-Header-Line
+           display space
+           display Leaderboard-Header-Line
+           open input Pct-Leaderboard-File
+           if not Work-File-OK
+               move "OPEN Pct-Leaderboard-File" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           perform varying Rank-Subscript from 1 by 1
+                   until Rank-Subscript
+                       greater than Max-Leaderboard-Rows
+               read Pct-Leaderboard-File
+                   into FD-Pct-Leaderboard-Record
+               end-read
+               if Work-File-EOF
+                   exit perform
+               end-if
+               move Rank-Subscript to RPT-Rank
+               move FT-Team-Name in FD-Pct-Leaderboard-Record
+                   to RPT-LB-Team
+               move FT-Player-Name in FD-Pct-Leaderboard-Record
+                   to RPT-LB-Player
+               move FT-Pct-Completed in FD-Pct-Leaderboard-Record
+                   to RPT-LB-Value
+               display Leaderboard-Line
+           end-perform
+           close Pct-Leaderboard-File
+           .
+       2050-Build-Pct-Candidates.
+      *****************************************************************
+      * Re-read the KSDS from the top and release one sort candidate
+      * per active record - 1100-Read-Next already skips soft-deleted
+      * ones, so a deleted player never makes the leaderboard.
+      *****************************************************************
+           open input FT-File
+           if not FT-File-OK
+               move "OPEN FT-File" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           perform 1100-Read-Next
+           perform with test before
+                   until FT-File-EOF
+               move FD-FT-Record to SD-FT-Record
+               release SD-FT-Record
+               perform 1100-Read-Next
+           end-perform
+           close FT-File
+           .
+       3000-Avg-Leaderboard.
+      *****************************************************************
+      * Re-sort the file by FT-Avg-Points descending and print the
+      * top rows as the league scoring average leaderboard.
+      *****************************************************************
+           sort FT-Sort-File
+               on descending key FT-Avg-Points in SD-FT-Record
+               input procedure 3050-Build-Avg-Candidates
+               giving Avg-Leaderboard-File
+           if not sort-return equal zero
+               move "SORT Avg-Leaderboard" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           move "--- League Leaderboard: FT Avg Points ---"
+               to Leaderboard-Header-Line
+           display space
+           display Leaderboard-Header-Line
+           open input Avg-Leaderboard-File
+           if not Work-File-OK
+               move "OPEN Avg-Leaderboard-File" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           perform varying Rank-Subscript from 1 by 1
+                   until Rank-Subscript
+                       greater than Max-Leaderboard-Rows
+               read Avg-Leaderboard-File
+                   into FD-Avg-Leaderboard-Record
+               end-read
+               if Work-File-EOF
+                   exit perform
+               end-if
+               move Rank-Subscript to RPT-Rank
+               move FT-Team-Name in FD-Avg-Leaderboard-Record
+                   to RPT-LB-Team
+               move FT-Player-Name in FD-Avg-Leaderboard-Record
+                   to RPT-LB-Player
+               move FT-Avg-Points in FD-Avg-Leaderboard-Record
+                   to RPT-LB-Value
+               display Leaderboard-Line
+           end-perform
+           close Avg-Leaderboard-File
+           .
+       3050-Build-Avg-Candidates.
+      *****************************************************************
+      * Re-read the KSDS from the top and release one sort candidate
+      * per active record - 1100-Read-Next already skips soft-deleted
+      * ones, so a deleted player never makes the leaderboard.
+      *****************************************************************
+           open input FT-File
+           if not FT-File-OK
+               move "OPEN FT-File" to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           perform 1100-Read-Next
+           perform with test before
+                   until FT-File-EOF
+               move FD-FT-Record to SD-FT-Record
+               release SD-FT-Record
+               perform 1100-Read-Next
+           end-perform
+           close FT-File
+           .
+       8900-Scream-and-Die.
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
