@@ -0,0 +1,7 @@
+      *****************************************************************
+      * FRTSUPV - Record layout for the supervisor-override file,
+      * keyed by supervisor id, used by FRTDEL to authorize deletion
+      * of a record that still has recorded games on it.
+      *****************************************************************
+           05  SUP-Id                     pic x(08).
+           05  SUP-Password               pic x(08).
