@@ -0,0 +1,483 @@
+       Identification Division.
+       Program-Id. FRTTEAM.
+      *****************************************************************
+      * View the full roster for a single team.  FRTVIEW's browse
+      * lets an operator filter by team, but it still pages through
+      * the whole file once it reaches the end of that team's rows.
+      * This transaction starts a browse positioned on the team's
+      * first key instead, and stops as soon as it reads a record
+      * for a different team, so a roster never runs past its own
+      * boundary into the next team's rows.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+           copy DFHAID.
+           copy DFHBMSCA.
+           copy FRTVMSD2.
+           copy FTCONST.
+       01  Free-Throw-Record.
+           copy FRTHROW.
+       01  FT-Container-Data.
+           05  CON-Team-Name                  pic x(20).
+           05  CON-Page-Number                pic 9(04).
+           05  CON-End-of-Team                pic x.
+               88  End-of-Team-Reached        value 'Y'.
+           05  CON-First-Key                  pic x(44).
+           05  CON-Last-Key                   pic x(44).
+       01  Pagination-Fields.
+           05  PAG-Start-Key.
+               10  filler                     pic x(43).
+               10  PAG-Key-Bump               pic x.
+           05  PAG-Subscript                  pic s9(4) binary.
+           05  PAG-End-of-Data                pic x.
+               88  End-of-Data                value 'Y'.
+           05  Max-Rows-per-Page              pic s9(4) binary
+                                              value +3.
+           05  PAG-Skip-Record                pic x.
+       01  CICS-Response-Code                 pic s9(9) binary.
+       01  Display-Messages.
+           05  Highlight-Control              pic x.
+               88  Highlight-Error            value 'Y'.
+           05  MSG-Out                        pic x(79).
+           05  MSG-Undefined-PF-Key           pic x(16)
+               value 'Undefined PF key'.
+           05  MSG-Enter-Team.
+               10  filler                     pic x(79)
+                   value 'Enter a team name and press Enter to see its
+      -                  ' roster.'.
+           05  MSG-Team-Required              pic x(25)
+               value 'Team name is required'.
+           05  MSG-Top-of-Roster              pic x(17)
+               value 'Top of roster'.
+           05  MSG-No-More-Players            pic x(26)
+               value 'No more players on roster'.
+       01  Error-Data.
+           copy FTERRD.
+       Procedure Division.
+           EXEC CICS GET CONTAINER(FT-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(FT-Container-Data)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           evaluate CICS-Response-Code
+               when DFHRESP(NORMAL)
+                   perform 1000-Process-User-Input
+               when DFHRESP(CHANNELERR)
+               when DFHRESP(CONTAINERERR)
+                   perform 0000-First-Time
+               when other
+                   perform 8100-Container-Error
+           end-evaluate
+           .
+       0000-First-Time.
+      *****************************************************************
+      * First entry into this program in a conversation.
+      *****************************************************************
+           initialize FT-Container-Data
+           move zero to CON-Page-Number
+           move "N" to CON-End-of-Team
+           move low-values to FRTVMAPO
+           move FT-Team-TransId to TRANIDO
+           move MSG-Enter-Team to MSGO
+           perform 7100-Put-Container
+           perform 9100-Display-and-Return
+           .
+       1000-Process-User-Input.
+      *****************************************************************
+      * Route control to the appropriate paragraph based on transid.
+      *****************************************************************
+           perform 1100-Receive-Map
+           perform 1200-Check-Attention-Id-Keys
+           perform 7100-Put-Container
+           perform 9100-Display-and-Return
+           .
+       1100-Receive-Map.
+      *****************************************************************
+      * Receive mapped data from the terminal.
+      *****************************************************************
+           EXEC CICS RECEIVE
+               MAP(FT-View-Map)
+               MAPSET(FT-View-Mapset)
+               INTO(FRTVMAPI)
+               ASIS
+           END-EXEC
+           .
+       1200-Check-Attention-Id-Keys.
+      *****************************************************************
+      * Handle AID keys that trigger special action.
+      *****************************************************************
+           evaluate EIBAID
+               when DFHPF12
+                   perform 9500-Transfer-to-View
+               when DFHPF8
+                   if CON-Team-Name equal spaces
+                       move MSG-Team-Required to MSGO
+                   else
+                       if End-of-Team-Reached
+                           subtract 1 from CON-Page-Number
+                           move CON-First-Key to PAG-Start-Key
+                       else
+                           move CON-Last-Key to PAG-Start-Key
+                           move high-values to PAG-Key-Bump
+                       end-if
+                       perform 2000-Browse-Forward-Fill-Map
+                   end-if
+               when DFHPF7
+                   if CON-Team-Name equal spaces
+                       move MSG-Team-Required to MSGO
+                   else
+                       if CON-Page-Number less than 2
+                           move zero to CON-Page-Number
+                           move low-values to PAG-Start-Key
+                           move CON-Team-Name to PAG-Start-Key(1:20)
+                           perform 2000-Browse-Forward-Fill-Map
+                       else
+                           move CON-First-Key to PAG-Start-Key
+                           move space to CON-End-of-Team
+                           perform 2500-Browse-Backward-Fill-Map
+                       end-if
+                   end-if
+               when DFHENTER
+                   perform 1400-Apply-Filter
+               when other
+                   move MSG-Undefined-PF-Key to MSGO
+           end-evaluate
+           .
+       1400-Apply-Filter.
+      *****************************************************************
+      * A team name is required - this transaction shows one team's
+      * roster, not the whole file.  Restart the browse from the
+      * first key for that team.
+      *****************************************************************
+           if FLTTEAML equal zero
+               move MSG-Team-Required to MSGO
+           else
+               move FLTTEAMI to CON-Team-Name
+               move low-values to PAG-Start-Key
+               move CON-Team-Name to PAG-Start-Key(1:20)
+               move zero to CON-Page-Number
+               move "N" to CON-End-of-Team
+               perform 2000-Browse-Forward-Fill-Map
+           end-if
+           .
+       2000-Browse-Forward-Fill-Map.
+      *****************************************************************
+      * Browse to the end of the team's roster or until output map
+      * is filled.
+      *****************************************************************
+           perform 2100-Start-Browse
+           perform 2200-Read-Forward
+           perform 2900-End-Browse
+           .
+       2100-Start-Browse.
+      *****************************************************************
+      * Initiate browse based on the key currently set.
+      *****************************************************************
+           move spaces to CON-First-Key CON-Last-Key
+           EXEC CICS STARTBR
+               FILE(FT-File-Name)
+               RIDFLD(PAG-Start-Key)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           evaluate EIBRESP
+               when DFHRESP(NORMAL)
+                    continue
+               when other
+                    move "STARTBR" to ERR-Operation
+                    perform 8200-File-Error
+           end-evaluate
+           .
+       2200-Read-Forward.
+      *****************************************************************
+      * Read forward to the end of the roster or until max lines on
+      * the map.
+      *****************************************************************
+           add 1 to CON-Page-Number
+           move "N" to PAG-End-of-Data
+           perform varying PAG-Subscript from 1 by 1
+                   until PAG-Subscript greater than Max-Rows-per-Page
+                   or End-of-Data
+               perform 2300-Next-Record
+           end-perform
+           if End-of-Data
+               set End-of-Team-Reached to true
+               subtract 1 from PAG-Subscript
+               perform varying PAG-Subscript
+                       from PAG-Subscript by 1
+                       until PAG-Subscript
+                             greater than Max-Rows-per-Page
+                   move DFHPROTN to
+                            TEAMA(PAG-Subscript)
+                            NAMEA(PAG-Subscript)
+                            GAMESA(PAG-Subscript)
+                            GAMESXA(PAG-Subscript)
+                            ATTSA(PAG-Subscript)
+                            ATTSXA(PAG-Subscript)
+                            COMPA(PAG-Subscript)
+                            COMPXA(PAG-Subscript)
+                            THREEA(PAG-Subscript)
+                            THREEXA(PAG-Subscript)
+                            PCTA(PAG-Subscript)
+                            PCTXA(PAG-Subscript)
+                            AVGA(PAG-Subscript)
+                            AVGXA(PAG-Subscript)
+                            UPDA(PAG-Subscript)
+                            UPDXA(PAG-Subscript)
+               end-perform
+           else
+               perform 2400-Read-Next
+               if EIBRESP equal DFHRESP(ENDFILE)
+                   set End-of-Data to true
+               end-if
+           end-if
+           .
+       2300-Next-Record.
+      *****************************************************************
+      * Read the next record and populate the output map, skipping
+      * soft-deleted records the same as FRTVIEW does, and stopping
+      * as soon as the team name on the record no longer matches the
+      * requested team - that boundary is this roster's end of file.
+      *****************************************************************
+           move "Y" to PAG-Skip-Record
+           perform with test after
+                   until PAG-Skip-Record not equal "Y"
+               perform 2400-Read-Next
+               evaluate EIBRESP
+                   when DFHRESP(NORMAL)
+                        if FT-Team-Name not equal CON-Team-Name
+                            set End-of-Data to true
+                            move "N" to PAG-Skip-Record
+                        else
+                            if FT-Deleted
+                                continue
+                            else
+                                move "N" to PAG-Skip-Record
+                                perform 4000-Copy-from-Record-to-Map
+                            end-if
+                        end-if
+                   when DFHRESP(ENDFILE)
+                        set End-of-Data to true
+                        move "N" to PAG-Skip-Record
+                   when other
+                        move "READNEXT" to ERR-Operation
+                        perform 8200-File-Error
+                        move "N" to PAG-Skip-Record
+               end-evaluate
+           end-perform
+           .
+       2400-Read-Next.
+      *****************************************************************
+      * READNEXT command performed from multiple places.
+      *****************************************************************
+           EXEC CICS READNEXT
+               FILE(FT-File-Name)
+               RIDFLD(PAG-Start-Key)
+               INTO(Free-Throw-Record)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           .
+       2500-Browse-Backward-Fill-Map.
+      *****************************************************************
+      * Browse towards the top of the roster or until output map is
+      * filled.
+      *****************************************************************
+           perform 2100-Start-Browse
+           perform 2800-Read-Previous
+           perform 2600-Read-Backward
+           perform 2900-End-Browse
+           .
+       2600-Read-Backward.
+      *****************************************************************
+      * Read backward and populate output map fields.
+      *****************************************************************
+           subtract 1 from CON-Page-Number
+           move PAG-Start-Key to CON-Last-Key
+           move spaces to PAG-End-of-Data
+           perform varying PAG-Subscript from Max-Rows-per-Page by -1
+                   until PAG-Subscript is less than 1
+                   or End-of-Data
+               perform 2700-Previous-Record
+           end-perform
+           .
+       2700-Previous-Record.
+      *****************************************************************
+      * Read the previous record and populate the output map,
+      * stopping at the roster's top boundary the same way
+      * 2300-Next-Record stops at its bottom boundary.
+      *****************************************************************
+           move "Y" to PAG-Skip-Record
+           perform with test after
+                   until PAG-Skip-Record not equal "Y"
+               perform 2800-Read-Previous
+               evaluate EIBRESP
+                   when DFHRESP(NORMAL)
+                        if FT-Team-Name not equal CON-Team-Name
+                            set End-of-Data to true
+                            move "N" to PAG-Skip-Record
+                        else
+                            if FT-Deleted
+                                continue
+                            else
+                                move "N" to PAG-Skip-Record
+                                perform 4000-Copy-from-Record-to-Map
+                            end-if
+                        end-if
+                   when DFHRESP(ENDFILE)
+                        set End-of-Data to true
+                        move "N" to PAG-Skip-Record
+                   when other
+                        move "READPREV" to ERR-Operation
+                        perform 8200-File-Error
+                        move "N" to PAG-Skip-Record
+               end-evaluate
+           end-perform
+           .
+       2800-Read-Previous.
+      *****************************************************************
+      * READPREV command performed from multiple places.
+      *****************************************************************
+           EXEC CICS READPREV
+               FILE(FT-File-Name)
+               RIDFLD(PAG-Start-Key)
+               INTO(Free-Throw-Record)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           .
+       2900-End-Browse.
+      *****************************************************************
+      * Terminate the current browse and save first and last keys.
+      *****************************************************************
+           EXEC CICS ENDBR
+               FILE(FT-File-Name)
+           END-EXEC
+           move TEAMO(1) to FT-Team-Name
+           move NAMEO(1) to FT-Player-Name
+           move FT-Record-Key to CON-First-Key
+           if TEAMO(2) equal spaces
+               move FT-Record-Key to CON-Last-Key
+           else
+               if TEAMO(3) equal spaces
+                   move TEAMO(2) to FT-Team-Name
+                   move NAMEO(2) to FT-Player-Name
+                   move FT-Record-Key to CON-Last-Key
+               else
+                   move TEAMO(3) to FT-Team-Name
+                   move NAMEO(3) to FT-Player-Name
+                   move FT-Record-Key to CON-Last-Key
+               end-if
+           end-if
+           .
+       4000-Copy-from-Record-to-Map.
+      *****************************************************************
+      * Populate a line in the output map from the current record.
+      *****************************************************************
+            move FT-Team-Name to TEAMO(PAG-Subscript)
+            move FT-Player-Name to NAMEO(PAG-Subscript)
+            move FT-Games to GAMESO(PAG-Subscript)
+            move FT-Attempts to ATTSO(PAG-Subscript)
+            move FT-Completed to COMPO(PAG-Subscript)
+            move FT-Three-Pointers to THREEO(PAG-Subscript)
+            move FT-Pct-Completed to PCTO(PAG-Subscript)
+            move FT-Avg-Points to AVGO(PAG-Subscript)
+            move FT-Last-Update to UPDO(PAG-Subscript)
+           .
+       7100-Put-Container.
+      *****************************************************************
+      * Copy working storage data to the container.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(FT-Container-Data)
+               FLENGTH(length of FT-Container-Data)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if CICS-Response-Code equal DFHRESP(NORMAL)
+               continue
+           else
+               perform 8100-Container-Error
+           end-if
+           .
+       8100-Container-Error.
+      *****************************************************************
+      * Display response codes after unexpected condition when
+      * getting a container.  Message text and TDQ logging are
+      * handled by the shared FRTERR error handler.
+      *****************************************************************
+           set ERR-Container-Error to true
+           move FT-Channel-Name to ERR-Channel-Name
+           move FT-Container-Name to ERR-Container-Name
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSGO
+           perform 9100-Display-and-Return
+           .
+       8200-File-Error.
+      *****************************************************************
+      * Display response codes after unexpected condition when
+      * performing a File Control operation.  Message text and TDQ
+      * logging are handled by the shared FRTERR error handler.
+      *****************************************************************
+           set ERR-File-Error to true
+           move FT-File-Name to ERR-File-Name
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSG-Out
+           set Highlight-Error to true
+           perform 9100-Display-and-Return
+           .
+       8900-Call-Error-Handler.
+      *****************************************************************
+      * Hand the error off to FRTERR via the error container on this
+      * program's own channel.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS LINK
+               PROGRAM(FT-Error-Handler-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           .
+      *****************************************************************
+      * Display the output map and do a pseudoconversational return.
+      *****************************************************************
+       9100-Display-and-Return.
+           move CON-Page-Number to PAGEO
+           move CON-Team-Name to FLTTEAMO
+           move spaces to FLTNAMEO
+           if Highlight-Error
+               move DFHRED to MSGC
+               move space to Highlight-Control
+           end-if
+           if End-of-Data
+               move DFHPROTN to HLPPF8A
+               move MSG-No-More-Players to MSGO
+           end-if
+           if CON-Page-Number less than 2
+               move DFHPROTN to HLPPF7A
+               move MSG-Top-of-Roster to MSGO
+           end-if
+           EXEC CICS SEND
+               MAP(FT-View-Map)
+               MAPSET(FT-View-Mapset)
+               FROM(FRTVMAPO)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID(FT-Team-TransId)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           .
+       9500-Transfer-to-View.
+           EXEC CICS XCTL
+               PROGRAM(FT-View-Program)
+           END-EXEC
+           .
