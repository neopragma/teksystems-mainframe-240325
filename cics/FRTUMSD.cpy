@@ -0,0 +1,135 @@
+      *****************************************************************
+      * FRTUMSD - Symbolic map for the Free Throw add/update/delete
+      * screen, shared by FRTADD, FRTUPD and FRTDEL.
+      *****************************************************************
+       01  FRTUMAPI.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TRANIDI  PIC X(4).
+           02  SCRTITLL    COMP  PIC  S9(4).
+           02  SCRTITLF    PICTURE X.
+           02  FILLER REDEFINES SCRTITLF.
+             03 SCRTITLA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SCRTITLI  PIC X(8).
+           02  TEAML     COMP  PIC  S9(4).
+           02  TEAMF     PICTURE X.
+           02  FILLER REDEFINES TEAMF.
+             03 TEAMA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  TEAMI   PIC X(20).
+           02  NAMEL     COMP  PIC  S9(4).
+           02  NAMEF     PICTURE X.
+           02  FILLER REDEFINES NAMEF.
+             03 NAMEA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  NAMEI   PIC X(20).
+           02  GAMESL     COMP  PIC  S9(4).
+           02  GAMESF     PICTURE X.
+           02  FILLER REDEFINES GAMESF.
+             03 GAMESA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  GAMESI   PIC X(6).
+           02  ATTSL     COMP  PIC  S9(4).
+           02  ATTSF     PICTURE X.
+           02  FILLER REDEFINES ATTSF.
+             03 ATTSA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ATTSI   PIC X(6).
+           02  COMPL     COMP  PIC  S9(4).
+           02  COMPF     PICTURE X.
+           02  FILLER REDEFINES COMPF.
+             03 COMPA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  COMPI   PIC X(6).
+           02  THREEL     COMP  PIC  S9(4).
+           02  THREEF     PICTURE X.
+           02  FILLER REDEFINES THREEF.
+             03 THREEA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  THREEI   PIC X(6).
+           02  PCTL     COMP  PIC  S9(4).
+           02  PCTF     PICTURE X.
+           02  FILLER REDEFINES PCTF.
+             03 PCTA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  PCTI   PIC X(4).
+           02  AVGL     COMP  PIC  S9(4).
+           02  AVGF     PICTURE X.
+           02  FILLER REDEFINES AVGF.
+             03 AVGA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  AVGI   PIC X(4).
+           02  UPDL     COMP  PIC  S9(4).
+           02  UPDF     PICTURE X.
+           02  FILLER REDEFINES UPDF.
+             03 UPDA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  UPDI   PIC X(10).
+           02  SUPIDL     COMP  PIC  S9(4).
+           02  SUPIDF     PICTURE X.
+           02  FILLER REDEFINES SUPIDF.
+             03 SUPIDA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SUPIDI   PIC X(8).
+           02  SUPPWDL     COMP  PIC  S9(4).
+           02  SUPPWDF     PICTURE X.
+           02  FILLER REDEFINES SUPPWDF.
+             03 SUPPWDA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SUPPWDI   PIC X(8).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSGI  PIC X(79).
+
+       01  FRTUMAPO REDEFINES FRTUMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  SCRTITLC    PICTURE X.
+           02  SCRTITLO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TEAMC     PICTURE X.
+           02  TEAMO   PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  NAMEC     PICTURE X.
+           02  NAMEO   PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  GAMESC     PICTURE X.
+           02  GAMESO  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  ATTSC     PICTURE X.
+           02  ATTSO  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  COMPC     PICTURE X.
+           02  COMPO  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  THREEC     PICTURE X.
+           02  THREEO  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  PCTC     PICTURE X.
+           02  PCTO  PIC Z9.9.
+           02  FILLER PICTURE X(3).
+           02  AVGC     PICTURE X.
+           02  AVGO  PIC Z9.9.
+           02  FILLER PICTURE X(3).
+           02  UPDC     PICTURE X.
+           02  UPDO  PIC 9999/99/99.
+           02  FILLER PICTURE X(3).
+           02  SUPIDC     PICTURE X.
+           02  SUPIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  SUPPWDC     PICTURE X.
+           02  SUPPWDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGO  PIC X(79).
