@@ -11,9 +11,17 @@
            copy FTCONST.
        01  Free-Throw-Record.
            copy FRTHROW.
+       01  FT-Audit-Record.
+           copy FRTAUDIT.
        01  FT-Container-Data.
+      *****************************************************************
+      * Same two-header-byte shape used by FRTVIEW/FRTADD/FRTDEL/
+      * FRTVAL - see the comment on FRTVIEW's Container-to-Pass. The
+      * second byte is not used by FRTUPD and stays spaces.
+      *****************************************************************
            02  CON-First-Time                 pic x.
                88  First-Time                 value "Y".
+           02  filler                         pic x.
            02  FT-Record.
            copy FRTHROW.
            02  Validation-Errors              pic x(79).
@@ -29,25 +37,11 @@
                value "Overtype values to be changed".
            05  MSG-Record-Updated             pic x(79)
                value "Record successfully updated".
-           05  MSG-Container-Error.
-               10  filler                     pic x(14)
-               value 'GET CONTAINER('.
-               10  ERR-Container-Name         pic x(16).
-               10  filler                     pic x(10).
-               10  ERR-Channel-Name           pic x(16).
-               10  filler                     pic x(2) value ') '.
-               10  ERR-Container-EIBRESP      pic 9(8).
-               10  filler                     pic x value space.
-               10  ERR-Container-EIBRESP2     pic 9(8).
-           05  MSG-File-Error.
-               10  ERR-Operation              pic x(12).
-               10  filler                     pic x(6)
-                   value ' file '.
-               10  ERR-File-Name              pic x(8).
-               10  filler                     pic x value space.
-               10  ERR-EIBRESP                pic 9(8).
-               10  filler                     pic x value space.
-               10  ERR-EIBRESP2               pic 9(8).
+           05  MSG-Record-Locked              pic x(79)
+               value "Record is being updated by another user, try
+      -        " again".
+       01  Error-Data.
+           copy FTERRD.
        Procedure Division.
            perform 7000-Get-Container
            evaluate CICS-Response-Code
@@ -189,24 +183,35 @@
            else
                move function current-date
                    to FT-Last-Update in FT-Container-Data
+               set FT-Needs-Extract in FT-Container-Data to true
                EXEC CICS READ
                    FILE(FT-File-Name)
-                   RIDFLD(FT-Record(1:40))
+                   RIDFLD(FT-Record(1:44))
                    INTO(Free-Throw-Record)
                    UPDATE
                    RESP(CICS-Response-Code)
                END-EXEC
-               if EIBRESP equal DFHRESP(NORMAL)
-                   continue
-               else
-                   move "READ UPDATE" to ERR-Operation
-                   move FT-File-Name to Err-File-Name
-                   move EIBRESP to ERR-EIBRESP
-                   move EIBRESP2 to ERR-EIBRESP2
-                   move MSG-File-Error to MSGO
-                   perform 7100-Put-Container
-                   perform 9100-Display-and-Return
-               end-if
+               evaluate CICS-Response-Code
+                   when DFHRESP(NORMAL)
+                       continue
+                   when DFHRESP(LOCKED)
+                       move MSG-Record-Locked to MSGO
+                       perform 7100-Put-Container
+                       perform 9100-Display-and-Return
+                   when other
+                       set ERR-File-Error to true
+                       move "READ UPDATE" to ERR-Operation
+                       move FT-File-Name to Err-File-Name
+                       move EIBRESP to ERR-EIBRESP
+                       move EIBRESP2 to ERR-EIBRESP2
+                       perform 8900-Call-Error-Handler
+                       move ERR-Message-Text to MSGO
+                       perform 7100-Put-Container
+                       perform 9100-Display-and-Return
+               end-evaluate
+               move "UPDATE" to AUD-Operation
+               move Free-Throw-Record to AUD-Before-Image
+               perform 5100-Write-Audit-Record
                move FT-Record to Free-Throw-Record
                EXEC CICS REWRITE
                    FILE(FT-File-Name)
@@ -216,14 +221,46 @@
                if EIBRESP equal DFHRESP(NORMAL)
                    move MSG-Record-Updated to MSGO
                else
+                   set ERR-File-Error to true
                    move "REWRITE" to ERR-Operation
                    move FT-File-Name to Err-File-Name
                    move EIBRESP to ERR-EIBRESP
                    move EIBRESP2 to ERR-EIBRESP2
-                   move MSG-File-Error to MSGO
+                   perform 8900-Call-Error-Handler
+                   move ERR-Message-Text to MSGO
                end-if
            end-if
            .
+       5100-Write-Audit-Record.
+      *****************************************************************
+      * Record a before-image of the record being changed, along with
+      * who changed it and when, to the audit trail file.
+      *****************************************************************
+           move EIBDATE to AUD-Date
+           move EIBTIME to AUD-Time
+           move EIBTRMID to AUD-Terminal-Id
+           EXEC CICS ASSIGN
+               USERID(AUD-Operator-Id)
+           END-EXEC
+           EXEC CICS WRITE
+               FILE(FT-Audit-File-Name)
+               FROM(FT-Audit-Record)
+               RESP(CICS-Response-Code)
+           END-EXEC
+           if EIBRESP equal DFHRESP(NORMAL)
+               continue
+           else
+               set ERR-File-Error to true
+               move "WRITE" to ERR-Operation
+               move FT-Audit-File-Name to Err-File-Name
+               move EIBRESP to ERR-EIBRESP
+               move EIBRESP2 to ERR-EIBRESP2
+               perform 8900-Call-Error-Handler
+               move ERR-Message-Text to MSGO
+               perform 7100-Put-Container
+               perform 9100-Display-and-Return
+           end-if
+           .
        7000-Get-Container.
       *****************************************************************
       * Copy container data to working storage.
@@ -254,27 +291,51 @@
        8100-Container-Error.
       *****************************************************************
       * Display response codes after unexpected condition when
-      * getting a container.
+      * getting a container.  Message text and TDQ logging are
+      * handled by the shared FRTERR error handler.
       *****************************************************************
+           set ERR-Container-Error to true
            move FT-Channel-Name to ERR-Channel-Name
            move FT-Container-Name to ERR-Container-Name
-           move EIBRESP to ERR-Container-EIBRESP
-           move EIBRESP2 to ERR-Container-EIBRESP2
-           move MSG-Container-Error to MSGO
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSGO
            perform 9100-Display-and-Return
            .
        8200-File-Error.
       *****************************************************************
       * Display response codes after unexpected condition when
-      * performing a File Control operation.
+      * performing a File Control operation.  Message text and TDQ
+      * logging are handled by the shared FRTERR error handler.
       *****************************************************************
+           set ERR-File-Error to true
            move FT-File-Name to ERR-File-Name
            move EIBRESP to ERR-EIBRESP
            move EIBRESP2 to ERR-EIBRESP2
-           move MSG-File-Error to MSG-Out
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSG-Out
            set Highlight-Error to true
            perform 9100-Display-and-Return
            .
+       8900-Call-Error-Handler.
+      *****************************************************************
+      * Hand the error off to FRTERR via the error container on this
+      * program's own channel.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS LINK
+               PROGRAM(FT-Error-Handler-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           .
       *****************************************************************
       * Display the output map and do a pseudoconversational return.
       *****************************************************************
