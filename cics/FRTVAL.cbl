@@ -8,10 +8,19 @@
        Working-Storage Section.
            copy FTCONST.
        01  FT-Container-Data.
+      *****************************************************************
+      * Same two-header-byte shape FRTADD and FRTUPD both PUT before
+      * they LINK to this program (see the comment on FRTVIEW's
+      * Container-to-Pass) - it has to be byte-identical to the
+      * caller's layout or every field from FT-Container-Record on
+      * lands one byte off. Neither header byte is used here.
+      *****************************************************************
+           02  filler                         pic x.
            02  filler                         pic x.
            02  FT-Container-Record.
            copy FRTHROW.
            02  Validation-Errors              pic x(79).
+       01  CICS-Response-Code                 pic s9(9) binary.
        01  Error-Message-Work-Area.
            05  filler pic x(18) value "Missing value(s): ".
            05  Missing-Field-Names            pic x(79).
@@ -19,9 +28,11 @@
        01  Points-Scored                      pic s9(5) packed-decimal.
        Procedure Division.
            perform 1000-Initialize
-           perform 2000-Check-Required-Fields
            if Validation-Errors equal spaces
-               perform 3000-Calculate-Statistics
+               perform 2000-Check-Required-Fields
+               if Validation-Errors equal spaces
+                   perform 3000-Calculate-Statistics
+               end-if
            end-if
            perform 4000-Return-to-Caller
            .
@@ -29,10 +40,16 @@
            EXEC CICS GET CONTAINER(FT-Container-Name)
                CHANNEL(FT-Channel-Name)
                INTO(FT-Container-Data)
+               FLENGTH(length of FT-Container-Data)
+               RESP(CICS-Response-Code)
            END-EXEC
            move spaces to Validation-Errors
            move spaces to Missing-Field-Names
            move space to Delimiter-Value
+           if CICS-Response-Code not equal DFHRESP(NORMAL)
+               move "Unable to retrieve record for validation"
+                   to Validation-Errors
+           end-if
            .
        2000-Check-Required-Fields.
            if FT-Team-Name not greater than spaces
@@ -53,20 +70,45 @@
                inspect Missing-Field-Names
                    replacing all ":" by space
                move Error-Message-Work-Area to Validation-Errors
+           else
+               perform 2100-Check-Field-Relationships
+           end-if
+           .
+       2100-Check-Field-Relationships.
+      *****************************************************************
+      * Catch stat lines that are internally inconsistent even though
+      * every individual field is present and numeric.
+      *****************************************************************
+           if FT-Completed greater than FT-Attempts
+               move "Completed cannot exceed Attempts"
+                   to Validation-Errors
+           end-if
+           if Validation-Errors equal spaces
+               and FT-Three-Pointers greater than FT-Completed
+               move "Three-Pointers cannot exceed Completed"
+                   to Validation-Errors
            end-if
            .
        3000-Calculate-Statistics.
-           compute FT-Pct-Completed =
-               (FT-Completed / Ft-Attempts) * 100
-           end-compute
+           if FT-Attempts equal zero
+               move zero to FT-Pct-Completed
+           else
+               compute FT-Pct-Completed =
+                   (FT-Completed / Ft-Attempts) * 100
+               end-compute
+           end-if
            compute Points-Scored =
                ((FT-Completed - FT-Three-Pointers) * 2)
                +
                FT-Three-Pointers * 3
            end-compute
-           compute FT-Avg-Points =
-               Points-Scored / FT-Games
-           end-compute
+           if FT-Games equal zero
+               move zero to FT-Avg-Points
+           else
+               compute FT-Avg-Points =
+                   Points-Scored / FT-Games
+               end-compute
+           end-if
            .
        4000-Return-to-Caller.
            EXEC CICS PUT CONTAINER(FT-Container-Name)
