@@ -15,21 +15,45 @@
            05  CON-Page-Number                pic 9(04).
            05  CON-End-of-File-Reached        pic x.
                88  End-of-File-Reached        value 'Y'.
-           05  CON-First-Key                  pic x(40).
-           05  CON-Last-Key                   pic x(40).
+           05  CON-First-Key                  pic x(44).
+           05  CON-Last-Key                   pic x(44).
        01  Container-to-Pass.
-           05  First-Time-Flag                pic x.
-           05  Record-to-Pass                 pic x(77).
-           05  filler                         pic x(79).
+      *****************************************************************
+      * Two one-byte header flags ahead of FT-Record/Validation-Errors
+      * - this shape has to stay byte-identical across FRTVIEW, FRTADD,
+      * FRTUPD, FRTDEL and FRTVAL since they all GET/PUT the same
+      * container. FRTVIEW only ever sets First-Time-Flag; the second
+      * byte is reserved for the target program's own use (FRTADD's
+      * confirm-add flag, FRTDEL's override-status flag) and is always
+      * moved to spaces here.
+      *****************************************************************
+           02  First-Time-Flag                pic x.
+           02  filler                         pic x.
+           02  FT-Record.
+           copy FRTHROW.
+           02  Validation-Errors               pic x(79).
        01  Pagination-Fields.
            05  PAG-Start-Key.
-               10  filler                     pic x(39).
+               10  filler                     pic x(43).
                10  PAG-Key-Bump               pic x.
            05  PAG-Subscript                  pic s9(4) binary.
            05  PAG-End-of-Data                pic x.
                88  End-of-Data                value 'Y'.
            05  Max-Rows-per-Page              pic s9(4) binary
                                               value +3.
+           05  Action-Requested               pic x.
+               88  Action-Was-Requested       value 'Y'.
+           05  PAG-Skip-Record                pic x.
+      *****************************************************************
+      * FT-Season is not carried on the display map, so it has to be
+      * remembered here, one entry per displayed line, as each row is
+      * filled in 4000-Copy-from-Record-to-Map.  1300-Copy-Selected-
+      * Record uses this to key the record the operator actually
+      * flagged, rather than whatever record the browse-fill left in
+      * Free-Throw-Record.
+           05  PAG-Row-Season-Table.
+               10  PAG-Row-Season             pic x(04)
+                                              occurs 3 times.
        01  CICS-Response-Code                 pic s9(9) binary.
        01  Transaction-Id-to-Return           pic x(4).
        01  Transfer-to-Program                pic x(8).
@@ -47,25 +71,8 @@
                value 'Top of file'.
            05  MSG-No-More-Records            pic x(26)
                value 'No more records to display'.
-           05  MSG-Container-Error.
-               10  filler                     pic x(14)
-               value 'GET CONTAINER('.
-               10  ERR-Container-Name         pic x(16).
-               10  filler                     pic x(10).
-               10  ERR-Channel-Name           pic x(16).
-               10  filler                     pic x(2) value ') '.
-               10  ERR-Container-EIBRESP      pic 9(8).
-               10  filler                     pic x value space.
-               10  ERR-Container-EIBRESP2     pic 9(8).
-           05  MSG-File-Error.
-               10  ERR-Operation              pic x(12).
-               10  filler                     pic x(6)
-                   value ' file '.
-               10  ERR-File-Name              pic x(8).
-               10  filler                     pic x value space.
-               10  ERR-EIBRESP                pic 9(8).
-               10  filler                     pic x value space.
-               10  ERR-EIBRESP2               pic 9(8).
+       01  Error-Data.
+           copy FTERRD.
        Procedure Division.
            EXEC CICS GET CONTAINER(FT-Container-Name)
                CHANNEL(FT-Channel-Name)
@@ -144,20 +151,25 @@
                        perform 2500-Browse-Backward-Fill-Map
                    end-if
                when DFHENTER
+                   move "N" to Action-Requested
                    perform varying PAG-Subscript from 1 by 1
                            until PAG-Subscript
                                greater than Max-Rows-per-Page
                        evaluate ACTI(PAG-Subscript)
                            when "A"
+                               move "Y" to Action-Requested
+                               perform 1310-Prepare-for-Add
                                move FT-Add-Program
                                     to Transfer-to-Program
                                perform 9400-Transfer
                            when "C"
+                               move "Y" to Action-Requested
                                perform 1300-Copy-Selected-Record
                                move FT-Update-Program
                                     to Transfer-to-Program
                                perform 9400-Transfer
                            when "D"
+                               move "Y" to Action-Requested
                                perform 1300-Copy-Selected-Record
                                move FT-Delete-Program
                                     to Transfer-to-Program
@@ -166,6 +178,9 @@
                                continue
                        end-evaluate
                    end-perform
+                   if not Action-Was-Requested
+                       perform 1400-Apply-Filter
+                   end-if
                when other
                    perform 9900-End-Transaction
            end-evaluate
@@ -212,9 +227,34 @@
            move UPDI(PAG-Subscript)(1:4) to FT-Last-Update(1:4)
            move UPDI(PAG-Subscript)(6:2) to FT-Last-Update(5:2)
            move UPDI(PAG-Subscript)(9:2) to FT-Last-Update(7:2)
-           move Free-Throw-Record to Record-to-Pass
+           move PAG-Row-Season(PAG-Subscript) to FT-Season
            move Max-Rows-per-Page to PAG-Subscript
            .
+       1310-Prepare-for-Add.
+      *****************************************************************
+      * Clear the record area in the container to pass so the Add
+      * program starts from a blank entry screen.
+      *****************************************************************
+           move spaces to Container-to-Pass
+           move "Y" to First-Time-Flag
+           .
+       1400-Apply-Filter.
+      *****************************************************************
+      * Build a key from the operator-supplied team/player filter
+      * criteria and restart the browse from that key, instead of
+      * always browsing from the top of the file.
+      *****************************************************************
+           move spaces to PAG-Start-Key
+           if FLTTEAML greater than 0
+               move FLTTEAMI to PAG-Start-Key(1:20)
+           end-if
+           if FLTNAMEL greater than 0
+               move FLTNAMEI to PAG-Start-Key(21:20)
+           end-if
+           move zero to CON-Page-Number
+           move "N" to CON-End-of-File-Reached
+           perform 2000-Browse-Forward-Fill-Map
+           .
        2000-Browse-Forward-Fill-Map.
       *****************************************************************
       * Browse to end of file or until output map is filled.
@@ -287,18 +327,31 @@
            .
        2300-Next-Record.
       *****************************************************************
-      * Read the next record and populate the output map.
+      * Read the next record and populate the output map, skipping
+      * over soft-deleted records - they do not count towards the
+      * page and are invisible to this browse.
       *****************************************************************
-           perform 2400-Read-Next
-           evaluate EIBRESP
-               when DFHRESP(NORMAL)
-                    perform 4000-Copy-from-Record-to-Map
-               when DFHRESP(ENDFILE)
-                    set End-of-Data to true
-               when other
-                    move "READNEXT" to ERR-Operation
-                    perform 8200-File-Error
-           end-evaluate
+           move "Y" to PAG-Skip-Record
+           perform with test after
+                   until PAG-Skip-Record not equal "Y"
+               perform 2400-Read-Next
+               evaluate EIBRESP
+                   when DFHRESP(NORMAL)
+                        if FT-Deleted
+                            continue
+                        else
+                            move "N" to PAG-Skip-Record
+                            perform 4000-Copy-from-Record-to-Map
+                        end-if
+                   when DFHRESP(ENDFILE)
+                        set End-of-Data to true
+                        move "N" to PAG-Skip-Record
+                   when other
+                        move "READNEXT" to ERR-Operation
+                        perform 8200-File-Error
+                        move "N" to PAG-Skip-Record
+               end-evaluate
+           end-perform
            .
        2400-Read-Next.
       *****************************************************************
@@ -335,18 +388,31 @@
            .
        2700-Previous-Record.
       *****************************************************************
-      * Read the previous record and populate the output map.
-      *****************************************************************
-           perform 2800-Read-Previous
-           evaluate EIBRESP
-               when DFHRESP(NORMAL)
-                    perform 4000-Copy-from-Record-to-Map
-               when DFHRESP(ENDFILE)
-                    set End-of-Data to true
-               when other
-                    move "READPREV" to ERR-Operation
-                    perform 8200-File-Error
-           end-evaluate
+      * Read the previous record and populate the output map,
+      * skipping over soft-deleted records the same as the forward
+      * browse does.
+      *****************************************************************
+           move "Y" to PAG-Skip-Record
+           perform with test after
+                   until PAG-Skip-Record not equal "Y"
+               perform 2800-Read-Previous
+               evaluate EIBRESP
+                   when DFHRESP(NORMAL)
+                        if FT-Deleted
+                            continue
+                        else
+                            move "N" to PAG-Skip-Record
+                            perform 4000-Copy-from-Record-to-Map
+                        end-if
+                   when DFHRESP(ENDFILE)
+                        set End-of-Data to true
+                        move "N" to PAG-Skip-Record
+                   when other
+                        move "READPREV" to ERR-Operation
+                        perform 8200-File-Error
+                        move "N" to PAG-Skip-Record
+               end-evaluate
+           end-perform
            .
        2800-Read-Previous.
       *****************************************************************
@@ -396,6 +462,7 @@
             move FT-Pct-Completed to PCTO(PAG-Subscript)
             move FT-Avg-Points to AVGO(PAG-Subscript)
             move FT-Last-Update to UPDO(PAG-Subscript)
+            move FT-Season to PAG-Row-Season(PAG-Subscript)
            .
        7100-Put-Container.
       *****************************************************************
@@ -416,32 +483,58 @@
        8100-Container-Error.
       *****************************************************************
       * Display response codes after unexpected condition when
-      * getting a container.
+      * getting a container.  Message text and TDQ logging are
+      * handled by the shared FRTERR error handler.
       *****************************************************************
+           set ERR-Container-Error to true
            move FT-Channel-Name to ERR-Channel-Name
            move FT-Container-Name to ERR-Container-Name
-           move EIBRESP to ERR-Container-EIBRESP
-           move EIBRESP2 to ERR-Container-EIBRESP2
-           move MSG-Container-Error to MSGO
+           move EIBRESP to ERR-EIBRESP
+           move EIBRESP2 to ERR-EIBRESP2
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSGO
            perform 9100-Display-and-Return
            .
        8200-File-Error.
       *****************************************************************
       * Display response codes after unexpected condition when
-      * performing a File Control operation.
+      * performing a File Control operation.  Message text and TDQ
+      * logging are handled by the shared FRTERR error handler.
       *****************************************************************
+           set ERR-File-Error to true
            move FT-File-Name to ERR-File-Name
            move EIBRESP to ERR-EIBRESP
            move EIBRESP2 to ERR-EIBRESP2
-           move MSG-File-Error to MSG-Out
+           perform 8900-Call-Error-Handler
+           move ERR-Message-Text to MSG-Out
            set Highlight-Error to true
            perform 9100-Display-and-Return
            .
+       8900-Call-Error-Handler.
+      *****************************************************************
+      * Hand the error off to FRTERR via the error container on this
+      * program's own channel.
+      *****************************************************************
+           EXEC CICS PUT CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               FROM(Error-Data)
+           END-EXEC
+           EXEC CICS LINK
+               PROGRAM(FT-Error-Handler-Program)
+               CHANNEL(FT-Channel-Name)
+           END-EXEC
+           EXEC CICS GET CONTAINER(FT-Error-Container-Name)
+               CHANNEL(FT-Channel-Name)
+               INTO(Error-Data)
+           END-EXEC
+           .
       *****************************************************************
       * Display the output map and do a pseudoconversational return.
       *****************************************************************
        9100-Display-and-Return.
            move CON-Page-Number to PAGEO
+           move FLTTEAMI to FLTTEAMO
+           move FLTNAMEI to FLTNAMEO
            if Highlight-Error
                move DFHRED to MSGC
                move space to Highlight-Control
