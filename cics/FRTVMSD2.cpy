@@ -12,6 +12,18 @@
              03 PAGEA    PICTURE X.
            02  FILLER   PICTURE X(1).
            02  PAGEI  PIC X(3).
+           02  FLTTEAML    COMP  PIC  S9(4).
+           02  FLTTEAMF    PICTURE X.
+           02  FILLER REDEFINES FLTTEAMF.
+             03 FLTTEAMA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  FLTTEAMI  PIC X(20).
+           02  FLTNAMEL    COMP  PIC  S9(4).
+           02  FLTNAMEF    PICTURE X.
+           02  FILLER REDEFINES FLTNAMEF.
+             03 FLTNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  FLTNAMEI  PIC X(20).
 
            02  LINEI OCCURS 3.
                04  ACTL     COMP  PIC  S9(4).
@@ -144,6 +156,12 @@
            02  FILLER PICTURE X(3).
            02  PAGEC    PICTURE X.
            02  PAGEO PIC ZZ9.
+           02  FILLER PICTURE X(3).
+           02  FLTTEAMC    PICTURE X.
+           02  FLTTEAMO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  FLTNAMEC    PICTURE X.
+           02  FLTNAMEO  PIC X(20).
 
            02  LINEO OCCURS 3.
                04  FILLER PICTURE X(3).
