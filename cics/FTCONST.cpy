@@ -0,0 +1,41 @@
+      *****************************************************************
+      * FTCONST - Constant names for the Free Throw statistics
+      * system: transaction ids, program names, map/mapset names,
+      * and the CICS file, channel and container names shared by
+      * FRTVIEW, FRTUPD, FRTDEL, FRTADD, FRTVAL and FRTTEAM.
+      *****************************************************************
+       01  FT-Current-Season              pic x(4) value "2026".
+       01  FT-File-Name                   pic x(8) value "FRTHROW".
+       01  FT-Audit-File-Name             pic x(8) value "FRTAUDIT".
+       01  FT-Channel-Name                pic x(16) value
+               "FT-CHANNEL".
+       01  FT-Container-Name              pic x(16) value
+               "FT-DATA".
+       01  FT-View-Program                pic x(8) value "FRTVIEW".
+       01  FT-Update-Program              pic x(8) value "FRTUPD".
+       01  FT-Delete-Program              pic x(8) value "FRTDEL".
+       01  FT-Add-Program                 pic x(8) value "FRTADD".
+       01  FT-Team-Program                pic x(8) value "FRTTEAM".
+       01  FT-Validation-Program          pic x(8) value "FRTVAL".
+       01  FT-Error-Handler-Program       pic x(8) value "FRTERR".
+       01  FT-Error-Container-Name       pic x(16) value
+               "FT-ERRDATA".
+       01  FT-Purge-Program               pic x(8) value "FRTPURGE".
+       01  FT-View-TransId                pic x(4) value "FRTV".
+       01  FT-Update-TransId              pic x(4) value "FRTU".
+       01  FT-Delete-TransId              pic x(4) value "FRTD".
+       01  FT-Add-TransId                 pic x(4) value "FRTA".
+       01  FT-Team-TransId                pic x(4) value "FRTT".
+       01  FT-Purge-TransId               pic x(4) value "FRTP".
+       01  FT-View-Map                    pic x(7) value "FRTVMAP".
+       01  FT-View-Mapset                 pic x(8) value "FRTVMSD2".
+       01  FT-Add-Map                     pic x(7) value "FRTUMAP".
+       01  FT-Add-Mapset                  pic x(7) value "FRTUMSD".
+       01  FT-Update-Map                  pic x(7) value "FRTUMAP".
+       01  FT-Update-Mapset               pic x(7) value "FRTUMSD".
+       01  FT-Delete-Map                  pic x(7) value "FRTUMAP".
+       01  FT-Delete-Mapset               pic x(7) value "FRTUMSD".
+       01  FT-Purge-Map                   pic x(7) value "FRTPMAP".
+       01  FT-Purge-Mapset                pic x(7) value "FRTPMSD".
+       01  FT-Error-TDQ-Name              pic x(4) value "FTEQ".
+       01  FT-Supervisor-File-Name        pic x(8) value "FTSUPV".
