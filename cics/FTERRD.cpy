@@ -0,0 +1,19 @@
+      *****************************************************************
+      * FTERRD - error data passed to FRTERR, the shared error
+      * handler for the Free Throw statistics CICS programs, via the
+      * FT-Error-Container-Name container on the caller's own
+      * channel.  The caller fills in the fields for whichever kind
+      * of error it hit and LINKs to FRTERR; FRTERR hands back
+      * ERR-Message-Text with the formatted message ready to move to
+      * the output map.
+      *****************************************************************
+           05  ERR-Error-Type              pic x.
+               88  ERR-Container-Error        value "C".
+               88  ERR-File-Error             value "F".
+           05  ERR-Operation                pic x(12).
+           05  ERR-File-Name                pic x(8).
+           05  ERR-Container-Name           pic x(16).
+           05  ERR-Channel-Name             pic x(16).
+           05  ERR-EIBRESP                  pic 9(8).
+           05  ERR-EIBRESP2                 pic 9(8).
+           05  ERR-Message-Text            pic x(79).
