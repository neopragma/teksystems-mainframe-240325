@@ -0,0 +1,146 @@
+       Identification Division.
+       Program-Id. ADDRSTD.
+      *****************************************************************
+      * USPS-style address standardization.  Pulled out of STR3.cbl's
+      * second exercise so the same formatting logic can be called
+      * wherever a standardized address line is needed instead of
+      * being copied in line.
+      *
+      * Called with two parameter areas by reference - the address to
+      * standardize, and the field to receive the formatted result.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+       01  ADR-Work-Areas.
+           05  ADR-City-Words occurs 5 times
+                   pic x(30) value spaces.
+           05  ADR-City-Display         pic x(30).
+           05  ADR-Trailing-Spaces      pic 9(3).
+           05  ADR-City-Length          pic 9(3).
+           05  ADR-Ptr                  pic 9(3).
+       Linkage Section.
+       01  ADR-Address.
+           05  ADR-Street-Number        pic x(6).
+           05  ADR-Street-Name          pic x(30).
+           05  ADR-Street-Direction     pic x.
+           05  ADR-Street-Type          pic x(12).
+           05  ADR-Unit                 pic x(6).
+           05  ADR-Unit-Type            pic x(6).
+           05  ADR-City                 pic x(30).
+           05  ADR-State                pic x(2).
+           05  ADR-Zip-5                pic x(5).
+           05  ADR-Zip-4                pic x(4).
+       01  ADR-Formatted-Address        pic x(132).
+       Procedure Division
+               using ADR-Address ADR-Formatted-Address.
+      *****************************************************************
+      * City names with extra embedded spaces (e.g. from a CSV column
+      * that wasn't cleaned up) are squeezed down to single spaces the
+      * same way STRING6's embedded-space demo does - unstring on all
+      * spaces, then string the pieces back together one space apart.
+      *
+      * ADR-City-Words is cleared first - a city with fewer than 5
+      * words leaves UNSTRING's unfilled trailing entries holding
+      * whatever the previous call left there, since this is a called
+      * subprogram and WORKING-STORAGE VALUE clauses are only good
+      * for the first CALL in a run unit.
+      *****************************************************************
+           move spaces to ADR-City-Words(1)
+                          ADR-City-Words(2)
+                          ADR-City-Words(3)
+                          ADR-City-Words(4)
+                          ADR-City-Words(5)
+           unstring ADR-City
+               delimited by all spaces
+               into ADR-City-Words(1)
+                    ADR-City-Words(2)
+                    ADR-City-Words(3)
+                    ADR-City-Words(4)
+                    ADR-City-Words(5)
+           end-unstring
+
+           move spaces to ADR-City-Display
+           string ADR-City-Words(1) delimited by space
+                  space delimited by size
+                  ADR-City-Words(2) delimited by space
+                  space delimited by size
+                  ADR-City-Words(3) delimited by space
+                  space delimited by size
+                  ADR-City-Words(4) delimited by space
+                  space delimited by size
+                  ADR-City-Words(5) delimited by space
+               into ADR-City-Display
+           end-string
+
+      * Trim the trailing space STRING left behind, the same way
+      * STRING6 finds the "real" length of a left-justified field by
+      * reversing it and counting the leading spaces in the reverse.
+           move zero to ADR-Trailing-Spaces
+           inspect function reverse(ADR-City-Display)
+               tallying ADR-Trailing-Spaces
+               for leading spaces
+           compute ADR-City-Length =
+               length of ADR-City-Display - ADR-Trailing-Spaces
+           end-compute
+
+      * Assembled with STRING WITH POINTER instead of one long STRING
+      * so the direction, unit, and zip+4 pieces - all optional on a
+      * real address - can be left out cleanly when blank, instead of
+      * leaving stray punctuation behind.
+           move spaces to ADR-Formatted-Address
+           move 1 to ADR-Ptr
+
+           string ADR-Street-Number delimited by space
+                  space delimited by size
+               into ADR-Formatted-Address
+               with pointer ADR-Ptr
+           end-string
+
+           if ADR-Street-Direction not = space
+               string ADR-Street-Direction delimited by size
+                      ". " delimited by size
+                   into ADR-Formatted-Address
+                   with pointer ADR-Ptr
+               end-string
+           end-if
+
+           string function trim(ADR-Street-Name) delimited by size
+                  space delimited by size
+                  ADR-Street-Type delimited by space
+                  "," delimited by size
+                  space delimited by size
+               into ADR-Formatted-Address
+               with pointer ADR-Ptr
+           end-string
+
+           if ADR-Unit not = spaces
+               string ADR-Unit-Type delimited by space
+                      space delimited by size
+                      ADR-Unit delimited by space
+                      "," delimited by size
+                      space delimited by size
+                   into ADR-Formatted-Address
+                   with pointer ADR-Ptr
+               end-string
+           end-if
+
+           string ADR-City-Display(1:ADR-City-Length) delimited by size
+                  "," delimited by size
+                  space delimited by size
+                  ADR-State delimited by space
+                  space delimited by size
+                  ADR-Zip-5 delimited by space
+               into ADR-Formatted-Address
+               with pointer ADR-Ptr
+           end-string
+
+           if ADR-Zip-4 not = spaces
+               string "-" delimited by size
+                      ADR-Zip-4 delimited by size
+                   into ADR-Formatted-Address
+                   with pointer ADR-Ptr
+               end-string
+           end-if
+
+           goback
+           .
