@@ -0,0 +1,52 @@
+       Identification Division.
+       Program-Id. AGEDAYS.
+      *****************************************************************
+      * Work out an accounts-receivable aging bucket from a last-
+      * payment date and a "today" date.  Pulled out of DATES.cbl's
+      * FUNCTION INTEGER-OF-DATE/INTEGER-OF-DAY demo so the same
+      * bucketing logic can be called from a real batch job instead
+      * of being copied wherever it is needed.
+      *
+      * Called with a single parameter area by reference, the same
+      * convention LEAP1/ISLEAP1 uses for a multi-field parameter.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+       01  AGD-Work-Areas.
+           05  AGD-Integer-Today         pic 9(7).
+           05  AGD-Integer-Last-Payment  pic 9(7).
+           05  AGD-Past-Due-Days         pic s9(7).
+       Linkage Section.
+       01  AGD-Parms.
+           05  AGD-Last-Payment-Date     pic 9(7).
+           05  AGD-Todays-Date           pic 9(8).
+           05  AGD-Aging-Bucket          pic x(1).
+               88  AGD-Bucket-Current      value "C".
+               88  AGD-Bucket-30-59-Days   value "1".
+               88  AGD-Bucket-60-119-Days  value "2".
+               88  AGD-Bucket-120-Plus     value "3".
+       Procedure Division
+               using AGD-Parms.
+           compute AGD-Integer-Today =
+               function integer-of-date(AGD-Todays-Date)
+           end-compute
+           compute AGD-Integer-Last-Payment =
+               function integer-of-day(AGD-Last-Payment-Date)
+           end-compute
+           subtract AGD-Integer-Last-Payment from AGD-Integer-Today
+               giving AGD-Past-Due-Days
+           end-subtract
+
+           evaluate true
+               when AGD-Past-Due-Days > 120
+                   set AGD-Bucket-120-Plus    to true
+               when AGD-Past-Due-Days > 60
+                   set AGD-Bucket-60-119-Days to true
+               when AGD-Past-Due-Days > 30
+                   set AGD-Bucket-30-59-Days  to true
+               when other
+                   set AGD-Bucket-Current     to true
+           end-evaluate
+
+           goback
+           .
