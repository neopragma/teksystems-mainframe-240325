@@ -0,0 +1,281 @@
+       Identification Division.
+       Program-Id. AGEDREC.
+      *****************************************************************
+      * Aged-receivables batch report.  Reads the accounts file, calls
+      * AGEDAYS for each account's aging bucket against today's date,
+      * and prints a page-headed report with a running total of
+      * accounts and balances in each of the four buckets.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Accounts-File
+                  Assign to "ACCTFL"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Accounts-File-Status.
+           Select Report-File
+                  Assign to "AGEDRPT"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Report-File-Status.
+       Data Division.
+       File Section.
+       FD  Accounts-File
+           Recording Mode F
+           Record Contains 80 Characters
+           Block Contains 0 Records
+           Data Record Accounts-Record.
+       01  Accounts-Record.
+           05  ACCT-Number                pic 9(07).
+           05  ACCT-Name                  pic x(30).
+           05  ACCT-Balance                pic 9(07)v99.
+           05  ACCT-Last-Payment-Date       pic 9(07).
+           05  filler                      pic x(34).
+       FD  Report-File
+           Recording Mode F
+           Record Contains 132 Characters
+           Block Contains 0 Records
+           Data Record Report-Record.
+       01  Report-Record                  pic x(132).
+       Working-Storage Section.
+       01  External-File-Names.
+           05  Accounts-File-DDNAME       pic x(8) value "ACCTFL".
+           05  Report-File-DDNAME         pic x(8) value "AGEDRPT".
+       01  File-Status-Indicators.
+           05  Accounts-File-Status       pic x(2).
+               88  Accounts-File-OK       value "00".
+               88  Accounts-File-EOF      value "10".
+           05  Report-File-Status         pic x(2).
+               88  Report-File-OK         value "00".
+       01  This-Program-Id                   pic x(8) value "AGEDREC".
+           copy ERRCOMM.
+
+       01  Run-Date-Time.
+           05  RDT-YYYYMMDD               pic 9(8).
+           05  filler redefines RDT-YYYYMMDD.
+               10  RDT-Year                pic 9(4).
+               10  RDT-Month               pic 9(2).
+               10  RDT-Day                 pic 9(2).
+           05  filler                      pic x(10).
+
+      * Parameter area for the AGEDAYS subprogram - same field layout
+      * as AGD-Parms in AGEDAYS' Linkage Section, the same way LEAP2/
+      * LEAP3 redeclare ISLEAP2/ISLEAP3's parameters instead of
+      * sharing a copybook.
+       01  Aging-Parms.
+           05  AGP-Last-Payment-Date      pic 9(7).
+           05  AGP-Todays-Date            pic 9(8).
+           05  AGP-Aging-Bucket           pic x(1).
+               88  AGP-Bucket-Current       value "C".
+               88  AGP-Bucket-30-59-Days    value "1".
+               88  AGP-Bucket-60-119-Days   value "2".
+               88  AGP-Bucket-120-Plus      value "3".
+
+       01  Report-Controls.
+           05  Page-Number                 pic 9(04) value zero.
+           05  Lines-on-Page                pic 9(04) value zero.
+           05  Lines-per-Page                pic 9(04) value 55.
+
+       01  Bucket-Totals.
+           05  BKT-Current-Count            pic 9(07) comp value zero.
+           05  BKT-Current-Balance          pic 9(09)v99 value zero.
+           05  BKT-30-59-Count              pic 9(07) comp value zero.
+           05  BKT-30-59-Balance            pic 9(09)v99 value zero.
+           05  BKT-60-119-Count             pic 9(07) comp value zero.
+           05  BKT-60-119-Balance           pic 9(09)v99 value zero.
+           05  BKT-120-Plus-Count           pic 9(07) comp value zero.
+           05  BKT-120-Plus-Balance         pic 9(09)v99 value zero.
+
+       01  Heading-Line-1.
+           05  filler                      pic x(20)
+               value "AGED RECEIVABLES".
+           05  filler                      pic x(10) value "Run Date: ".
+           05  HDG-Run-Month               pic 99.
+           05  filler                      pic x value "/".
+           05  HDG-Run-Day                 pic 99.
+           05  filler                      pic x value "/".
+           05  HDG-Run-Year                pic 9999.
+           05  filler                      pic x(10) value spaces.
+           05  filler                      pic x(06) value "Page: ".
+           05  HDG-Page-Number             pic zzz9.
+       01  Heading-Line-2.
+           05  filler                      pic x(10) value "Account".
+           05  filler                      pic x(32) value "Name".
+           05  filler                      pic x(16) value "Balance".
+           05  filler                      pic x(20)
+               value "Last Payment".
+           05  filler                      pic x(12) value "Bucket".
+       01  Detail-Line.
+           05  DTL-Account                  pic zzzzzz9.
+           05  filler                       pic x(03) value spaces.
+           05  DTL-Name                     pic x(30).
+           05  filler                       pic x(02) value spaces.
+           05  DTL-Balance                  pic zzz,zzz,zz9.99.
+           05  filler                       pic x(02) value spaces.
+           05  DTL-Last-Payment             pic 9(07).
+           05  filler                       pic x(05) value spaces.
+           05  DTL-Bucket-Desc              pic x(16).
+       01  Bucket-Totals-Line.
+           05  filler                       pic x(16) value spaces.
+           05  TOT-Bucket-Desc               pic x(16).
+           05  filler                        pic x(02) value spaces.
+           05  TOT-Bucket-Count              pic zz,zz9  value zero.
+           05  filler                        pic x(10)
+               value " accounts,".
+           05  TOT-Bucket-Balance            pic $zzz,zzz,zz9.99.
+
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Process
+           perform 8000-Write-Bucket-Totals
+           perform 9000-Housekeeping
+           goback
+           .
+       0000-Initialize.
+           move function current-date to Run-Date-Time
+           move RDT-YYYYMMDD to AGP-Todays-Date
+           perform 0100-Open-Files
+           .
+       0100-Open-Files.
+           open input Accounts-File
+           if not Accounts-File-OK
+               move Accounts-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Accounts-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           open output Report-File
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Report-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Process.
+           perform 1100-Read-Next-Account
+           perform with test before
+                   until Accounts-File-EOF
+               perform 1200-Business-Logic
+               perform 1100-Read-Next-Account
+           end-perform
+           .
+       1100-Read-Next-Account.
+           read Accounts-File
+           if not Accounts-File-OK and not Accounts-File-EOF
+               move Accounts-File-Status to Error-Status
+               move Const-READ to Error-Operation
+               move Accounts-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1200-Business-Logic.
+           move ACCT-Last-Payment-Date to AGP-Last-Payment-Date
+           call "AGEDAYS" using
+               by reference Aging-Parms
+           end-call
+           perform 1300-Accumulate-Bucket-Total
+           perform 7000-Write-Detail-Line
+           .
+       1300-Accumulate-Bucket-Total.
+           evaluate true
+               when AGP-Bucket-Current
+                   add 1 to BKT-Current-Count
+                   add ACCT-Balance to BKT-Current-Balance
+               when AGP-Bucket-30-59-Days
+                   add 1 to BKT-30-59-Count
+                   add ACCT-Balance to BKT-30-59-Balance
+               when AGP-Bucket-60-119-Days
+                   add 1 to BKT-60-119-Count
+                   add ACCT-Balance to BKT-60-119-Balance
+               when AGP-Bucket-120-Plus
+                   add 1 to BKT-120-Plus-Count
+                   add ACCT-Balance to BKT-120-Plus-Balance
+           end-evaluate
+           .
+       7000-Write-Detail-Line.
+           if Lines-on-Page = zero
+               perform 7100-Write-Heading
+           end-if
+
+           move ACCT-Number             to DTL-Account
+           move ACCT-Name                to DTL-Name
+           move ACCT-Balance              to DTL-Balance
+           move ACCT-Last-Payment-Date    to DTL-Last-Payment
+           evaluate true
+               when AGP-Bucket-Current
+                   move "Current"        to DTL-Bucket-Desc
+               when AGP-Bucket-30-59-Days
+                   move "30-59 days"     to DTL-Bucket-Desc
+               when AGP-Bucket-60-119-Days
+                   move "60-119 days"    to DTL-Bucket-Desc
+               when AGP-Bucket-120-Plus
+                   move "120+ days"      to DTL-Bucket-Desc
+           end-evaluate
+
+           write Report-Record from Detail-Line
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move Report-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+
+           add 1 to Lines-on-Page
+           if Lines-on-Page >= Lines-per-Page
+               move zero to Lines-on-Page
+           end-if
+           .
+       7100-Write-Heading.
+           add 1 to Page-Number
+           move RDT-Month       to HDG-Run-Month
+           move RDT-Day         to HDG-Run-Day
+           move RDT-Year        to HDG-Run-Year
+           move Page-Number     to HDG-Page-Number
+
+           write Report-Record from Heading-Line-1
+               after advancing page
+           write Report-Record from Heading-Line-2
+           move spaces to Report-Record
+           write Report-Record
+           .
+       8000-Write-Bucket-Totals.
+           move spaces to Report-Record
+           write Report-Record
+
+           move "Current"     to TOT-Bucket-Desc
+           move BKT-Current-Count   to TOT-Bucket-Count
+           move BKT-Current-Balance to TOT-Bucket-Balance
+           write Report-Record from Bucket-Totals-Line
+
+           move "30-59 days"  to TOT-Bucket-Desc
+           move BKT-30-59-Count     to TOT-Bucket-Count
+           move BKT-30-59-Balance   to TOT-Bucket-Balance
+           write Report-Record from Bucket-Totals-Line
+
+           move "60-119 days" to TOT-Bucket-Desc
+           move BKT-60-119-Count    to TOT-Bucket-Count
+           move BKT-60-119-Balance  to TOT-Bucket-Balance
+           write Report-Record from Bucket-Totals-Line
+
+           move "120+ days"   to TOT-Bucket-Desc
+           move BKT-120-Plus-Count   to TOT-Bucket-Count
+           move BKT-120-Plus-Balance to TOT-Bucket-Balance
+           write Report-Record from Bucket-Totals-Line
+           .
+       8900-Scream-and-Die.
+           call "ERRLOG" using by reference This-Program-Id
+                   by reference Error-Message
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Housekeeping.
+           close Report-File
+           close Accounts-File
+           .
