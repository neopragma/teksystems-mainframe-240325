@@ -0,0 +1,289 @@
+       Identification Division.
+       Program-Id. BATCTL.
+      *****************************************************************
+      * Batch-control utility, built on the same header/detail record
+      * discrimination technique as the STR2 exercise.  Each batch on
+      * the input file starts with a header record carrying the batch
+      * number and the invoice count the submitter expects it to
+      * contain, followed by that many invoice records.  A batch only
+      * posts if its actual invoice tally matches the header count -
+      * otherwise the whole batch is rejected and none of its invoices
+      * are posted, so a short or padded batch can never post partway.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Batch-Input-File
+                  Assign to "BCTLIN"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Batch-Input-File-Status.
+           Select Post-File
+                  Assign to "BCTLPOST"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Post-File-Status.
+           Select Report-File
+                  Assign to "BCTLRPT"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Report-File-Status.
+       Data Division.
+       File Section.
+       FD  Batch-Input-File
+           Recording Mode F
+           Record Contains 100 Characters
+           Block Contains 0 Records
+           Data Record Batch-Header-Record.
+       01  Batch-Header-Record.
+           05  Record-Type                pic x.
+               88  Batch-Header            value "H".
+               88  Invoice-Rec             value "I".
+           05  Batch-Number                pic x(8).
+           05  Batch-Create-Date           pic x(8).
+           05  Batch-Invoice-Count         pic 9(05).
+           05  filler                      pic x(78).
+       01  Invoice-Record redefines Batch-Header-Record.
+           05  filler                      pic x.
+           05  Invoice-Number              pic x(6).
+           05  Invoice-Total               pic s9(7)v99.
+           05  Invoice-Date                pic x(8).
+           05  filler                      pic x(76).
+       FD  Post-File
+           Recording Mode F
+           Record Contains 100 Characters
+           Block Contains 0 Records
+           Data Record Post-Record.
+       01  Post-Record.
+           05  POST-Batch-Number           pic x(8).
+           05  POST-Invoice-Number         pic x(6).
+           05  POST-Invoice-Total          pic s9(7)v99.
+           05  POST-Invoice-Date           pic x(8).
+           05  filler                      pic x(72).
+       FD  Report-File
+           Recording Mode F
+           Record Contains 132 Characters
+           Block Contains 0 Records
+           Data Record Report-Record.
+       01  Report-Record                   pic x(132).
+       Working-Storage Section.
+       01  External-File-Names.
+           05  Batch-Input-File-DDNAME     pic x(8) value "BCTLIN".
+           05  Post-File-DDNAME            pic x(8) value "BCTLPOST".
+           05  Report-File-DDNAME          pic x(8) value "BCTLRPT".
+       01  File-Status-Indicators.
+           05  Batch-Input-File-Status     pic x(2).
+               88  Batch-Input-OK          value "00".
+               88  Batch-Input-EOF         value "10".
+           05  Post-File-Status            pic x(2).
+               88  Post-File-OK            value "00".
+           05  Report-File-Status          pic x(2).
+               88  Report-File-OK          value "00".
+       01  This-Program-Id                   pic x(8) value "BATCTL".
+           copy ERRCOMM.
+
+      * Batch-in-progress control fields, reset for each header found.
+       01  Current-Batch-Controls.
+           05  Current-Batch-Number         pic x(8).
+           05  Current-Batch-Expected-Count pic 9(05).
+           05  Current-Batch-Actual-Count   pic 9(05).
+
+      * The invoices for the batch currently being read are buffered
+      * here until the tally is confirmed, so a rejected batch never
+      * gets any of its invoices written to the post file.
+       01  Invoice-Buffer-Count             pic 9(05) value zero.
+       01  Invoice-Buffer-Table.
+           05  Invoice-Buffer-Entry occurs 1 to 500 times
+                   depending on Invoice-Buffer-Count
+                   indexed by Invoice-Buffer-Ix.
+               10  IBE-Invoice-Number       pic x(6).
+               10  IBE-Invoice-Total        pic s9(7)v99.
+               10  IBE-Invoice-Date         pic x(8).
+
+       01  Batch-Run-Totals.
+           05  Batches-Posted               pic 9(05) comp.
+           05  Batches-Rejected             pic 9(05) comp.
+
+       01  Report-Heading-Line-1.
+           05  filler                       pic x(30)
+               value "BATCH CONTROL REPORT".
+       01  Report-Heading-Line-2.
+           05  filler                       pic x(10) value "Batch".
+           05  filler                       pic x(10) value "Expected".
+           05  filler                       pic x(10) value "Actual".
+           05  filler                       pic x(10) value "Status".
+       01  Report-Detail-Line.
+           05  RPT-Batch-Number             pic x(8).
+           05  filler                       pic x(2)  value spaces.
+           05  RPT-Expected-Count           pic zzzz9.
+           05  filler                       pic x(5)  value spaces.
+           05  RPT-Actual-Count             pic zzzz9.
+           05  filler                       pic x(5)  value spaces.
+           05  RPT-Status                   pic x(8).
+
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Process
+           perform 9000-Housekeeping
+           goback
+           .
+       0000-Initialize.
+           perform 0100-Open-Files
+           move zero to Batches-Posted
+           move zero to Batches-Rejected
+           .
+       0100-Open-Files.
+           open input Batch-Input-File
+           if not Batch-Input-OK
+               move Batch-Input-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Batch-Input-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           open output Post-File
+           if not Post-File-OK
+               move Post-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Post-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           open output Report-File
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Report-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+
+           move spaces to Report-Record
+           move Report-Heading-Line-1 to Report-Record
+           perform 7000-Write-Report-Record
+           move spaces to Report-Record
+           move Report-Heading-Line-2 to Report-Record
+           perform 7000-Write-Report-Record
+
+           perform 1100-Read-Next-Input-Record
+           .
+       1000-Process.
+           perform with test before
+                   until Batch-Input-EOF
+               if not Batch-Header
+                   move "Expected a batch header record" to
+                       Error-Message
+                   perform 8900-Scream-and-Die
+               end-if
+               perform 1100-Start-New-Batch
+               perform 1200-Buffer-Invoices
+               perform 1300-Post-Or-Reject-Batch
+           end-perform
+           .
+       1100-Start-New-Batch.
+           move Batch-Number to Current-Batch-Number
+           move Batch-Invoice-Count to Current-Batch-Expected-Count
+           move zero to Current-Batch-Actual-Count
+           move zero to Invoice-Buffer-Count
+           perform 1100-Read-Next-Input-Record
+           .
+       1100-Read-Next-Input-Record.
+           read Batch-Input-File
+           if not Batch-Input-OK and not Batch-Input-EOF
+               move Batch-Input-File-Status to Error-Status
+               move Const-READ to Error-Operation
+               move Batch-Input-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1200-Buffer-Invoices.
+           perform with test before
+                   until Batch-Input-EOF
+                   or Batch-Header
+                   or Invoice-Buffer-Count = 500
+               add 1 to Current-Batch-Actual-Count
+               add 1 to Invoice-Buffer-Count
+               move Invoice-Number
+                 to IBE-Invoice-Number(Invoice-Buffer-Count)
+               move Invoice-Total
+                 to IBE-Invoice-Total(Invoice-Buffer-Count)
+               move Invoice-Date
+                 to IBE-Invoice-Date(Invoice-Buffer-Count)
+               perform 1100-Read-Next-Input-Record
+           end-perform
+           if Invoice-Buffer-Count = 500
+                   and not Batch-Header
+                   and not Batch-Input-EOF
+               move "Batch exceeds maximum of 500 invoices"
+                   to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1300-Post-Or-Reject-Batch.
+           move Current-Batch-Number to RPT-Batch-Number
+           move Current-Batch-Expected-Count to RPT-Expected-Count
+           move Current-Batch-Actual-Count to RPT-Actual-Count
+
+           if Current-Batch-Actual-Count = Current-Batch-Expected-Count
+               perform 1400-Post-Buffered-Invoices
+               move "POSTED" to RPT-Status
+               add 1 to Batches-Posted
+           else
+               move "REJECTED" to RPT-Status
+               add 1 to Batches-Rejected
+           end-if
+
+           move spaces to Report-Record
+           move Report-Detail-Line to Report-Record
+           perform 7000-Write-Report-Record
+           .
+       1400-Post-Buffered-Invoices.
+           perform with test before
+                   varying Invoice-Buffer-Ix from 1 by 1
+                   until Invoice-Buffer-Ix greater than
+                       Invoice-Buffer-Count
+               move Current-Batch-Number to POST-Batch-Number
+               move IBE-Invoice-Number(Invoice-Buffer-Ix)
+                 to POST-Invoice-Number
+               move IBE-Invoice-Total(Invoice-Buffer-Ix)
+                 to POST-Invoice-Total
+               move IBE-Invoice-Date(Invoice-Buffer-Ix)
+                 to POST-Invoice-Date
+               perform 7500-Write-Post-Record
+           end-perform
+           .
+       7000-Write-Report-Record.
+           write Report-Record
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move Report-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       7500-Write-Post-Record.
+           write Post-Record
+           if not Post-File-OK
+               move Post-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move Post-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       8900-Scream-and-Die.
+           call "ERRLOG" using by reference This-Program-Id
+                   by reference Error-Message
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Housekeeping.
+           display "BATCTL run complete, batches posted: "
+               Batches-Posted ", rejected: " Batches-Rejected
+           close Report-File
+           close Post-File
+           close Batch-Input-File
+           .
