@@ -6,7 +6,7 @@
       *****************************************************************
        Environment Division.
        Input-Output Section.
-       File Control.
+       File-Control.
            Select Sequential-Input-File
                   Assign to "SQINPUT"
                   Organization Sequential
@@ -17,6 +17,11 @@
                   Organization Sequential
                   Access Sequential
                   File Status Sequential-Output-File-Status.
+           Select Reject-File
+                  Assign to "SQREJECT"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Reject-File-Status.
        Data Division.
        File Section.
        FD  Sequential-Input-File
@@ -30,34 +35,38 @@
            Record Contains 80 Characters 
            Block Contains 0 Records
            Data Record Sequential-Output-Record.
-       01  Sequential-Output-Record          pic x(80).    
+       01  Sequential-Output-Record          pic x(80).
+       FD  Reject-File
+           Recording Mode F
+           Record Contains 85 Characters
+           Block Contains 0 Records
+           Data Record Reject-Record.
+       01  Reject-Record.
+           05  REJ-Reason-Code               pic x(4).
+           05  filler                        pic x(1).
+           05  REJ-Input-Record              pic x(80).
        Working-Storage Section.
        01  Work-X.
            05  filler                        pic x.
        01  External-File-Names.
            05  Sequential-Input-File-DDNAME  pic x(8) value "SQINPUT".
            05  Sequential-Output-File-DDNAME pic x(8) value "SQOUTPUT".
+           05  Reject-File-DDNAME            pic x(8) value "SQREJECT".
        01  File-Status-Indicators.
            05  Sequential-Input-File-Status  pic x(2).
                88  Sequential-Input-OK       value "00".
                88  Sequential-Input-EOF      value "10".
            05  Sequential-Output-File-Status pic x(2).
                88  Sequential-Output-OK      value "00".
-       01  Error-Messages.
-           05  Error-Message                 pic x(132).
-           05  IO-Error-Message.
-               10  filler                    pic x(11) value "Got status".
-               10  Error-Status              pic x(2).
-               10  filler                    pic x(4)  value " on".
-               10  Error-Operation           pic x(5).
-               10  filler                    pic x(4)  value " of".
-               10  Error-DDNAME              pic x(8).
-               10  filler                    pic x     value ".".
-       01  Pseudo-Constants.
-           05  Const-OPEN                    pic x(4)  value "OPEN".
-           05  Const-CLOSE                   pic x(5)  value "CLOSE".
-           05  Const-READ                    pic x(4)  value "READ".
-           05  Const-WRITE                   pic x(5)  value "WRITE".                                     
+           05  Reject-File-Status            pic x(2).
+               88  Reject-File-OK            value "00".
+       01  Record-Validation.
+           05  Record-Valid-Switch           pic x(1).
+               88  Record-Valid              value "Y".
+       01  Reject-Counters.
+           05  Records-Rejected              pic 9(07) comp.
+       01  This-Program-Id                   pic x(8) value "BSKEL1".
+           copy ERRCOMM.
        Procedure Division.
            perform 0000-Initialize
            perform 1000-Process
@@ -79,11 +88,20 @@
            open output Sequential-Output-File
            if not Sequential-Output-OK
                move Sequential-Output-File-Status to Error-Status
-               move Const-OPEN to Error-Operation 
+               move Const-OPEN to Error-Operation
                move Sequential-Output-File-DDNAME to Error-DDNAME
                move IO-Error-Message to Error-Message
                perform 8900-Scream-and-Die
            end-if
+           open output Reject-File
+           if not Reject-File-OK
+               move Reject-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Reject-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           move zero to Records-Rejected
            .
        1000-Process.
            perform 1100-Read-Next-Input-Record
@@ -104,25 +122,62 @@
            end-if
            .
        1200-Business-Logic.
-           move Sequential-Input-Record to Sequential-Output-Record
-           perform 7000-Write-Output-Record
+           perform 1150-Validate-Record
+           if Record-Valid
+               move Sequential-Input-Record to Sequential-Output-Record
+               perform 7000-Write-Output-Record
+           else
+               perform 7500-Write-Reject-Record
+           end-if
+           .
+       1150-Validate-Record.
+      *****************************************************************
+      * Validation hook for this skeleton - reject any record that is
+      * entirely blank instead of passing it through.  A real program
+      * built on this pattern replaces this check with whatever
+      * field-level edits its own input record actually needs, but
+      * keeps the same valid/invalid switch and reject-record shape.
+      *****************************************************************
+           move "Y" to Record-Valid-Switch
+           if Sequential-Input-Record equal spaces
+               move "N" to Record-Valid-Switch
+               move "BLNK" to REJ-Reason-Code
+           end-if
            .
        7000-Write-Output-Record.
            write Sequential-Output-Record
            if not Sequential-Output-OK
                move Sequential-Output-File-Status to Error-Status
-               move Const-WRITE to Error-Operation 
+               move Const-WRITE to Error-Operation
                move Sequential-Output-File-DDNAME to Error-DDNAME
                move IO-Error-Message to Error-Message
                perform 8900-Scream-and-Die
            end-if
            .
+       7500-Write-Reject-Record.
+           move Sequential-Input-Record to REJ-Input-Record
+           write Reject-Record
+           if not Reject-File-OK
+               move Reject-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move Reject-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           add 1 to Records-Rejected
+           .
        8900-Scream-and-Die.
+           call "ERRLOG" using by reference This-Program-Id
+                   by reference Error-Message
            display Error-Message
            move 12 to return-code
            goback
            .
        9000-Housekeeping.
+           display "BSKEL1 run complete, records rejected: "
+               Records-Rejected
+           close Reject-File
            close Sequential-Output-File
            close Sequential-Input-File
-           .    
\ No newline at end of file
+           .
