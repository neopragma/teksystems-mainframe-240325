@@ -0,0 +1,222 @@
+       Identification Division.
+       Program-Id. CTYPOP.
+      *****************************************************************
+      * Population-refresh batch job for the fastest-growing-city
+      * ranking in TABPLAY.  Rebuilds the city table each cycle from
+      * an external population feed instead of the hardcoded "as of
+      * 2022" literals TABPLAY uses, and reruns the same descending
+      * SORT on percent change to produce a standing ranked report.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Population-Feed-File
+                  Assign to "CTYFEED"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Population-Feed-File-Status.
+           Select Report-File
+                  Assign to "CTYPOPRP"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Report-File-Status.
+       Data Division.
+       File Section.
+       FD  Population-Feed-File
+           Recording Mode F
+           Record Contains 35 Characters
+           Block Contains 0 Records
+           Data Record Population-Feed-Record.
+       01  Population-Feed-Record.
+           05  PF-City-Name               pic x(20).
+           05  PF-City-State              pic x(02).
+           05  PF-City-Population          pic 9(09).
+           05  PF-City-Pop-Change          pic sv9(04).
+       FD  Report-File
+           Recording Mode F
+           Record Contains 132 Characters
+           Block Contains 0 Records
+           Data Record Report-Record.
+       01  Report-Record                  pic x(132).
+       Working-Storage Section.
+       01  External-File-Names.
+           05  Population-Feed-DDNAME     pic x(8) value "CTYFEED".
+           05  Report-File-DDNAME          pic x(8) value "CTYPOPRP".
+       01  File-Status-Indicators.
+           05  Population-Feed-File-Status pic x(02).
+               88  Population-Feed-OK      value "00".
+               88  Population-Feed-EOF     value "10".
+           05  Report-File-Status          pic x(02).
+               88  Report-File-OK           value "00".
+       01  This-Program-Id                  pic x(8) value "CTYPOP".
+           copy ERRCOMM.
+
+      * The city table is rebuilt from the feed each run, so it is
+      * sized with OCCURS DEPENDING ON instead of a fixed count, the
+      * same way TABLES.cbl's Invoice/Inv-Line table is driven.
+       01  City-Count                      pic 9(03) value zero.
+       01  City-Table.
+           05  City-Entry occurs 1 to 200 times
+                   depending on City-Count
+                   indexed by City-Ix.
+               10  City-Name                pic x(20).
+               10  City-State               pic x(02).
+               10  City-Population          pic 9(09).
+      *            percent change since the prior refresh
+               10  City-Pop-Change          pic sv9(04).
+
+       01  Run-Date-Time.
+           05  RDT-YYYYMMDD                pic 9(8).
+           05  filler redefines RDT-YYYYMMDD.
+               10  RDT-Year                 pic 9(4).
+               10  RDT-Month                pic 9(2).
+               10  RDT-Day                  pic 9(2).
+           05  filler                        pic x(10).
+       01  Report-Controls.
+           05  Page-Number                   pic 9(04) value zero.
+           05  Lines-on-Page                  pic 9(04) value zero.
+           05  Lines-per-Page                  pic 9(04) value 55.
+
+       01  Heading-Line-1.
+           05  filler                       pic x(23)
+               value "FASTEST-GROWING CITIES".
+           05  filler                       pic x(10)
+               value "Run Date: ".
+           05  HDG-Run-Month                pic 99.
+           05  filler                       pic x value "/".
+           05  HDG-Run-Day                  pic 99.
+           05  filler                       pic x value "/".
+           05  HDG-Run-Year                 pic 9999.
+           05  filler                       pic x(10) value spaces.
+           05  filler                       pic x(06) value "Page: ".
+           05  HDG-Page-Number              pic zzz9.
+       01  Heading-Line-2.
+           05  filler                       pic x(06) value "Rank".
+           05  filler                       pic x(22) value "City".
+           05  filler                       pic x(08) value "State".
+           05  filler                       pic x(16)
+               value "Population".
+           05  filler                       pic x(12)
+               value "Pct Change".
+       01  Detail-Line.
+           05  DTL-Rank                      pic zz9.
+           05  filler                        pic x(03) value spaces.
+           05  DTL-City-Name                 pic x(20).
+           05  filler                        pic x(02) value spaces.
+           05  DTL-City-State                 pic x(02).
+           05  filler                         pic x(04) value spaces.
+           05  DTL-Population                 pic zzz,zzz,zz9.
+           05  filler                         pic x(04) value spaces.
+           05  DTL-Pop-Change                 pic +z9.99.
+
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Process
+           perform 2000-Rank-and-Report
+           perform 9000-Housekeeping
+           goback
+           .
+       0000-Initialize.
+           move function current-date to Run-Date-Time
+           perform 0100-Open-Files
+           .
+       0100-Open-Files.
+           open input Population-Feed-File
+           if not Population-Feed-OK
+               move Population-Feed-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Population-Feed-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           open output Report-File
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Report-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Process.
+      * Rebuild the city table from this cycle's feed before the
+      * table is sorted and reported on.
+           perform 1100-Read-Next-Feed-Record
+           perform with test before
+                   until Population-Feed-EOF
+                   or City-Count = 200
+               add 1 to City-Count
+               move PF-City-Name          to City-Name(City-Count)
+               move PF-City-State         to City-State(City-Count)
+               move PF-City-Population    to City-Population(City-Count)
+               move PF-City-Pop-Change    to City-Pop-Change(City-Count)
+               perform 1100-Read-Next-Feed-Record
+           end-perform
+           .
+       1100-Read-Next-Feed-Record.
+           read Population-Feed-File
+           if not Population-Feed-OK and not Population-Feed-EOF
+               move Population-Feed-File-Status to Error-Status
+               move Const-READ to Error-Operation
+               move Population-Feed-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       2000-Rank-and-Report.
+           sort City-Entry descending City-Pop-Change
+
+           perform varying City-Ix from 1 by 1
+                   until City-Ix greater than City-Count
+               perform 2100-Write-Detail-Line
+           end-perform
+           .
+       2100-Write-Detail-Line.
+           if Lines-on-Page = zero
+               perform 2200-Write-Heading
+           end-if
+
+           move City-Ix                 to DTL-Rank
+           move City-Name(City-Ix)       to DTL-City-Name
+           move City-State(City-Ix)      to DTL-City-State
+           move City-Population(City-Ix) to DTL-Population
+           move City-Pop-Change(City-Ix) to DTL-Pop-Change
+
+           write Report-Record from Detail-Line
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move Report-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+
+           add 1 to Lines-on-Page
+           if Lines-on-Page >= Lines-per-Page
+               move zero to Lines-on-Page
+           end-if
+           .
+       2200-Write-Heading.
+           add 1 to Page-Number
+           move RDT-Month        to HDG-Run-Month
+           move RDT-Day          to HDG-Run-Day
+           move RDT-Year         to HDG-Run-Year
+           move Page-Number      to HDG-Page-Number
+
+           write Report-Record from Heading-Line-1
+               after advancing page
+           write Report-Record from Heading-Line-2
+           move spaces to Report-Record
+           write Report-Record
+           .
+       8900-Scream-and-Die.
+           call "ERRLOG" using by reference This-Program-Id
+                   by reference Error-Message
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Housekeeping.
+           close Report-File
+           close Population-Feed-File
+           .
