@@ -0,0 +1,13 @@
+      *****************************************************************
+      * D03CONST - Constant names shared by the D03PGM1 (inquiry) and
+      * D03PGM2 (update) employee-enquiry transactions.
+      *****************************************************************
+       01  D03-Inquiry-Program            pic x(8) value "D03PGM1".
+       01  D03-Update-Program             pic x(8) value "D03PGM2".
+       01  D03-Update-TransId             pic x(4) value "D032".
+       01  D03-Inquiry-TransId            pic x(4) value "D031".
+       01  D03-Map-Name                   pic x(7) value "EMPENQ".
+       01  D03-Mapset-Name                pic x(7) value "D03MPS1".
+       01  D03-Search-By-Empno            pic x(1) value "N".
+       01  D03-Search-By-Surname          pic x(1) value "S".
+       01  D03-Max-Rows-per-Page          pic s9(4) comp value +5.
