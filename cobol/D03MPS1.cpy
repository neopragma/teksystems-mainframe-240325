@@ -0,0 +1,83 @@
+      *****************************************************************
+      * D03MPS1 - Symbolic map for the EMPENQ employee-enquiry screen,
+      * shared by D03PGM1 (inquiry/search) and D03PGM2 (update).
+      *****************************************************************
+       01  EMPENQI.
+           02  FILLER PIC X(12).
+           02  ENQIDL     COMP  PIC  S9(4).
+           02  ENQIDF     PICTURE X.
+           02  FILLER REDEFINES ENQIDF.
+             03 ENQIDA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  ENQIDI   PIC X(6).
+           02  SRCHML     COMP  PIC  S9(4).
+           02  SRCHMF     PICTURE X.
+           02  FILLER REDEFINES SRCHMF.
+             03 SRCHMA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SRCHMI   PIC X(1).
+           02  SURNAML     COMP  PIC  S9(4).
+           02  SURNAMF     PICTURE X.
+           02  FILLER REDEFINES SURNAMF.
+             03 SURNAMA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  SURNAMI   PIC X(15).
+           02  EMPNOL     COMP  PIC  S9(4).
+           02  EMPNOF     PICTURE X.
+           02  FILLER REDEFINES EMPNOF.
+             03 EMPNOA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  EMPNOI   PIC X(6).
+           02  NAMEL     COMP  PIC  S9(4).
+           02  NAMEF     PICTURE X.
+           02  FILLER REDEFINES NAMEF.
+             03 NAMEA     PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  NAMEI   PIC X(20).
+           02  ROWI OCCURS 5.
+             03  ROWEMPL     COMP  PIC  S9(4).
+             03  ROWEMPF     PICTURE X.
+             03  FILLER REDEFINES ROWEMPF.
+               04 ROWEMPA     PICTURE X.
+             03  FILLER   PICTURE X(1).
+             03  ROWEMPI   PIC X(6).
+             03  ROWNAML     COMP  PIC  S9(4).
+             03  ROWNAMF     PICTURE X.
+             03  FILLER REDEFINES ROWNAMF.
+               04 ROWNAMA     PICTURE X.
+             03  FILLER   PICTURE X(1).
+             03  ROWNAMI   PIC X(20).
+           02  MSG1L    COMP  PIC  S9(4).
+           02  MSG1F    PICTURE X.
+           02  FILLER REDEFINES MSG1F.
+             03 MSG1A    PICTURE X.
+           02  FILLER   PICTURE X(1).
+           02  MSG1I  PIC X(79).
+
+       01  EMPENQO REDEFINES EMPENQI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ENQIDC     PICTURE X.
+           02  ENQIDO   PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  SRCHMC     PICTURE X.
+           02  SRCHMO   PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  SURNAMC     PICTURE X.
+           02  SURNAMO   PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  EMPNOC     PICTURE X.
+           02  EMPNOO   PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  NAMEC     PICTURE X.
+           02  NAMEO   PIC X(20).
+           02  ROWO OCCURS 5.
+             03  FILLER PICTURE X(3).
+             03  ROWEMPC     PICTURE X.
+             03  ROWEMPO   PIC X(6).
+             03  FILLER PICTURE X(3).
+             03  ROWNAMC     PICTURE X.
+             03  ROWNAMO   PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  MSG1C    PICTURE X.
+           02  MSG1O  PIC X(79).
