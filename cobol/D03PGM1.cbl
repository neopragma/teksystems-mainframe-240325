@@ -15,9 +15,45 @@
        WORKING-STORAGE SECTION.
        01 WS-EMPNO         PIC 9(6).
        01 WS-SQLCODE       PIC -9(08).
-       01 WS-COMMAREA      PIC X(10).
+       01 WS-SURNAME-PATTERN PIC X(17).
+       01 WS-SUB           PIC S9(4) COMP.
+       01 WS-ROW-COUNT     PIC S9(4) COMP.
+       01 WS-ROW-TABLE.
+           05 WS-ROW OCCURS 5.
+               10 WS-ROW-EMPNO  PIC 9(6).
+               10 WS-ROW-NAME   PIC X(20).
+      *****************************************************************
+      * BROWSE-BACKWARD-FETCH-PARA fetches nearest-name-first (the
+      * cursor runs NAME DESC), so results land here in the opposite
+      * order the map wants them displayed in - REVERSE-BACK-ROWS-PARA
+      * flips them into WS-ROW-TABLE above.
+      *****************************************************************
+       01 WS-BACK-ROW-TABLE.
+           05 WS-BACK-ROW OCCURS 5.
+               10 WS-BACK-ROW-EMPNO  PIC 9(6).
+               10 WS-BACK-ROW-NAME   PIC X(20).
+       01 WS-BACK-FILL-SUB  PIC S9(4) COMP.
+       01 WS-MAINTAIN-COMMAREA.
+           05 MC-Empno         PIC 9(6).
+           05 MC-First-Time    PIC X(1).
+
+      *****************************************************************
+      * The commarea carries the active surname search and the result-
+      * page boundary keys across the pseudo-conversational turns that
+      * PF7/PF8 paging needs - a DB2 cursor does not survive a RETURN,
+      * so each page re-opens it bounded by where the previous page
+      * left off.
+      *****************************************************************
+       01 WS-COMMAREA.
+           05 CA-Search-Surname   PIC X(15).
+           05 CA-First-Empno      PIC 9(6).
+           05 CA-First-Name       PIC X(20).
+           05 CA-Last-Empno       PIC 9(6).
+           05 CA-Last-Name        PIC X(20).
+           05 CA-Page-Number      PIC 9(4).
 
            COPY D03MPS1.
+           COPY D03CONST.
            COPY DFHAID.
            COPY DFHBMSCA.
 
@@ -29,9 +65,31 @@
              INCLUDE EMPLOYEE
            END-EXEC.
 
+           EXEC SQL
+             DECLARE EMPNAME-CURSOR CURSOR FOR
+             SELECT EMPNO,
+                    NAME
+               FROM EMPLOYEE
+              WHERE NAME LIKE :WS-SURNAME-PATTERN
+                AND (NAME > :CA-Last-Name
+                 OR (NAME = :CA-Last-Name AND EMPNO > :CA-Last-Empno))
+              ORDER BY NAME, EMPNO
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE EMPNAME-CURSOR-BACK CURSOR FOR
+             SELECT EMPNO,
+                    NAME
+               FROM EMPLOYEE
+              WHERE NAME LIKE :WS-SURNAME-PATTERN
+                AND (NAME < :CA-First-Name
+                 OR (NAME = :CA-First-Name AND EMPNO < :CA-First-Empno))
+              ORDER BY NAME DESC, EMPNO DESC
+           END-EXEC.
+
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA         PIC X(10).
+       01 DFHCOMMAREA         PIC X(71).
 
        PROCEDURE DIVISION.
 
@@ -42,10 +100,12 @@
            EVALUATE TRUE
 
              WHEN EIBCALEN = ZERO
+               INITIALIZE WS-COMMAREA
                MOVE LOW-VALUES   TO  EMPENQO
                PERFORM SEND-MAP
 
              WHEN EIBAID = DFHCLEAR
+               INITIALIZE WS-COMMAREA
                MOVE LOW-VALUES   TO  EMPENQO
                PERFORM SEND-MAP
 
@@ -65,6 +125,19 @@
              WHEN EIBAID = DFHENTER
                PERFORM PROCESS-PARA
 
+             WHEN EIBAID = DFHPF8
+               PERFORM BROWSE-FORWARD-PARA
+               MOVE CA-Search-Surname TO SURNAMO
+               PERFORM SEND-MAP-DATA
+
+             WHEN EIBAID = DFHPF7
+               PERFORM BROWSE-BACKWARD-PARA
+               MOVE CA-Search-Surname TO SURNAMO
+               PERFORM SEND-MAP-DATA
+
+             WHEN EIBAID = DFHPF5
+               PERFORM MAINTAIN-PARA
+
              WHEN OTHER
                MOVE LOW-VALUES TO EMPENQO
                MOVE "INVALID KEY PRESSED" TO MSG1O
@@ -81,6 +154,22 @@
 
            PERFORM RECEIVE-MAP.
 
+           EVALUATE TRUE
+             WHEN SURNAMI NOT = SPACES
+               MOVE D03-Search-By-Surname TO SRCHMO
+               PERFORM SEARCH-BY-SURNAME-PARA
+             WHEN OTHER
+               MOVE D03-Search-By-Empno TO SRCHMO
+               PERFORM SEARCH-BY-EMPNO-PARA
+           END-EVALUATE.
+
+           MOVE -1 TO ENQIDL.
+           PERFORM SEND-MAP-DATA.
+
+           EXIT.
+
+       SEARCH-BY-EMPNO-PARA.
+
            MOVE ENQIDI    TO WS-EMPNO.
            MOVE WS-EMPNO  TO EMPNO.
 
@@ -94,26 +183,324 @@
            END-EXEC.
 
            MOVE SQLCODE       TO  WS-SQLCODE.
-           DISPLAY "SQLCODE: " WS-SQLCODE.
 
            EVALUATE SQLCODE
              WHEN 0
                MOVE EMPNO         TO  WS-EMPNO
                MOVE WS-EMPNO      TO  EMPNOO
                MOVE NAME          TO  NAMEO
-               MOVE "OK!"         TO  MSG1O
+               MOVE "EMPLOYEE FOUND" TO  MSG1O
              WHEN 100
                MOVE "EMPLOYEE ID NOT FOUND" TO MSG1O
                MOVE SPACES        TO  EMPNOO
                MOVE SPACES        TO  NAMEO
+             WHEN OTHER
+               MOVE SPACES        TO  EMPNOO
+               MOVE SPACES        TO  NAMEO
+               PERFORM TRANSLATE-SQLCODE-PARA
+           END-EVALUATE.
+
+           EXIT.
+
+       TRANSLATE-SQLCODE-PARA.
+      *****************************************************************
+      * Turn the handful of negative SQLCODEs actually seen against
+      * EMPLOYEE into a message an operator can act on, instead of a
+      * raw number they would have to escalate to get explained.
+      *****************************************************************
+           EVALUATE WS-SQLCODE
+             WHEN -811
+               MOVE "QUERY MATCHED MORE THAN ONE ROW - CONTACT SUPPORT"
+                    TO MSG1O
+             WHEN -913
+               MOVE "RECORD IS LOCKED BY ANOTHER USER - PLEASE RETRY"
+                    TO MSG1O
+             WHEN -911
+               MOVE "TRANSACTION DEADLOCKED AND WAS ROLLED BACK - RETRY"
+                    TO MSG1O
+             WHEN -818
+               MOVE "TIMESTAMP MISMATCH - PLEASE RETRY THE REQUEST"
+                    TO MSG1O
+             WHEN -904
+               MOVE "DATABASE RESOURCE UNAVAILABLE - CONTACT SUPPORT"
+                    TO MSG1O
              WHEN OTHER
                STRING "SQL CODE: " DELIMITED BY SIZE
                       WS-SQLCODE   DELIMITED BY SIZE
                  INTO MSG1O
            END-EVALUATE.
 
-           MOVE -1 TO ENQIDL.
-           PERFORM SEND-MAP-DATA.
+           EXIT.
+
+       SEARCH-BY-SURNAME-PARA.
+      *****************************************************************
+      * Second search mode off the same EMPENQ map - the operator
+      * leaves EMPNO-ID blank and keys a surname (full or partial)
+      * into the SURNAME field instead.  A trailing wildcard is
+      * appended so "SMITH" matches "SMITHSON" too.  This always
+      * starts a fresh scrollable result list at page one; PF7/PF8
+      * page back and forth through it from there.
+      *****************************************************************
+           MOVE SURNAMI  TO CA-Search-Surname.
+           MOVE SPACES   TO CA-Last-Name.
+           MOVE ZERO     TO CA-Last-Empno.
+           MOVE ZERO     TO CA-Page-Number.
+
+           PERFORM BROWSE-FORWARD-PARA.
+
+           EXIT.
+
+       BROWSE-FORWARD-PARA.
+      *****************************************************************
+      * Fill the five result rows from where the previous page left
+      * off (CA-Last-Name/CA-Last-Empno).  One row past the page size
+      * is fetched as a lookahead so we know whether to offer PF8
+      * without pulling the whole match set up front.
+      *****************************************************************
+           IF CA-Search-Surname = SPACES
+               MOVE "PRESS ENTER WITH A SURNAME FIRST TO START A SEARCH"
+                    TO MSG1O
+           ELSE
+               STRING CA-Search-Surname DELIMITED BY SPACE
+                      "%"                DELIMITED BY SIZE
+                 INTO WS-SURNAME-PATTERN
+
+               MOVE ZERO TO WS-ROW-COUNT
+               PERFORM CLEAR-RESULT-ROWS-PARA
+
+               EXEC SQL
+                  OPEN EMPNAME-CURSOR
+               END-EXEC
+
+               PERFORM VARYING WS-SUB FROM 1 BY 1
+                       UNTIL WS-SUB > 6 OR SQLCODE NOT = 0
+                   PERFORM FETCH-NEXT-ROW-PARA
+               END-PERFORM
+
+               MOVE SQLCODE TO WS-SQLCODE
+
+               EXEC SQL
+                  CLOSE EMPNAME-CURSOR
+               END-EXEC
+
+               IF WS-ROW-COUNT > D03-Max-Rows-per-Page
+                   MOVE D03-Max-Rows-per-Page TO WS-ROW-COUNT
+               END-IF
+
+               PERFORM DISPLAY-RESULT-ROWS-PARA
+
+               IF WS-SQLCODE < 0
+                   PERFORM TRANSLATE-SQLCODE-PARA
+               ELSE
+                   IF WS-ROW-COUNT = 0
+                       MOVE "NO MORE MATCHES FOUND" TO MSG1O
+                   ELSE
+                       ADD 1 TO CA-Page-Number
+                       MOVE WS-ROW-EMPNO(1)           TO CA-First-Empno
+                       MOVE WS-ROW-NAME(1)             TO CA-First-Name
+                       MOVE WS-ROW-EMPNO(WS-ROW-COUNT) TO CA-Last-Empno
+                       MOVE WS-ROW-NAME(WS-ROW-COUNT)   TO CA-Last-Name
+                       MOVE "EMPLOYEES MATCHING SURNAME (PF7/PF8 PAGES)"
+                            TO MSG1O
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       FETCH-NEXT-ROW-PARA.
+      *****************************************************************
+      * One extra row is fetched past D03-Max-Rows-per-Page purely to
+      * detect whether a next page exists (WS-ROW-COUNT gets capped
+      * back down in BROWSE-FORWARD-PARA) - that lookahead row is
+      * never displayed, so it is not stored in WS-ROW-TABLE, which
+      * only has room for a full page.
+      *****************************************************************
+           PERFORM FETCH-NEXT-NAME-MATCH-PARA.
+           IF SQLCODE = 0
+               ADD 1 TO WS-ROW-COUNT
+               IF WS-SUB NOT GREATER THAN D03-Max-Rows-per-Page
+                   MOVE EMPNO TO WS-ROW-EMPNO(WS-SUB)
+                   MOVE NAME  TO WS-ROW-NAME(WS-SUB)
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       FETCH-NEXT-NAME-MATCH-PARA.
+           EXEC SQL
+              FETCH EMPNAME-CURSOR
+                INTO :EMPNO, :NAME
+           END-EXEC.
+
+           EXIT.
+
+       BROWSE-BACKWARD-PARA.
+      *****************************************************************
+      * PF7 - page back towards the top of the result list.  Page one
+      * has no "before" page, so re-run page one from scratch instead
+      * of trying to browse before it.
+      *****************************************************************
+           IF CA-Search-Surname = SPACES
+               MOVE "PRESS ENTER WITH A SURNAME FIRST TO START A SEARCH"
+                    TO MSG1O
+           ELSE
+               IF CA-Page-Number < 2
+                   MOVE SPACES TO CA-Last-Name
+                   MOVE ZERO   TO CA-Last-Empno
+                   MOVE ZERO   TO CA-Page-Number
+                   PERFORM BROWSE-FORWARD-PARA
+               ELSE
+                   PERFORM BROWSE-BACKWARD-FETCH-PARA
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       BROWSE-BACKWARD-FETCH-PARA.
+      *****************************************************************
+      * Fetch the page just before the one on screen.  Every page
+      * before the last one is normally a full page of
+      * D03-Max-Rows-per-Page rows, but the very first page can be
+      * short, so WS-ROW-COUNT is built from the actual number of rows
+      * FETCH-PREV-ROW-PARA comes back with rather than assumed to be
+      * a full page.
+      *****************************************************************
+           STRING CA-Search-Surname DELIMITED BY SPACE
+                  "%"                DELIMITED BY SIZE
+             INTO WS-SURNAME-PATTERN.
+
+           MOVE ZERO TO WS-ROW-COUNT.
+           PERFORM CLEAR-RESULT-ROWS-PARA.
+
+           EXEC SQL
+              OPEN EMPNAME-CURSOR-BACK
+           END-EXEC.
+
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > D03-Max-Rows-per-Page
+                       OR SQLCODE NOT = 0
+               PERFORM FETCH-PREV-ROW-PARA
+           END-PERFORM.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           EXEC SQL
+              CLOSE EMPNAME-CURSOR-BACK
+           END-EXEC.
+
+           IF WS-SQLCODE < 0
+               PERFORM TRANSLATE-SQLCODE-PARA
+           ELSE
+               PERFORM REVERSE-BACK-ROWS-PARA
+               PERFORM DISPLAY-RESULT-ROWS-PARA
+
+               IF WS-ROW-COUNT = 0
+                   MOVE "NO MORE MATCHES FOUND" TO MSG1O
+               ELSE
+                   SUBTRACT 1 FROM CA-Page-Number
+                   MOVE WS-ROW-EMPNO(1)           TO CA-First-Empno
+                   MOVE WS-ROW-NAME(1)             TO CA-First-Name
+                   MOVE WS-ROW-EMPNO(WS-ROW-COUNT) TO CA-Last-Empno
+                   MOVE WS-ROW-NAME(WS-ROW-COUNT)   TO CA-Last-Name
+                   MOVE "EMPLOYEES MATCHING SURNAME" TO MSG1O
+               END-IF
+           END-IF.
+
+           EXIT.
+
+       FETCH-PREV-ROW-PARA.
+      *****************************************************************
+      * The cursor runs NAME DESC, so the first row fetched is the
+      * last row of the previous page - rows are counted and stacked
+      * into WS-BACK-ROW-TABLE in that fetch order, then
+      * REVERSE-BACK-ROWS-PARA flips them into WS-ROW-TABLE once the
+      * true count for this page is known.
+      *****************************************************************
+           PERFORM FETCH-PREV-NAME-MATCH-PARA.
+           IF SQLCODE = 0
+               ADD 1 TO WS-ROW-COUNT
+               MOVE EMPNO TO WS-BACK-ROW-EMPNO(WS-ROW-COUNT)
+               MOVE NAME  TO WS-BACK-ROW-NAME(WS-ROW-COUNT)
+           END-IF.
+
+           EXIT.
+
+       REVERSE-BACK-ROWS-PARA.
+      *****************************************************************
+      * Flip the WS-ROW-COUNT rows FETCH-PREV-ROW-PARA stacked
+      * nearest-first into WS-ROW-TABLE in the usual ascending NAME
+      * order, so DISPLAY-RESULT-ROWS-PARA can show them starting at
+      * slot 1 whether or not this turned out to be a short page.
+      *****************************************************************
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-ROW-COUNT
+               COMPUTE WS-BACK-FILL-SUB = WS-ROW-COUNT - WS-SUB + 1
+               MOVE WS-BACK-ROW-EMPNO(WS-BACK-FILL-SUB)
+                   TO WS-ROW-EMPNO(WS-SUB)
+               MOVE WS-BACK-ROW-NAME(WS-BACK-FILL-SUB)
+                   TO WS-ROW-NAME(WS-SUB)
+           END-PERFORM.
+
+           EXIT.
+
+       FETCH-PREV-NAME-MATCH-PARA.
+           EXEC SQL
+              FETCH EMPNAME-CURSOR-BACK
+                INTO :EMPNO, :NAME
+           END-EXEC.
+
+           EXIT.
+
+       CLEAR-RESULT-ROWS-PARA.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > D03-Max-Rows-per-Page
+               PERFORM CLEAR-ONE-ROW-PARA
+           END-PERFORM.
+
+           EXIT.
+
+       CLEAR-ONE-ROW-PARA.
+           MOVE SPACES TO ROWEMPO(WS-SUB).
+           MOVE SPACES TO ROWNAMO(WS-SUB).
+           MOVE ZERO   TO WS-ROW-EMPNO(WS-SUB).
+           MOVE SPACES TO WS-ROW-NAME(WS-SUB).
+
+           EXIT.
+
+       DISPLAY-RESULT-ROWS-PARA.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-ROW-COUNT
+               PERFORM DISPLAY-ONE-ROW-PARA
+           END-PERFORM.
+
+           EXIT.
+
+       DISPLAY-ONE-ROW-PARA.
+           MOVE WS-ROW-EMPNO(WS-SUB) TO ROWEMPO(WS-SUB).
+           MOVE WS-ROW-NAME(WS-SUB)  TO ROWNAMO(WS-SUB).
+
+           EXIT.
+
+       MAINTAIN-PARA.
+      *****************************************************************
+      * PF5 - hand the employee currently on display to D03PGM2 for
+      * update.  Requires a result already on screen; there is nothing
+      * to maintain until a search has found one.
+      *****************************************************************
+           IF EMPNOO = SPACES
+               MOVE "SEARCH FOR AN EMPLOYEE BEFORE PRESSING PF5"
+                    TO MSG1O
+               PERFORM SEND-MAP-DATA
+           ELSE
+               MOVE EMPNOO TO MC-Empno
+               MOVE "Y"    TO MC-First-Time
+
+               EXEC CICS XCTL
+                  PROGRAM  (D03-Update-Program)
+                  COMMAREA (WS-MAINTAIN-COMMAREA)
+               END-EXEC
+           END-IF.
 
            EXIT.
 
