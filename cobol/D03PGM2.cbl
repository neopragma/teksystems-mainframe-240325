@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. D03PGM2.
+
+      *************************************************
+      *   EMPLOYEE NAME MAINTENANCE - COMPANION TO     *
+      *   D03PGM1.  REACHED VIA PF5 ON THE EMPENQ      *
+      *   SCREEN, ONCE A SEARCH HAS FOUND A RECORD.    *
+      *                                                *
+      *  DATE-WRITTEN  : 2026-AUG                      *
+      *************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPNO         PIC 9(6).
+       01 WS-SQLCODE       PIC -9(08).
+       01 WS-COMMAREA.
+           05 CA-Empno         PIC 9(6).
+           05 CA-First-Time    PIC X(1).
+               88 CA-Is-First-Time   VALUE "Y".
+
+           COPY D03MPS1.
+           COPY D03CONST.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPLOYEE
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA         PIC X(7).
+
+       PROCEDURE DIVISION.
+
+           IF EIBCALEN > ZERO
+             MOVE DFHCOMMAREA  TO WS-COMMAREA
+           END-IF.
+
+           EVALUATE TRUE
+
+             WHEN EIBCALEN = ZERO
+               MOVE LOW-VALUES TO EMPENQO
+               MOVE "NO EMPLOYEE SELECTED - RESTART FROM D03PGM1"
+                    TO MSG1O
+               PERFORM SEND-MAP
+
+               EXEC CICS
+                 RETURN
+               END-EXEC
+
+             WHEN EIBAID = DFHCLEAR OR DFHPF3
+               PERFORM EXIT-TO-INQUIRY-PARA
+
+             WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+               CONTINUE
+
+             WHEN CA-Is-First-Time
+               MOVE "N" TO CA-First-Time
+               PERFORM LOAD-PARA
+
+             WHEN EIBAID = DFHPF5
+               PERFORM SAVE-PARA
+
+             WHEN OTHER
+               MOVE "INVALID KEY PRESSED" TO MSG1O
+               PERFORM SEND-MAP-DATA
+
+           END-EVALUATE.
+
+           EXEC CICS
+              RETURN TRANSID(D03-Update-TransId)
+              COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+       LOAD-PARA.
+
+           MOVE CA-Empno  TO WS-EMPNO.
+           MOVE WS-EMPNO  TO EMPNO.
+
+           EXEC SQL
+              SELECT EMPNO,
+                     NAME
+                INTO
+                    :EMPNO,
+                     :NAME
+                FROM EMPLOYEE WHERE EMPNO = :EMPNO
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+           MOVE LOW-VALUES TO EMPENQO.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE WS-EMPNO      TO  EMPNOO
+               MOVE NAME          TO  NAMEO
+               MOVE "OVERTYPE THE NAME AND PRESS PF5 TO SAVE"
+                    TO MSG1O
+             WHEN 100
+               MOVE "EMPLOYEE NO LONGER ON FILE" TO MSG1O
+             WHEN OTHER
+               PERFORM TRANSLATE-SQLCODE-PARA
+           END-EVALUATE.
+
+           PERFORM SEND-MAP.
+
+           EXIT.
+
+       SAVE-PARA.
+
+           PERFORM RECEIVE-MAP.
+
+           MOVE CA-Empno TO WS-EMPNO.
+           MOVE WS-EMPNO TO EMPNO.
+           MOVE NAMEI    TO NAME.
+
+           EXEC SQL
+              UPDATE EMPLOYEE
+                 SET NAME = :NAME
+               WHERE EMPNO = :EMPNO
+           END-EXEC.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+
+           EVALUATE SQLCODE
+             WHEN 0
+               MOVE "RECORD SUCCESSFULLY UPDATED" TO MSG1O
+             WHEN 100
+               MOVE "EMPLOYEE NO LONGER ON FILE - CHANGES NOT SAVED"
+                    TO MSG1O
+             WHEN OTHER
+               PERFORM TRANSLATE-SQLCODE-PARA
+           END-EVALUATE.
+
+           PERFORM SEND-MAP-DATA.
+
+           EXIT.
+
+       TRANSLATE-SQLCODE-PARA.
+      *****************************************************************
+      * Turn the handful of negative SQLCODEs actually seen against
+      * EMPLOYEE into a message an operator can act on, instead of a
+      * raw number they would have to escalate to get explained.
+      *****************************************************************
+           EVALUATE WS-SQLCODE
+             WHEN -811
+               MOVE "QUERY MATCHED MORE THAN ONE ROW - CONTACT SUPPORT"
+                    TO MSG1O
+             WHEN -913
+               MOVE "RECORD IS LOCKED BY ANOTHER USER - PLEASE RETRY"
+                    TO MSG1O
+             WHEN -911
+               MOVE "TRANSACTION DEADLOCKED AND WAS ROLLED BACK - RETRY"
+                    TO MSG1O
+             WHEN -818
+               MOVE "TIMESTAMP MISMATCH - PLEASE RETRY THE REQUEST"
+                    TO MSG1O
+             WHEN -904
+               MOVE "DATABASE RESOURCE UNAVAILABLE - CONTACT SUPPORT"
+                    TO MSG1O
+             WHEN OTHER
+               STRING "SQL CODE: " DELIMITED BY SIZE
+                      WS-SQLCODE   DELIMITED BY SIZE
+                 INTO MSG1O
+           END-EVALUATE.
+
+           EXIT.
+
+       EXIT-TO-INQUIRY-PARA.
+           EXEC CICS XCTL
+              PROGRAM (D03-Inquiry-Program)
+           END-EXEC.
+
+           EXIT.
+
+       SEND-MAP.
+           EXEC CICS SEND
+              MAP    ('EMPENQ')
+              MAPSET ('D03MPS1')
+              FROM   (EMPENQO)
+              ERASE
+           END-EXEC.
+
+           EXIT.
+
+       SEND-MAP-DATA.
+           EXEC CICS SEND
+              MAP    ('EMPENQ')
+              MAPSET ('D03MPS1')
+              FROM   (EMPENQO)
+              DATAONLY
+           END-EXEC.
+
+           EXIT.
+
+       RECEIVE-MAP.
+            EXEC CICS RECEIVE
+              MAP    ('EMPENQ')
+              MAPSET ('D03MPS1')
+              INTO   (EMPENQI)
+            END-EXEC.
+
+           EXIT.
