@@ -23,9 +23,19 @@
                10  DT-Minute-Offset     pic 9(2).   
 
            05  Last-Payment-Day         pic 9(7).
-           05  Past-Due-Days            pic s9(7).
-           05  Integer-Date-1           pic 9(7).
-           05  Integer-Date-2           pic 9(7).
+
+      * Parameter area for the AGEDAYS subprogram - same field layout
+      * as AGD-Parms in AGEDAYS' Linkage Section, the same way LEAP2/
+      * LEAP3 redeclare ISLEAP2/ISLEAP3's parameters instead of
+      * sharing a copybook.
+       01  Aging-Parms.
+           05  AGP-Last-Payment-Date    pic 9(7).
+           05  AGP-Todays-Date          pic 9(8).
+           05  AGP-Aging-Bucket         pic x(1).
+               88  AGP-Bucket-Current      value "C".
+               88  AGP-Bucket-30-59-Days   value "1".
+               88  AGP-Bucket-60-119-Days  value "2".
+               88  AGP-Bucket-120-Plus     value "3".
 
        Procedure Division.
 
@@ -71,25 +81,22 @@
       * "last payment" date into integers that represent the
       * number of days since December 31, 1600.
 
-           compute Integer-Date-1 =
-               function integer-of-date(DT-YYYYMMDD)
-           end-compute
-           compute Integer-Date-2 =                       
-               function integer-of-day(Last-Payment-Day)
-           end-compute
-           subtract
-               Integer-Date-1 from Integer-Date-2
-               giving Past-Due-Days
-           end-subtract
+      * The aging-bucket logic that used to live here inline has moved
+      * into the AGEDAYS subprogram so a batch job can call it too.
+
+           move DT-YYYYMMDD     to AGP-Todays-Date
+           move Last-Payment-Day to AGP-Last-Payment-Date
+           call "AGEDAYS" using
+               by reference Aging-Parms
+           end-call
+
            evaluate true
-               when Past-Due-Days > 120
+               when AGP-Bucket-120-Plus
                    display "120+ days past due - to Collections"
-               when Past-Due-Days > 60
+               when AGP-Bucket-60-119-Days
                    display "60-119 days past due - 15% late fee"
-               when Past-Due-Days > 30
+               when AGP-Bucket-30-59-Days
                    display "30-59 days past due - 5% late fee"
-               when Past-Due-Days < 0
-                   display "Early payment - apply 5% discount"
                when other
                    display "Normal payment"
            end-evaluate
