@@ -0,0 +1,58 @@
+       Identification Division.
+       Program-Id. DATEUTIL.
+      *****************************************************************
+      * Leap-year and days-in-month date utility.  Pulled together
+      * from the three LEAP1/LEAP2/LEAP3 demos (which between them
+      * show three different ways to call a leap-year checker -
+      * ISLEAP1/ISLEAP2/ISLEAP3) into one production subprogram other
+      * batch jobs can call instead of repeating the leap-year test
+      * in line, and extended to also answer how many days are in a
+      * given month.
+      *
+      * Called with a single parameter area by reference, the same
+      * convention AGEDAYS/AGEDREC uses.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+       01  DTU-Days-Table.
+           05  filler pic 9(2) occurs 12 times value 31.
+       01  DTU-Days-Array redefines DTU-Days-Table
+               pic 9(2) occurs 12 times.
+       Linkage Section.
+       01  DTU-Parms.
+           05  DTU-Year                  pic 9(4).
+           05  DTU-Month                 pic 9(2).
+           05  DTU-Leap-Year-Switch      pic x.
+               88  DTU-Normal-Year         value "N".
+               88  DTU-Leap-Year           value "L".
+           05  DTU-Days-In-Month         pic 9(2).
+       Procedure Division
+               using DTU-Parms.
+           perform 1000-Check-Leap-Year
+           perform 2000-Look-Up-Days-In-Month
+           goback
+           .
+       1000-Check-Leap-Year.
+           if function mod(DTU-Year 4) not zero
+           or function mod(DTU-Year 100) zero
+           and function mod(DTU-Year 400) not zero
+               set DTU-Normal-Year to true
+           else
+               set DTU-Leap-Year to true
+           end-if
+           .
+       2000-Look-Up-Days-In-Month.
+      * April, June, September, and November have 30 days; February
+      * has 28, or 29 in a leap year.  Every other month is left at
+      * the table's default of 31.
+           move 30 to DTU-Days-Array(4)
+           move 30 to DTU-Days-Array(6)
+           move 30 to DTU-Days-Array(9)
+           move 30 to DTU-Days-Array(11)
+           if DTU-Leap-Year
+               move 29 to DTU-Days-Array(2)
+           else
+               move 28 to DTU-Days-Array(2)
+           end-if
+           move DTU-Days-Array(DTU-Month) to DTU-Days-In-Month
+           .
