@@ -0,0 +1,37 @@
+       Identification Division.
+       Program-Id. DAYSBTWN.
+      *****************************************************************
+      * Calculate the number of days between two dates.  Pulled out
+      * of the DTIME lab's days-between-dates exercise so the same
+      * FUNCTION INTEGER-OF-DATE technique AGEDAYS uses for aging
+      * buckets can also answer a plain day-count question wherever
+      * one is needed.
+      *
+      * Called with a single parameter area by reference, the same
+      * convention AGEDAYS/DATEUTIL use.  The two dates may be given
+      * in either order - the result is always the number of days
+      * between them, never negative.
+      *****************************************************************
+       Data Division.
+       Working-Storage Section.
+       01  DYB-Work-Areas.
+           05  DYB-Integer-Date-1        pic s9(7).
+           05  DYB-Integer-Date-2        pic s9(7).
+       Linkage Section.
+       01  DYB-Parms.
+           05  DYB-Date-1                pic 9(8).
+           05  DYB-Date-2                pic 9(8).
+           05  DYB-Days-Between          pic 9(7).
+       Procedure Division
+               using DYB-Parms.
+           compute DYB-Integer-Date-1 =
+               function integer-of-date(DYB-Date-1)
+           end-compute
+           compute DYB-Integer-Date-2 =
+               function integer-of-date(DYB-Date-2)
+           end-compute
+           compute DYB-Days-Between =
+               function abs(DYB-Integer-Date-1 - DYB-Integer-Date-2)
+           end-compute
+           goback
+           .
