@@ -0,0 +1,22 @@
+      *****************************************************************
+      * ERRCOMM - shared fatal-I/O-error message layout and operation
+      * literals for batch programs.  Used together with the ERRLOG
+      * subprogram by every batch program's 8900-Scream-and-Die
+      * paragraph, instead of each program declaring its own copy of
+      * the same fields.
+      *****************************************************************
+       01  Error-Messages.
+           05  Error-Message                 pic x(132).
+           05  IO-Error-Message.
+               10  filler                pic x(11) value "Got status".
+               10  Error-Status              pic x(2).
+               10  filler                    pic x(4)  value " on".
+               10  Error-Operation           pic x(5).
+               10  filler                    pic x(4)  value " of".
+               10  Error-DDNAME              pic x(8).
+               10  filler                    pic x     value ".".
+       01  Pseudo-Constants.
+           05  Const-OPEN                    pic x(4)  value "OPEN".
+           05  Const-CLOSE                   pic x(5)  value "CLOSE".
+           05  Const-READ                    pic x(4)  value "READ".
+           05  Const-WRITE                   pic x(5)  value "WRITE".
