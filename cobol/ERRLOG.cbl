@@ -0,0 +1,69 @@
+       Identification Division.
+       Program-Id. ERRLOG.
+      *****************************************************************
+      * Writes a timestamped entry to the shared batch error log.
+      * Pulled out of the BSKEL1/ESDS1/AGEDREC/CTYPOP/BATCTL/UNSTRING
+      * 8900-Scream-and-Die pattern so every batch program logs its
+      * fatal I/O errors to one common file instead of just to
+      * SYSOUT.
+      *
+      * Called with the calling program's name and its already
+      * formatted error message, each passed by reference - the same
+      * way ADDRSTD takes two separate parameter areas when there is
+      * no single contiguous group spanning both.  The caller is
+      * still responsible for displaying the message, setting
+      * RETURN-CODE, and GOBACK - this routine only logs it, and it
+      * never Screams-and-Dies itself, to avoid looping back into the
+      * very error handling it supports.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Error-Log-File
+                  Assign to "BATCHERR"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Error-Log-File-Status.
+       Data Division.
+       File Section.
+       FD  Error-Log-File
+           Recording Mode F
+           Record Contains 157 Characters
+           Block Contains 0 Records
+           Data Record Error-Log-Record.
+       01  Error-Log-Record.
+           05  ELR-Log-Date              pic 9(8).
+           05  filler                    pic x       value space.
+           05  ELR-Log-Time              pic 9(6).
+           05  filler                    pic x       value space.
+           05  ELR-Program-Id            pic x(8).
+           05  filler                    pic x       value space.
+           05  ELR-Error-Message         pic x(132).
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Error-Log-File-Status     pic x(2).
+               88  Error-Log-OK             value "00".
+       01  Current-Timestamp.
+           05  CTS-Date                  pic 9(8).
+           05  CTS-Time                  pic 9(6).
+           05  filler                    pic x(7).
+       Linkage Section.
+       01  ERL-Program-Id                pic x(8).
+       01  ERL-Error-Message             pic x(132).
+       Procedure Division
+               using ERL-Program-Id ERL-Error-Message.
+           move function current-date to Current-Timestamp
+           open extend Error-Log-File
+           if not Error-Log-OK
+               open output Error-Log-File
+           end-if
+           if Error-Log-OK
+               move CTS-Date to ELR-Log-Date
+               move CTS-Time to ELR-Log-Time
+               move ERL-Program-Id to ELR-Program-Id
+               move ERL-Error-Message to ELR-Error-Message
+               write Error-Log-Record
+               close Error-Log-File
+           end-if
+           goback
+           .
