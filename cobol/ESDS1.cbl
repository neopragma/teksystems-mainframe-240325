@@ -7,21 +7,48 @@
        Input-Output Section.
        File-Control.
            Select ESDS-Input-File
-               Assign to "AS-ESDSIN"
+               Assign to "ESDSIN"
                Organization Sequential
                Access Sequential
                File Status ESDS-Input-File-Status.
            Select ESDS-Output-File
-               Assign to "AS-ESDSOUT"
+               Assign to "ESDSOUT"
                Organization Sequential
                Access Sequential
                File Status ESDS-Output-File-Status.
+           Select Restart-Control-File
+               Assign to "ESDSRST"
+               Organization Sequential
+               Access Sequential
+               File Status Restart-Control-File-Status.
+           Select Checkpoint-File
+               Assign to "ESDSCKP"
+               Organization Sequential
+               Access Sequential
+               File Status Checkpoint-File-Status.
        Data Division.
        File Section.
        FD  ESDS-Input-File.
        01  ESDS-Input-Record            pic x(80).
+       01  ESDS-Input-Record-Keyed redefines ESDS-Input-Record.
+           05  ESDS-Input-Key-Field     pic 9(09).
+           05  filler                   pic x(71).
        FD  ESDS-Output-File.
        01  ESDS-Output-Record           pic x(80).
+       FD  Restart-Control-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Restart-Control-Record.
+           05  RST-Restart-Flag         pic x(01).
+               88  Restart-Requested    value "Y".
+           05  filler                   pic x(79).
+       FD  Checkpoint-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Checkpoint-Record.
+           05  CKPT-Record-Count        pic 9(09).
+           05  CKPT-Hash-Total          pic 9(09).
+           05  filler                   pic x(62).
        Working-Storage Section.
        01  File-Status-Indicators.
            05  ESDS-Input-File-Status   pic x(2).
@@ -29,29 +56,64 @@
                88  ESDS-Input-EOF       value "10".
            05  ESDS-Output-File-Status  pic x(2).
                88  ESDS-Output-OK       value "00".
-       01  Error-Messages.
-           05  Error-Message            pic x(132).
-           05  IO-Error-Message.
-               10  filler               pic x(11) value "Got status".
-               10  Error-Status         pic x(02).
-               10  filler               pic x(04) value " on".
-               10  Error-Operation      pic x(05).
-               10  filler               pic x(04) value " of".
-               10  Error-DDNAME         pic x(08).
-               10  filler               pic x(01) value ".".
-       01  Pseudo-Constants.
-           05  Const-OPEN               pic x(04) value "OPEN".
-           05  Const-CLOSE              pic x(05) value "CLOSE".
-           05  Const-READ               pic x(04) value "READ".
-           05  Const-WRITE              pic x(05) value "WRITE".
+           05  Restart-Control-File-Status pic x(2).
+               88  Restart-Control-OK   value "00".
+               88  Restart-Control-Missing value "35".
+           05  Checkpoint-File-Status   pic x(2).
+               88  Checkpoint-File-OK   value "00".
+               88  Checkpoint-File-Missing value "35".
+       01  This-Program-Id              pic x(8) value "ESDS1".
+           copy ERRCOMM.
+       01  Control-Totals.
+           05  Output-Record-Count      pic 9(09) comp.
+           05  Output-Hash-Total        pic 9(09) comp.
+       01  Restart-Fields.
+           05  Records-to-Skip          pic 9(09) comp.
+           05  Skip-Subscript           pic 9(09) comp.
+           05  Checkpoint-Interval      pic 9(09) comp value 1000.
+       01  Trailer-Record.
+           05  Trlr-Id                  pic x(04) value "TRLR".
+           05  Trlr-Record-Count        pic 9(09).
+           05  Trlr-Hash-Total          pic 9(09).
+           05  filler                   pic x(58) value spaces.
        Procedure Division.
            perform 0000-Initialize
            perform 1000-Process
+           perform 8000-Write-Trailer-Record
+           perform 8500-Reset-Checkpoint
            perform 9000-Housekeeping
            goback
            .
        0000-Initialize.
+           move zero to Output-Record-Count
+           move zero to Output-Hash-Total
+           move zero to Records-to-Skip
+           perform 0050-Read-Restart-Card
            perform 0100-Open-Files
+           if Restart-Requested
+               perform 0200-Position-for-Restart
+           end-if
+           .
+       0050-Read-Restart-Card.
+      *****************************************************************
+      * A one-byte restart card (Y/N) tells this run whether to resume
+      * from the last checkpoint instead of starting at record one.
+      *****************************************************************
+           open input Restart-Control-File
+           if Restart-Control-Missing
+               move "N" to RST-Restart-Flag
+           else
+               if not Restart-Control-OK
+                   move Restart-Control-File-Status to Error-Status
+                   move Const-OPEN to Error-Operation
+                   move "ESDSRST" to Error-DDNAME
+                   move IO-Error-Message to Error-Message
+                   perform 8900-Scream-and-Die
+               end-if
+               read Restart-Control-File
+               end-read
+               close Restart-Control-File
+           end-if
            .
        0100-Open-Files.
            open input ESDS-Input-File
@@ -62,23 +124,59 @@
                move IO-Error-Message to Error-Message
                perform 8900-Scream-and-Die
            end-if
-           open output ESDS-Output-File
-           if not ESDS-Input-OK
+           if Restart-Requested
+               open extend ESDS-Output-File
+           else
+               open output ESDS-Output-File
+           end-if
+           if not ESDS-Output-OK
                move ESDS-Output-File-Status to Error-Status
                move Const-OPEN to Error-Operation
-               move "ESDSUT" to Error-DDNAME
+               move "ESDSOUT" to Error-DDNAME
                move IO-Error-Message to Error-Message
                perform 8900-Scream-and-Die
            end-if
            .
+       0200-Position-for-Restart.
+      *****************************************************************
+      * Resume from the last checkpoint instead of reprocessing every
+      * record already written by a prior run that abended partway
+      * through.  The output file was opened EXTEND above, so the
+      * records already written stay in place; we only need to skip
+      * past the matching input records and seed the running totals.
+      *****************************************************************
+           open input Checkpoint-File
+           if Checkpoint-File-Missing
+               move zero to Records-to-Skip
+           else
+               if not Checkpoint-File-OK
+                   move Checkpoint-File-Status to Error-Status
+                   move Const-OPEN to Error-Operation
+                   move "ESDSCKP" to Error-DDNAME
+                   move IO-Error-Message to Error-Message
+                   perform 8900-Scream-and-Die
+               end-if
+               read Checkpoint-File
+                   into Checkpoint-Record
+               end-read
+               close Checkpoint-File
+               move CKPT-Record-Count to Records-to-Skip
+               move CKPT-Record-Count to Output-Record-Count
+               move CKPT-Hash-Total to Output-Hash-Total
+           end-if
+           perform varying Skip-Subscript from 1 by 1
+                   until Skip-Subscript greater than Records-to-Skip
+               perform 1100-Read-Next-Input-Record
+           end-perform
+           .
        1000-Process.
            perform 1100-Read-Next-Input-Record
            perform with test before
-                   until ESDS-Input-EF
+                   until ESDS-Input-EOF
                perform 1200-Business-Logic
                perform 1100-Read-Next-Input-Record
            end-perform
-           .            
+           .
        1100-Read-Next-Input-Record.
            read ESDS-Input-File
            if not ESDS-Input-OK and not ESDS-Input-EOF
@@ -93,6 +191,39 @@
        1200-Business-Logic.
            move ESDS-Input-Record to ESDS-Output-Record
            perform 7000-Write-Output-Record
+           add 1 to Output-Record-Count
+           add ESDS-Input-Key-Field to Output-Hash-Total
+           if function mod(Output-Record-Count Checkpoint-Interval)
+                   equal zero
+               perform 7500-Write-Checkpoint-Record
+           end-if
+           .
+       7500-Write-Checkpoint-Record.
+      *****************************************************************
+      * Save the running totals every Checkpoint-Interval records so a
+      * restart can resume here instead of back at record one.
+      *****************************************************************
+           open output Checkpoint-File
+           if not Checkpoint-File-OK
+               move Checkpoint-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move "ESDSCKP" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           move Output-Record-Count to CKPT-Record-Count
+           move Output-Hash-Total to CKPT-Hash-Total
+           write Checkpoint-Record
+           if not Checkpoint-File-OK
+               move Checkpoint-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move "ESDSCKP" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           close Checkpoint-File
            .
        7000-Write-Output-Record.
            write ESDS-Output-Record
@@ -105,7 +236,48 @@
                exit
            end-if
            .
+       8000-Write-Trailer-Record.
+      *****************************************************************
+      * Write a trailer record with the input record count and a hash
+      * total of the input key field, so a later job step or an
+      * operator can confirm the output file holds everything the
+      * input file had.
+      *****************************************************************
+           move Output-Record-Count to Trlr-Record-Count
+           move Output-Hash-Total to Trlr-Hash-Total
+           move Trailer-Record to ESDS-Output-Record
+           perform 7000-Write-Output-Record
+           .
+       8500-Reset-Checkpoint.
+      *****************************************************************
+      * The run completed normally, so clear the checkpoint - the next
+      * run should start at record one rather than restart here.
+      *****************************************************************
+           open output Checkpoint-File
+           if not Checkpoint-File-OK
+               move Checkpoint-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move "ESDSCKP" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           move zero to CKPT-Record-Count
+           move zero to CKPT-Hash-Total
+           write Checkpoint-Record
+           if not Checkpoint-File-OK
+               move Checkpoint-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move "ESDSCKP" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           close Checkpoint-File
+           .
        8900-Scream-and-Die.
+           call "ERRLOG" using by reference This-Program-Id
+                   by reference Error-Message
            display Error-Message
            move 12 to return-code
            goback
