@@ -0,0 +1,226 @@
+       Identification Division.
+       Program-Id. FCOMPARE.
+      *****************************************************************
+      * File-compare utility built on the BSKEL1 open/read/write
+      * scaffold.  Reads two key-sequenced sequential extracts of the
+      * same data (an "old" and a "new" run of the same feed) and
+      * reports, by key, which records were added, changed, or
+      * removed between the two - so a vendor feed can be checked
+      * before it gets loaded instead of loading it blind.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Old-Input-File
+               Assign to "OLDFILE"
+               Organization Sequential
+               Access Sequential
+               File Status Old-Input-File-Status.
+           Select New-Input-File
+               Assign to "NEWFILE"
+               Organization Sequential
+               Access Sequential
+               File Status New-Input-File-Status.
+           Select Report-File
+               Assign to "CMPRPT"
+               Organization Sequential
+               Access Sequential
+               File Status Report-File-Status.
+       Data Division.
+       File Section.
+       FD  Old-Input-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Old-Input-Record.
+           05  Old-Rec-Key                pic x(20).
+           05  Old-Rec-Data                pic x(60).
+       FD  New-Input-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  New-Input-Record.
+           05  New-Rec-Key                 pic x(20).
+           05  New-Rec-Data                pic x(60).
+       FD  Report-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Report-Record                   pic x(80).
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Old-Input-File-Status       pic x(02).
+               88  Old-Input-OK            value "00".
+               88  Old-Input-EOF           value "10".
+           05  New-Input-File-Status       pic x(02).
+               88  New-Input-OK            value "00".
+               88  New-Input-EOF           value "10".
+           05  Report-File-Status          pic x(02).
+               88  Report-File-OK          value "00".
+       01  Compare-Switches.
+           05  Both-Files-Done             pic x(01).
+               88  Both-Done                value "Y".
+       01  Compare-Counters.
+           05  Records-Added               pic 9(07) comp.
+           05  Records-Changed             pic 9(07) comp.
+           05  Records-Removed             pic 9(07) comp.
+           copy ERRCOMM.
+       01  This-Program-Id                 pic x(8) value "FCOMPARE".
+       01  Report-Lines.
+           05  Added-Line.
+               10  filler                  pic x(09) value "ADDED   ".
+               10  RPT-Added-Key           pic x(20).
+               10  filler                  pic x(02) value spaces.
+               10  RPT-Added-Data          pic x(49).
+           05  Changed-Line.
+               10  filler                  pic x(09) value "CHANGED ".
+               10  RPT-Changed-Key         pic x(20).
+               10  filler                  pic x(02) value spaces.
+               10  RPT-Changed-Data        pic x(49).
+           05  Removed-Line.
+               10  filler                  pic x(09) value "REMOVED ".
+               10  RPT-Removed-Key         pic x(20).
+               10  filler                  pic x(02) value spaces.
+               10  RPT-Removed-Data        pic x(49).
+           05  Totals-Line.
+               10  filler                  pic x(09) value "TOTALS  ".
+               10  filler                  pic x(10) value "Added: ".
+               10  RPT-Added-Total         pic zzz,zz9.
+               10  filler                  pic x(10) value " Changed: ".
+               10  RPT-Changed-Total       pic zzz,zz9.
+               10  filler                  pic x(10) value " Removed: ".
+               10  RPT-Removed-Total       pic zzz,zz9.
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Compare-Files
+           perform 9000-Report-Totals
+           perform 9900-Housekeeping
+           goback
+           .
+       0000-Initialize.
+           move zero to Records-Added
+           move zero to Records-Changed
+           move zero to Records-Removed
+           perform 0100-Open-Files
+           perform 0200-Read-Old
+           perform 0300-Read-New
+           .
+       0100-Open-Files.
+           open input Old-Input-File
+           if not Old-Input-OK
+               move Old-Input-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move "OLDFILE" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           open input New-Input-File
+           if not New-Input-OK
+               move New-Input-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move "NEWFILE" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           open output Report-File
+           if not Report-File-OK
+               move Report-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move "CMPRPT" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       0200-Read-Old.
+           read Old-Input-File
+           if not Old-Input-OK and not Old-Input-EOF
+               move Old-Input-File-Status to Error-Status
+               move Const-READ to Error-Operation
+               move "OLDFILE" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           if Old-Input-EOF
+               move high-values to Old-Rec-Key
+           end-if
+           .
+       0300-Read-New.
+           read New-Input-File
+           if not New-Input-OK and not New-Input-EOF
+               move New-Input-File-Status to Error-Status
+               move Const-READ to Error-Operation
+               move "NEWFILE" to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               perform 8900-Scream-and-Die
+           end-if
+           if New-Input-EOF
+               move high-values to New-Rec-Key
+           end-if
+           .
+       1000-Compare-Files.
+      *****************************************************************
+      * Classic match/merge by key.  A key only in the old file was
+      * removed; a key only in the new file was added; a key in both
+      * with the same data is unchanged and produces no report line,
+      * but a key in both with different data was changed.
+      *****************************************************************
+           move "N" to Both-Files-Done
+           perform with test before
+                   until Both-Done
+               evaluate true
+                   when Old-Input-EOF and New-Input-EOF
+                       move "Y" to Both-Files-Done
+                   when New-Input-EOF
+                        or Old-Rec-Key less than New-Rec-Key
+                       perform 2000-Report-Removed
+                       perform 0200-Read-Old
+                   when Old-Input-EOF
+                        or New-Rec-Key less than Old-Rec-Key
+                       perform 3000-Report-Added
+                       perform 0300-Read-New
+                   when other
+                       perform 4000-Report-Changed
+                       perform 0200-Read-Old
+                       perform 0300-Read-New
+               end-evaluate
+           end-perform
+           .
+       2000-Report-Removed.
+           move Old-Rec-Key to RPT-Removed-Key
+           move Old-Rec-Data(1:49) to RPT-Removed-Data
+           write Report-Record from Removed-Line
+           end-write
+           add 1 to Records-Removed
+           .
+       3000-Report-Added.
+           move New-Rec-Key to RPT-Added-Key
+           move New-Rec-Data(1:49) to RPT-Added-Data
+           write Report-Record from Added-Line
+           end-write
+           add 1 to Records-Added
+           .
+       4000-Report-Changed.
+           if Old-Rec-Data not equal New-Rec-Data
+               move New-Rec-Key to RPT-Changed-Key
+               move New-Rec-Data(1:49) to RPT-Changed-Data
+               write Report-Record from Changed-Line
+               end-write
+               add 1 to Records-Changed
+           end-if
+           .
+       8900-Scream-and-Die.
+           call "ERRLOG" using by reference This-Program-Id
+                   by reference Error-Message
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Report-Totals.
+           move Records-Added to RPT-Added-Total
+           move Records-Changed to RPT-Changed-Total
+           move Records-Removed to RPT-Removed-Total
+           write Report-Record from Totals-Line
+           end-write
+           .
+       9900-Housekeeping.
+           close Report-File
+           close New-Input-File
+           close Old-Input-File
+           .
