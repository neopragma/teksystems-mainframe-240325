@@ -0,0 +1,21 @@
+       Identification Division.
+       Program-Id. ISLEAP1.
+      *****************************************************************
+      * Determine whether a given year is a leap year.
+      * Called with a single parameter area by reference.
+      *****************************************************************
+       Data Division.
+       Linkage Section.
+       01  Parms.
+           copy LEAPPARM.
+       Procedure Division
+               using Parms.
+           if function mod(Parm-Year 4) not zero
+           or function mod(Parm-Year 100) zero
+           and function mod(Parm-Year 400) not zero
+               set Parm-Normal-Year to true
+           else
+               set Parm-Leap-Year to true
+           end-if
+           goback
+           .
