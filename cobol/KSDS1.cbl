@@ -12,7 +12,7 @@
                Organization Indexed
                Access Dynamic
                File Status KSDS-File-Status.
-       Data Divsion.
+       Data Division.
        File Section.
        FD  KSDS-File.
        01  FD-KSDS-Record.
@@ -31,6 +31,8 @@
                10  Rec-Date-Stamp         pic x(08).
                10  Rec-Key                pic x(12).
                10  Rec-Data               pic x(60).
+       01  Write-Counters.
+           05  Duplicate-Key-Count        pic 9(05) comp.
        01  Known-Record-Keys.
            05  Key-1 pic x(12) value "JOHNSO001234".
            05  Key-2 pic x(12) value "HARRIS004444".                    
@@ -102,21 +104,26 @@
            move "INSERTED THIS RECORD" to Rec-Data
            write FD-KSDS-Record
                from KSDS-Record
-           end-write    
-           if KSDS-OK
-               display "Got normal status on WRITE"
-               display "    with record key " Key-2
-           else
-               string Const-Got-Status delimited by size
-                      KSDS-File-Status delimited by size
-                      Const-On         delimited by size
-                      Const-WRITE      delimited by size 
-                      Const-Of-DDNAME  delimited by size
-                  into Error-Message
-               end-string 
-               perform 8900-Scream-and-Die
-               exit
-           end-if
+           end-write
+           evaluate true
+               when KSDS-OK
+                   display "Got normal status on WRITE"
+                   display "    with record key " Key-2
+               when KSDS-Duplicate-Key
+                   add 1 to Duplicate-Key-Count
+                   display "Record already exists, skipping"
+                   display "    with record key " Key-2
+               when other
+                   string Const-Got-Status delimited by size
+                          KSDS-File-Status delimited by size
+                          Const-On         delimited by size
+                          Const-WRITE      delimited by size
+                          Const-Of-DDNAME  delimited by size
+                      into Error-Message
+                   end-string
+                   perform 8900-Scream-and-Die
+                   exit
+           end-evaluate
            perform 1100-Read-by-Primary-Key
                    
            perform 9000-Close
