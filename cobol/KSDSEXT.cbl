@@ -0,0 +1,259 @@
+       Identification Division.
+       Program-Id. KSDSEXT.
+      *****************************************************************
+      * Generic "look up a record by key or key range" batch utility
+      * for production VSAM KSDS files, built on the KSDS1 sandbox's
+      * random/skip-sequential access pattern.  Driven by a SYSIN
+      * control card instead of the hardcoded Known-Record-Keys list,
+      * so it can be pointed at any KSDSFL key or key range.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Control-Card-File
+               Assign to "SYSIN"
+               Organization Sequential
+               Access Sequential
+               File Status Control-Card-File-Status.
+           Select KSDS-File
+               Record Key FD-Rec-Key
+               Assign to "KSDSFL"
+               Organization Indexed
+               Access Dynamic
+               File Status KSDS-File-Status.
+           Select Report-File
+               Assign to "KSDSRPT"
+               Organization Sequential
+               Access Sequential
+               File Status Report-File-Status.
+       Data Division.
+       File Section.
+       FD  Control-Card-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Control-Card-Record.
+           05  CTL-Low-Key                pic x(12).
+           05  CTL-High-Key               pic x(12).
+           05  filler                     pic x(56).
+       FD  KSDS-File.
+       01  FD-KSDS-Record.
+           05  filler                     pic x(08).
+           05  FD-Rec-Key                 pic x(12).
+           05  filler                     pic x(60).
+       FD  Report-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Report-Record                  pic x(80).
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Control-Card-File-Status   pic x(02).
+               88  Control-Card-OK        value "00".
+               88  Control-Card-EOF       value "10".
+           05  KSDS-File-Status           pic x(02).
+               88  KSDS-OK                value "00".
+               88  KSDS-EOF               value "10".
+               88  KSDS-Record-Not-Found  value "23".
+           05  Report-File-Status         pic x(02).
+               88  Report-File-OK         value "00".
+       01  Control-Fields.
+           05  Search-Low-Key             pic x(12).
+           05  Search-High-Key            pic x(12).
+           05  Range-Requested            pic x.
+               88  Range-Was-Requested    value "Y".
+       01  Report-Counters.
+           05  Records-Found              pic 9(07) comp.
+       01  Error-Messages.
+           05  Error-Message              pic x(132).
+       01  Pseudo-Constants.
+           05  Const-Got-Status           pic x(11) value "Got status".
+           05  Const-On                   pic x(04) value " on".
+           05  Const-OPEN                 pic x(04) value "OPEN".
+           05  Const-READ                 pic x(04) value "READ".
+           05  Const-READ-NEXT            pic x(09) value "READ NEXT".
+           05  Const-START                pic x(05) value "START".
+           05  Const-Of-SYSIN             pic x(10) value " of SYSIN.".
+           05  Const-Of-KSDSFL            pic x(11) value " of KSDSFL.".
+           05  Const-Of-KSDSRPT           pic x(12) value " of KSDSRPT.".
+       01  Report-Lines.
+           05  Not-Found-Line.
+               10  filler                 pic x(25)
+                   value "No record found for key ".
+               10  RPT-Key                pic x(12).
+           05  Found-Line.
+               10  RPT-Found-Key          pic x(12).
+               10  filler                 pic x(02) value spaces.
+               10  RPT-Found-Data         pic x(60).
+           05  Totals-Line.
+               10  filler                 pic x(22)
+                   value "Records found: ".
+               10  RPT-Records-Found      pic zzz,zz9.
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Read-Control-Card
+           perform 2000-Process-Request
+           perform 9000-Report-Totals
+           perform 9900-Close
+           goback
+           .
+       0000-Initialize.
+           move zero to Records-Found
+           open input Control-Card-File
+           if not Control-Card-OK
+               string Const-Got-Status delimited by size
+                      Control-Card-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-OPEN       delimited by size
+                      Const-Of-SYSIN   delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           open input KSDS-File
+           if not KSDS-OK
+               string Const-Got-Status delimited by size
+                      KSDS-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-OPEN       delimited by size
+                      Const-Of-KSDSFL  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           open output Report-File
+           if not Report-File-OK
+               string Const-Got-Status delimited by size
+                      Report-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-OPEN       delimited by size
+                      Const-Of-KSDSRPT delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Read-Control-Card.
+      *****************************************************************
+      * Read the single SYSIN control card naming the key or key
+      * range to report on.  A blank high key means a single-key
+      * lookup; a high key greater than the low key means a range.
+      *****************************************************************
+           read Control-Card-File
+               into Control-Card-Record
+           end-read
+           if not Control-Card-OK
+               string Const-Got-Status delimited by size
+                      Control-Card-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-READ       delimited by size
+                      Const-Of-SYSIN   delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           move CTL-Low-Key to Search-Low-Key
+           move "N" to Range-Requested
+           if CTL-High-Key greater than spaces
+               move CTL-High-Key to Search-High-Key
+               move "Y" to Range-Requested
+           else
+               move CTL-Low-Key to Search-High-Key
+           end-if
+           .
+       2000-Process-Request.
+           if Range-Was-Requested
+               perform 3000-Report-Key-Range
+           else
+               perform 4000-Report-Single-Key
+           end-if
+           .
+       3000-Report-Key-Range.
+      *****************************************************************
+      * Skip-sequential processing from the low key to the high key,
+      * the same positioning KSDS1's 3000-Skip-Sequential demonstrates.
+      *****************************************************************
+           move Search-Low-Key to FD-Rec-Key
+           start KSDS-File
+               key is greater than or equal to FD-Rec-Key
+           end-start
+           evaluate true
+               when KSDS-OK
+                   perform 3050-Read-Key-Range
+               when KSDS-Record-Not-Found
+                   move Search-Low-Key to RPT-Key
+                   write Report-Record from Not-Found-Line
+                   end-write
+               when other
+                   move "START" to Error-Message
+                   perform 8900-Scream-and-Die
+           end-evaluate
+           .
+       3050-Read-Key-Range.
+           perform 3100-Read-Next
+           perform with test before
+                   until KSDS-EOF
+                       or FD-Rec-Key greater than Search-High-Key
+               move FD-Rec-Key to RPT-Found-Key
+               move FD-KSDS-Record(21:60) to RPT-Found-Data
+               write Report-Record from Found-Line
+               end-write
+               add 1 to Records-Found
+               perform 3100-Read-Next
+           end-perform
+           .
+       3100-Read-Next.
+           read KSDS-File next
+               into FD-KSDS-Record
+           end-read
+           if not KSDS-OK and not KSDS-EOF
+               string Const-Got-Status delimited by size
+                      KSDS-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-READ-NEXT  delimited by size
+                      Const-Of-KSDSFL  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       4000-Report-Single-Key.
+           move Search-Low-Key to FD-Rec-Key
+           read KSDS-File
+               into FD-KSDS-Record
+           end-read
+           evaluate true
+               when KSDS-OK
+                   move FD-Rec-Key to RPT-Found-Key
+                   move FD-KSDS-Record(21:60) to RPT-Found-Data
+                   write Report-Record from Found-Line
+                   end-write
+                   add 1 to Records-Found
+               when KSDS-Record-Not-Found
+                   move Search-Low-Key to RPT-Key
+                   write Report-Record from Not-Found-Line
+                   end-write
+               when other
+                   string Const-Got-Status delimited by size
+                          KSDS-File-Status delimited by size
+                          Const-On         delimited by size
+                          Const-READ       delimited by size
+                          Const-Of-KSDSFL  delimited by size
+                      into Error-Message
+                   end-string
+                   perform 8900-Scream-and-Die
+           end-evaluate
+           .
+       8900-Scream-and-Die.
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Report-Totals.
+           move Records-Found to RPT-Records-Found
+           write Report-Record from Totals-Line
+           end-write
+           .
+       9900-Close.
+           close Report-File
+           close KSDS-File
+           close Control-Card-File
+           .
