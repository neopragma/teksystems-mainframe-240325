@@ -7,9 +7,9 @@
        Data Division.
        Working-Storage Section.
        01  Year-to-Check         pic 9(4).
-       01  Is-Leap-Year          pic x.
-           88  Normal-Year       value "N".
-           88  Leap-Year         value "L".
+       01  Is-Leap-Year          pic 9.
+           88  Normal-Year       value 0.
+           88  Leap-Year         value 1.
        01  Work-Areas.
            05  The-Year          pic x(09) value "The year ".
            05  The-Word-Is       pic x(04) value " is ".
@@ -17,13 +17,13 @@
            05  A-Leap-Year       pic x(12) value "a leap year.".
            05  Output-Message    pic x(80).
        Procedure Division.
-           move 1999 to Parm-Year
+           move 1999 to Year-to-Check
            perform Check-Leap-Year
-           move 2000 to Parm-Year
+           move 2000 to Year-to-Check
            perform Check-Leap-Year
-           move 2024 to Parm-Year
+           move 2024 to Year-to-Check
            perform Check-Leap-Year
-           move 2100 to Parm-Year
+           move 2100 to Year-to-Check
            perform Check-Leap-Year
            goback
            .
@@ -31,7 +31,7 @@
            set Normal-Year to true
            call "ISLEAP2" using
                by content Year-to-Check
-               returning Is-Leap-Year
+               by reference Is-Leap-Year
            end-call
            move spaces to Output-Message 
            if Normal-Year
