@@ -6,9 +6,9 @@
        Data Division.
        Working-Storage Section.
        01  Year-to-Check         pic 9(4).
-       01  Is-Leap-Year          pic x.
-           88  Normal-Year       value "N".
-           88  Leap-Year         value "L".
+       01  Is-Leap-Year          pic 9.
+           88  Normal-Year       value 0.
+           88  Leap-Year         value 1.
        01  Subprogram-Names.
            05  filler pic x(16) value "ISLEAP2 ISLEAP3".
        01  Subprogram-Table redefines Subprogram-Names.
@@ -21,21 +21,28 @@
            05  Output-Message    pic x(80).
        Procedure Division.
            set Name-Ix to 1
-           move 1999 to Parm-Year
+           move 1999 to Year-to-Check
            perform Check-Leap-Year
-           move 2000 to Parm-Year
+           move 2000 to Year-to-Check
            perform Check-Leap-Year
-           move 2024 to Parm-Year
+           move 2024 to Year-to-Check
            perform Check-Leap-Year
-           move 2100 to Parm-Year
+           move 2100 to Year-to-Check
            perform Check-Leap-Year
            goback
            .
        Check-Leap-Year.
            set Normal-Year to true
+      * Alternate subprograms from one call to the next, so the demo
+      * actually exercises both ISLEAP2 and ISLEAP3 dynamically.
+           if Name-Ix = 1
+               set Name-Ix to 2
+           else
+               set Name-Ix to 1
+           end-if
            call Subprogram-Name(Name-Ix) using
                by content Year-to-Check
-               returning Is-Leap-Year
+               by reference Is-Leap-Year
            end-call
            move spaces to Output-Message 
            if Normal-Year
