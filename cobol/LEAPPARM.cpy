@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Parameter area for the ISLEAP1 leap-year check, passed by
+      * reference.  Used by LEAP1 to demonstrate a multi-field
+      * parameter area, as opposed to LEAP2/LEAP3's single by-content
+      * field with a returning item.
+      *****************************************************************
+           05  Parm-Year                 pic 9(4).
+           05  Parm-Leap-Year-Switch     pic x.
+               88  Parm-Normal-Year        value "N".
+               88  Parm-Leap-Year          value "L".
