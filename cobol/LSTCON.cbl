@@ -2,8 +2,55 @@
        Program-Id. LSTCON.
       *****************************************************
       * List the contents of the CONTACTS table           *
+      *                                                    *
+      * Modification History                              *
+      *   Added a SYSIN control card so a run can be       *
+      *   narrowed to one language and/or one surname      *
+      *   prefix instead of always listing every contact.  *
+      *   Replaced the DISPLAY-only listing with a proper  *
+      *   page-headed sequential report, carrying the run  *
+      *   date and a final record count.                   *
+      *   Replaced the two-way EN/ES language EVALUATE      *
+      *   with a driven Language-Table, and any code still  *
+      *   not on that table now goes to a suspense file     *
+      *   for manual follow-up instead of just a generic    *
+      *   "Undefined language code" note on the report.     *
       *****************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Control-Card-File
+               Assign to "SYSIN"
+               Organization Sequential
+               Access Sequential
+               File Status Control-Card-File-Status.
+           Select Report-File
+               Assign to "LSTCONRP"
+               Organization Sequential
+               Access Sequential
+               File Status Report-File-Status.
+           Select Suspense-File
+               Assign to "LSTCONSP"
+               Organization Sequential
+               Access Sequential
+               File Status Suspense-File-Status.
        Data Division.
+       File Section.
+       FD  Control-Card-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Control-Card-Record.
+           05  CTL-Lang-Filter            pic x(02).
+           05  CTL-Surname-Prefix         pic x(15).
+           05  filler                     pic x(63).
+       FD  Report-File
+           Recording Mode F
+           Record Contains 132 Characters.
+       01  Report-Record                  pic x(132).
+       FD  Suspense-File
+           Recording Mode F
+           Record Contains 80 Characters.
+       01  Suspense-Record                pic x(80).
        Working-Storage Section.
            EXEC SQL
              INCLUDE SQLCA
@@ -11,26 +58,134 @@
            EXEC SQL
              INCLUDE CONTACTS
            END-EXEC.
+       01  File-Status-Indicators.
+           05  Control-Card-File-Status   pic x(02).
+               88  Control-Card-OK        value "00".
+               88  Control-Card-EOF       value "10".
+           05  Report-File-Status        pic x(02).
+               88  Report-File-OK        value "00".
+           05  Suspense-File-Status      pic x(02).
+               88  Suspense-File-OK      value "00".
+       01  Selection-Fields.
+           05  Search-Lang                pic x(02).
+           05  Lang-Requested              pic x.
+               88  Lang-Was-Requested      value "Y".
+           05  Search-Surname-Pattern      pic x(16).
+           05  Surname-Requested           pic x.
+               88  Surname-Was-Requested   value "Y".
            EXEC SQL
                 DECLARE CONTACTS-CURSOR CURSOR FOR
                 SELECT ID,
                        LANG,
                        SURNAME,
                        FIRST_NAME,
-                       MIDDLE_NAME
+                       MIDDLE_NAME,
+                       ADDL_NAME,
+                       EMAIL_ADDR
                   FROM CONTACTS
+                 WHERE (LANG = :Search-Lang
+                        OR :Lang-Requested = 'N')
+                   AND (SURNAME LIKE :Search-Surname-Pattern
+                        OR :Surname-Requested = 'N')
            END-EXEC.
        01  Out-Language pic x(80).
 
+      * Populating the language table with static data via REDEFINES,
+      * the same pattern TABLES.cbl uses for Airport-Table.
+       01  Language-Table-Data.
+           05  filler                   pic x(02) value "DE".
+           05  filler                   pic x(12) value "German".
+           05  filler                   pic x(02) value "EN".
+           05  filler                   pic x(12) value "English".
+           05  filler                   pic x(02) value "ES".
+           05  filler                   pic x(12) value "Spanish".
+           05  filler                   pic x(02) value "FR".
+           05  filler                   pic x(12) value "French".
+           05  filler                   pic x(02) value "IT".
+           05  filler                   pic x(12) value "Italian".
+           05  filler                   pic x(02) value "PT".
+           05  filler                   pic x(12) value "Portuguese".
+
+       01  Language-Table redefines Language-Table-Data.
+           05  Language-Entry occurs 6 times
+                   ascending Language-Code
+                   indexed by Language-Ix.
+               10  Language-Code        pic x(02).
+               10  Language-Name        pic x(12).
+
+       01  Suspense-Line.
+           05  SUS-Contact-ID            pic zzzzzzz9.
+           05  filler                    pic x(02) value spaces.
+           05  SUS-Lang-Code             pic x(02).
+           05  filler                    pic x(02) value spaces.
+           05  SUS-Surname               pic x(20).
+       01  Suspense-Totals-Line.
+           05  filler                    pic x(27)
+               value "Contacts sent to suspense:".
+           05  filler                    pic x value spaces.
+           05  SUS-TOT-Records           pic zzz,zz9.
+       01  Run-Date-Time.
+           05  RDT-YYYYMMDD             pic 9(8).
+           05  filler redefines RDT-YYYYMMDD.
+               10  RDT-Year             pic 9(4).
+               10  RDT-Month            pic 9(2).
+               10  RDT-Day              pic 9(2).
+           05  filler                    pic x(10).
+       01  Report-Controls.
+           05  Page-Number                pic 9(04) value zero.
+           05  Lines-on-Page               pic 9(04) value zero.
+           05  Lines-per-Page               pic 9(04) value 55.
+           05  Records-Listed              pic 9(07) comp value zero.
+           05  Suspense-Records            pic 9(07) comp value zero.
+       01  Heading-Line-1.
+           05  filler                    pic x(12)
+               value "LIST CONTACTS".
+           05  filler                    pic x(10) value "Run Date: ".
+           05  HDG-Run-Month             pic 99.
+           05  filler                    pic x value "/".
+           05  HDG-Run-Day               pic 99.
+           05  filler                    pic x value "/".
+           05  HDG-Run-Year              pic 9999.
+           05  filler                    pic x(10) value spaces.
+           05  filler                    pic x(06) value "Page: ".
+           05  HDG-Page-Number           pic zzz9.
+       01  Heading-Line-2.
+           05  filler                    pic x(10) value "Contact ID".
+           05  filler                    pic x(20) value "Language".
+           05  filler                    pic x(18) value "Surname".
+           05  filler                    pic x(18) value "First Name".
+           05  filler                    pic x(16) value "Middle Name".
+           05  filler                    pic x(18)
+               value "Additional Name".
+           05  filler                    pic x(32)
+               value "Email Address".
+       01  Detail-Line.
+           05  DTL-Contact-ID            pic zzzzzzz9.
+           05  filler                    pic x(02) value spaces.
+           05  DTL-Language              pic x(20).
+           05  DTL-Surname               pic x(16).
+           05  filler                    pic x(02) value spaces.
+           05  DTL-First-Name            pic x(16).
+           05  filler                    pic x(02) value spaces.
+           05  DTL-Middle-Name           pic x(14).
+           05  filler                    pic x(02) value spaces.
+           05  DTL-Addl-Name             pic x(16).
+           05  filler                    pic x(02) value spaces.
+           05  DTL-Email                 pic x(32).
+       01  Totals-Line.
+           05  filler                    pic x(18)
+               value "Contacts listed: ".
+           05  TOT-Records-Listed        pic zzz,zz9.
+
        Procedure Division.
-           DISPLAY "List Contacts"
+           perform 0100-Open-Files
+
+           perform 0500-Read-Control-Card
 
            EXEC SQL
                 OPEN CONTACTS-CURSOR
            END-EXEC
 
-           DISPLAY "Open cursor SQLCODE: " SQLCODE
-
            perform 1000-Get-Next-Row
              until SQLCODE NOT EQUAL 0
 
@@ -38,10 +193,58 @@
                 CLOSE CONTACTS-CURSOR
            END-EXEC
 
-           DISPLAY "Close cursor SQLCODE: " SQLCODE
+           perform 9000-Write-Totals
+           perform 9900-Close-Files
 
            goback
            .
+       0100-Open-Files.
+           move function current-date to Run-Date-Time
+           open output Report-File
+           if not Report-File-OK
+               display "LSTCON OPEN error, LSTCONRP status "
+                   Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           open output Suspense-File
+           if not Suspense-File-OK
+               display "LSTCON OPEN error, LSTCONSP status "
+                   Suspense-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           .
+       0500-Read-Control-Card.
+      *****************************************************
+      * One optional SYSIN card narrows the listing to one *
+      * language and/or one surname prefix.  A blank field *
+      * on the card (or a missing/empty SYSIN) leaves that *
+      * part of the WHERE clause satisfied for every row.  *
+      *****************************************************
+           move "N" to Lang-Requested
+           move "N" to Surname-Requested
+           move spaces to Search-Lang
+           move spaces to Search-Surname-Pattern
+
+           open input Control-Card-File
+           if Control-Card-OK
+               read Control-Card-File into Control-Card-Record
+               if Control-Card-OK
+                   if CTL-Lang-Filter not = spaces
+                       move "Y"             to Lang-Requested
+                       move CTL-Lang-Filter  to Search-Lang
+                   end-if
+                   if CTL-Surname-Prefix not = spaces
+                       move "Y" to Surname-Requested
+                       string CTL-Surname-Prefix delimited by space
+                              "%"                delimited by size
+                         into Search-Surname-Pattern
+                   end-if
+               end-if
+               close Control-Card-File
+           end-if
+           .
        1000-Get-Next-Row.
            initialize DCLCONTACTS
            EXEC SQL
@@ -55,25 +258,90 @@
                     :EMAIL-ADDR
            END-EXEC
            if SQLCODE = 0
-               evaluate LANG of DCLCONTACTS
-                   when "EN"
-                        move "English" to Out-Language
-                   when "ES"
-                        move "Spanish" to Out-Language
-                   when other
-                        move "Undefined language code: " to Out-Language
-                        move LANG of DCLCONTACTS
-                                 to Out-Language(26:2)
-               end-evaluate
-               display space
-               display "Contact ID: " CONTACT-ID
-               display "Language: " Out-Language
-               display "Surname: <" SURNAME-TEXT ">"
-               display "First Name: <" FIRST-NAME-TEXT ">"
-               if MIDDLE-NAME-LEN > zero
-                   display "Middle Name: <" MIDDLE-NAME-TEXT ">"
-               else
-                   display "MiddleName: (none)"
-               end-if
+               search all Language-Entry
+                   at end
+                       move "Unmapped - see suspense file"
+                         to Out-Language
+                       perform 1100-Write-Detail-Line
+                       perform 1200-Write-Suspense-Record
+                   when Language-Code(Language-Ix)
+                            = LANG of DCLCONTACTS
+                       move Language-Name(Language-Ix) to Out-Language
+                       perform 1100-Write-Detail-Line
+               end-search
+           end-if
+           .
+       1100-Write-Detail-Line.
+           if Lines-on-Page = zero
+               perform 9100-Write-Heading
            end-if
+
+           move CONTACT-ID         to DTL-Contact-ID
+           move Out-Language(1:20) to DTL-Language
+           move SURNAME-TEXT        to DTL-Surname
+           move FIRST-NAME-TEXT     to DTL-First-Name
+           if MIDDLE-NAME-LEN > zero
+               move MIDDLE-NAME-TEXT to DTL-Middle-Name
+           else
+               move "(none)"        to DTL-Middle-Name
+           end-if
+
+           if ADDL-NAME-LEN > zero
+               move ADDL-NAME-TEXT  to DTL-Addl-Name
+           else
+               move "(none)"        to DTL-Addl-Name
+           end-if
+
+           if EMAIL-ADDR-LEN > zero
+               move EMAIL-ADDR-TEXT to DTL-Email
+           else
+               move "(none)"        to DTL-Email
+           end-if
+
+           write Report-Record from Detail-Line
+           add 1 to Lines-on-Page
+           add 1 to Records-Listed
+
+           if Lines-on-Page >= Lines-per-Page
+               move zero to Lines-on-Page
+           end-if
+           .
+       1200-Write-Suspense-Record.
+      *****************************************************
+      * A language code with no entry on Language-Table is *
+      * written here for manual research/merge instead of  *
+      * being silently folded into the main report alone.  *
+      *****************************************************
+           move CONTACT-ID  to SUS-Contact-ID
+           move LANG of DCLCONTACTS to SUS-Lang-Code
+           move SURNAME-TEXT to SUS-Surname
+
+           write Suspense-Record from Suspense-Line
+           add 1 to Suspense-Records
+           .
+       9100-Write-Heading.
+           add 1 to Page-Number
+           move RDT-Month       to HDG-Run-Month
+           move RDT-Day         to HDG-Run-Day
+           move RDT-Year        to HDG-Run-Year
+           move Page-Number     to HDG-Page-Number
+
+           write Report-Record from Heading-Line-1
+           after advancing page
+           write Report-Record from Heading-Line-2
+           move spaces to Report-Record
+           write Report-Record
+           .
+       9000-Write-Totals.
+           move Records-Listed to TOT-Records-Listed
+           move spaces to Report-Record
+           write Report-Record
+           write Report-Record from Totals-Line
+
+           move Suspense-Records to SUS-TOT-Records
+           write Report-Record from Suspense-Totals-Line
+           .
+       9900-Close-Files.
+           close Report-File
+           close Suspense-File
            .
