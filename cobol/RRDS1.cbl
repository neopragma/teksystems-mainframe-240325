@@ -7,18 +7,18 @@
        Input-Output Section.
        File-Control.
            Select RRDS-File
-               Record Key RRN
+               Relative Key RRN
                Assign to "RRDSFL"
                Organization Relative
                Access Dynamic
                File Status RRDS-File-Status.
            Select RRDS-File-Seq
-               Record Key RRN
+               Relative Key RRN
                Assign to "RRDSFL"
                Organization Relative
                Access Sequential
                File Status RRDS-File-Status.
-       Data Divsion.
+       Data Division.
        File Section.
        FD  RRDS-File.
        01  FD-RRDS-Record                 pic x(80).
@@ -39,6 +39,11 @@
            05  RRN-1                      pic 9(8) value 1.
            05  RRN-2                      pic 9(8) value 2.
            05  RRN-3                      pic 9(8) value 3.
+       01  Slot-Allocation.
+           05  Previous-RRN               pic 9(8).
+           05  Lowest-Empty-RRN           pic 9(8).
+           05  Slot-Found-Switch          pic x(01).
+               88  Empty-Slot-Found       value "Y".
        01  Error-Messages.
            05  Error-Message              pic x(132).
        01  Pseudo-Constants.
@@ -58,6 +63,7 @@
            perform 1000-Random
            perform 2000-Sequential
            perform 3000-Skip-Sequential
+           perform 4000-Allocate-Next-Available-Slot
            goback
            .
        1000-Random.
@@ -213,6 +219,83 @@
            end-perform
            perform 9000-Close
            .
+       4000-Allocate-Next-Available-Slot.
+      *****************************************************************
+      * A DELETE just leaves its RRN empty wherever it happened to be -
+      * the space never gets reused unless something goes looking for
+      * it, so every new record ends up appended past the high-water
+      * RRN and the file only ever grows.  Find the lowest RRN with no
+      * record on it and write the new record there instead.
+      *****************************************************************
+           perform 4010-Find-Lowest-Empty-Slot
+           if Empty-Slot-Found
+               display "Reusing freed RRN " Lowest-Empty-RRN
+           else
+               display "No freed RRN available, appending at RRN "
+                   Lowest-Empty-RRN
+           end-if
+           perform 1010-Open
+           move Lowest-Empty-RRN to RRN
+           move "REUSED OR APPENDED RECORD" to Rec-Data
+           write FD-RRDS-Record
+               from RRDS-Record
+           end-write
+           if not RRDS-OK
+               string Const-Got-Status delimited by size
+                      RRDS-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-WRITE      delimited by size
+                      Const-Of-DDNAME  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           perform 1100-Read-by-RRN
+           perform 9000-Close
+           .
+       4010-Find-Lowest-Empty-Slot.
+      *****************************************************************
+      * Walk the file in RRN order, remembering the RRN of the last
+      * record read.  A gap between it and the next record's RRN is a
+      * hole left by an earlier DELETE.  Reaching EOF with no gap means
+      * the file is packed solid, so the slot past the last RRN used
+      * is returned instead.
+      *****************************************************************
+           move zero to Previous-RRN
+           move "N" to Slot-Found-Switch
+           open input RRDS-File-Seq
+           perform 4020-Read-Next-Seq
+           perform with test before
+                   until RRDS-EOF or Empty-Slot-Found
+               if RRN greater than Previous-RRN + 1
+                   compute Lowest-Empty-RRN = Previous-RRN + 1
+                   move "Y" to Slot-Found-Switch
+               else
+                   move RRN to Previous-RRN
+                   perform 4020-Read-Next-Seq
+               end-if
+           end-perform
+           close RRDS-File-Seq
+           if not Empty-Slot-Found
+               compute Lowest-Empty-RRN = Previous-RRN + 1
+           end-if
+           .
+       4020-Read-Next-Seq.
+           read RRDS-File-Seq next
+               into RRDS-Record
+           end-read
+           if not RRDS-OK and not RRDS-EOF
+               string Const-Got-Status delimited by size
+                      RRDS-File-Status delimited by size
+                      Const-On         delimited by size
+                      Const-READ-NEXT  delimited by size
+                      Const-Of-DDNAME  delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
        8900-Scream-and-Die.
            perform 8910-Scream
            perform 8920-Die
