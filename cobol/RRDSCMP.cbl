@@ -0,0 +1,144 @@
+       Identification Division.
+       Program-Id. RRDSCMP.
+      *****************************************************************
+      * Compress/renumber utility for the RRDS sandbox's relative
+      * file.  A sequential read of a relative file already skips
+      * over any RRN with no record on it (whether left by a DELETE
+      * or by RRDS1's slot-reuse allocator leaving the high end
+      * untouched), so compacting the file is just a matter of
+      * reading it in RRN order and appending every record found to a
+      * brand-new relative file - the new file's RRNs end up packed
+      * solid starting at 1 with no gaps, which frees the old file's
+      * reclaimed space for the next maintenance cycle.
+      *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Old-RRDS-File
+               Relative Key RRN
+               Assign to "RRDSFL"
+               Organization Relative
+               Access Sequential
+               File Status Old-RRDS-File-Status.
+           Select New-RRDS-File
+               Relative Key New-RRN
+               Assign to "RRDSFL2"
+               Organization Relative
+               Access Sequential
+               File Status New-RRDS-File-Status.
+       Data Division.
+       File Section.
+       FD  Old-RRDS-File.
+       01  FD-Old-RRDS-Record             pic x(80).
+       FD  New-RRDS-File.
+       01  FD-New-RRDS-Record             pic x(80).
+       Working-Storage Section.
+       01  RRN                            pic 9(8).
+       01  New-RRN                        pic 9(8).
+       01  File-Status-Indicators.
+           05  Old-RRDS-File-Status       pic x(02).
+               88  Old-RRDS-OK            value "00".
+               88  Old-RRDS-EOF           value "10".
+           05  New-RRDS-File-Status       pic x(02).
+               88  New-RRDS-OK            value "00".
+       01  Compress-Counters.
+           05  Records-Read               pic 9(07) comp.
+           05  Records-Written            pic 9(07) comp.
+       01  Error-Messages.
+           05  Error-Message              pic x(132).
+       01  Pseudo-Constants.
+           05  Const-Got-Status           pic x(11) value "Got status".
+           05  Const-On                   pic x(04) value " on".
+           05  Const-Of-Old-DD            pic x(11) value " of RRDSFL.".
+           05  Const-Of-New-DD           pic x(12) value " of RRDSFL2.".
+           05  Const-OPEN                 pic x(04) value "OPEN".
+           05  Const-CLOSE                pic x(05) value "CLOSE".
+           05  Const-READ-NEXT            pic x(09) value "READ NEXT".
+           05  Const-WRITE                pic x(05) value "WRITE".
+       Procedure Division.
+           perform 0000-Initialize
+           perform 1000-Compress-File
+           perform 9000-Report-Totals
+           perform 9900-Close
+           goback
+           .
+       0000-Initialize.
+           move zero to Records-Read
+           move zero to Records-Written
+           open input Old-RRDS-File
+           if not Old-RRDS-OK
+               string Const-Got-Status  delimited by size
+                      Old-RRDS-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-Old-DD delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           open output New-RRDS-File
+           if not New-RRDS-OK
+               string Const-Got-Status  delimited by size
+                      New-RRDS-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-OPEN        delimited by size
+                      Const-Of-New-DD delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       1000-Compress-File.
+           perform 1100-Read-Next
+           perform with test before
+                   until Old-RRDS-EOF
+               add 1 to Records-Read
+               perform 2000-Write-Compacted-Record
+               perform 1100-Read-Next
+           end-perform
+           .
+       1100-Read-Next.
+           read Old-RRDS-File next
+               into FD-New-RRDS-Record
+           end-read
+           if not Old-RRDS-OK and not Old-RRDS-EOF
+               string Const-Got-Status  delimited by size
+                      Old-RRDS-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-READ-NEXT   delimited by size
+                      Const-Of-Old-DD delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+           end-if
+           .
+       2000-Write-Compacted-Record.
+           write FD-New-RRDS-Record
+           end-write
+           if not New-RRDS-OK
+               string Const-Got-Status  delimited by size
+                      New-RRDS-File-Status delimited by size
+                      Const-On          delimited by size
+                      Const-WRITE       delimited by size
+                      Const-Of-New-DD delimited by size
+                  into Error-Message
+               end-string
+               perform 8900-Scream-and-Die
+               exit
+           end-if
+           add 1 to Records-Written
+           .
+       8900-Scream-and-Die.
+           display Error-Message
+           move 12 to return-code
+           goback
+           .
+       9000-Report-Totals.
+           display "RRDSCMP compaction complete"
+           display "    records read    " Records-Read
+           display "    records written " Records-Written
+           .
+       9900-Close.
+           close New-RRDS-File
+           close Old-RRDS-File
+           .
