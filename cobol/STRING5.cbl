@@ -2,9 +2,44 @@
        Program-Id. STRING5.
       *****************************************************************
       * Demonstrates various string/text processing features of COBOL.
+      *
+      * Modification History
+      *   The SSN-Invalid exclusion list used to be a hardcoded 88-
+      *   level VALUES clause.  It is now loaded at run time from an
+      *   externally maintained exclusion file, so the list can be
+      *   kept current without a recompile.
       *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select SSN-Exclusion-File
+               Assign to "SSNEXCL"
+               Organization Sequential
+               Access Sequential
+               File Status SSN-Exclusion-File-Status.
        Data Division.
+       File Section.
+       FD  SSN-Exclusion-File
+           Recording Mode F
+           Record Contains 9 Characters.
+       01  SSN-Exclusion-Record            pic x(9).
        Working-Storage Section.
+       01  File-Status-Indicators.
+           05  SSN-Exclusion-File-Status   pic x(02).
+               88  SSN-Exclusion-File-OK   value "00".
+               88  SSN-Exclusion-File-EOF  value "10".
+
+      * The exclusion list is loaded once into this table instead of
+      * being compiled in as an 88-level VALUES clause.
+       01  SSN-Exclusion-Count             pic 9(03) value zero.
+       01  SSN-Exclusion-Table.
+           05  SSN-Exclusion-Entry occurs 1 to 500 times
+                   depending on SSN-Exclusion-Count
+                   indexed by SSN-Exclusion-Ix.
+               10  SSN-Excluded-Value      pic x(9).
+
+       01  SSN-Exclusion-Switch            pic x value "N".
+           88  SSN-Invalid                 value "Y".
 
       * 77-level entries are deprecated. Use 01 instead.
        77  old-style-elementry-entry      pic x.
@@ -33,21 +68,15 @@
 
       * A group entry with 88-level entries
        01  Social-Security-Number.
-           05  SSN.
-               88  SSN-Invalid values 
-                   "002281852" "042103580" "062360749" "078051120" 
-                   "095073645" "128036045" "135016629" "141186941" 
-                   "165167999" "165187999" "165207999" "165227999" 
-                   "165247999" "189092294" "212097694" "212099999" 
-                   "306302348" "308125070" "468288779" "549241889" 
-                   "078051120" "219099999".
-           05  SSN-Area                   pic x(3).
-               88  SSN-Reserved-Area      value "987".
-               88  SSN-Invalid-Area       values "000" "666".
-           05  SSN-Group                  pic x(2).
-               88  SSN-Invalid-Group      value "00".
-           05  SSN-Serial                 pic x(4).
-               88  SSN-Invalid-Serial     value "0000".
+           05  SSN                        pic x(9).
+           05  SSN-Breakdown redefines SSN.
+               10  SSN-Area               pic x(3).
+                   88  SSN-Reserved-Area  value "987".
+                   88  SSN-Invalid-Area   values "000" "666".
+               10  SSN-Group              pic x(2).
+                   88  SSN-Invalid-Group  value "00".
+               10  SSN-Serial             pic x(4).
+                   88  SSN-Invalid-Serial value "0000".
 
       * Contiguous group item to demonstrate 66-level RENAMES
            05  filler.
@@ -69,6 +98,8 @@
 
        Procedure Division.
 
+           perform 0100-Load-SSN-Exclusion-List
+
            move Official-Test-SSN to a-Social-Security-Number
            display space
            display "Social Security Number standalone entry "
@@ -88,7 +119,7 @@
                    a-Social-Security-Number(6:)                   
  
            display space
-           move corr SSN to SSN-Formatted
+           move corr SSN-Breakdown to SSN-Formatted
            display "MOVE CORRESPONDING to formatted SSN group entry "
                    SSN-Formatted
 
@@ -144,8 +175,39 @@
 
            goback
            .
+       0100-Load-SSN-Exclusion-List.
+           open input SSN-Exclusion-File
+           if not SSN-Exclusion-File-OK
+               display "Unable to open SSNEXCL, status "
+                   SSN-Exclusion-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           read SSN-Exclusion-File into SSN-Exclusion-Record
+           perform with test before
+                   until SSN-Exclusion-File-EOF
+                   or SSN-Exclusion-Count = 500
+               add 1 to SSN-Exclusion-Count
+               move SSN-Exclusion-Record
+                 to SSN-Excluded-Value(SSN-Exclusion-Count)
+               read SSN-Exclusion-File into SSN-Exclusion-Record
+           end-perform
+
+           close SSN-Exclusion-File
+           .
+       0200-Check-SSN-Exclusion-List.
+           move "N" to SSN-Exclusion-Switch
+           set SSN-Exclusion-Ix to 1
+           search SSN-Exclusion-Entry
+               varying SSN-Exclusion-Ix
+               when SSN-Excluded-Value(SSN-Exclusion-Ix) = SSN
+                   move "Y" to SSN-Exclusion-Switch
+           end-search
+           .
        Validate-SSN-with-IF.
-           if SSN-Invalid 
+           perform 0200-Check-SSN-Exclusion-List
+           if SSN-Invalid
                display "SSN " SSN " is on the invalid list"
            else if SSN-Reserved-Area
                     display "Area is reserved in " SSN
@@ -155,7 +217,7 @@
                               display "Group is invalid in " SSN
                           else if SSN-Invalid-Serial
                                    display "Serial is invalid in " SSN
-                               else if SSN-Area of SSN > "740"
+                               else if SSN-Area of SSN-Breakdown > "740"
                                         display
                                         "Area above 740 not allowed"
                                     else 
@@ -169,6 +231,7 @@
            end-if    
            .
        Validate-SSN-with-EVALUATE.
+           perform 0200-Check-SSN-Exclusion-List
            evaluate true
                when SSN-Invalid 
                     display "SSN " SSN " is on the invalid list"
@@ -181,7 +244,7 @@
                when SSN-Invalid-Serial
                     display "Serial is invalid in " SSN
                when other 
-                    if SSN-Area of SSN > "740" 
+                    if SSN-Area of SSN-Breakdown > "740" 
                         display "Area above 740 not allowed"
                     else
                         display
