@@ -2,9 +2,49 @@
        Program-Id. STRING6.
       *****************************************************************
       * Demonstrate STRING and UNSTRING.
+      *
+      * Modification History
+      *   Added a real name-import job below the Fake-CSV demo.  The
+      *   demo only ever unstrings two hardcoded records; the import
+      *   job reads an arbitrary number of EN/ES name records from an
+      *   external feed and builds a table of them using the same
+      *   language-code-driven UNSTRING technique.
       *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Name-Import-File
+               Assign to "NAMECSV"
+               Organization Sequential
+               Access Sequential
+               File Status Name-Import-File-Status.
        Data Division.
+       File Section.
+       FD  Name-Import-File
+           Recording Mode F
+           Record Contains 40 Characters.
+       01  Name-Import-Record.
+           05  NIR-Language-Code        pic x(2).
+           05  filler                   pic x.
+           05  NIR-Data                 pic x(37).
        Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Name-Import-File-Status  pic x(02).
+               88  Name-Import-File-OK  value "00".
+               88  Name-Import-File-EOF value "10".
+
+      * The import job builds this table from however many records
+      * are on the feed, instead of the two hardcoded Fake-CSV-Record
+      * entries the demo above uses.
+       01  Imported-Name-Count          pic 9(03) value zero.
+       01  Imported-Name-Table.
+           05  Imported-Name occurs 1 to 500 times
+                   depending on Imported-Name-Count
+                   indexed by Imported-Name-Ix.
+               10  IMN-First-Name       pic x(40).
+               10  IMN-Middle-Name      pic x(40).
+               10  IMN-Last-Name        pic x(40).
+               10  IMN-2nd-Last-Name    pic x(40).
        01  English-Name.
            05  EN-First-Name           pic x(40).
            05  EN-Middle-Name          pic x(40). 
@@ -63,8 +103,8 @@
            display "MOVE using FUNCTION LENGTH to try and get "
                    "the 'real' length (doesn't work)"                         
            display "<"
-               EN-Last-Name(1: function(length(EN-Last-Name))) ", "
-               EN-First-Name(1: function(length(EN-First-Name))) " "
+               EN-Last-Name(1: function length(EN-Last-Name)) ", "
+               EN-First-Name(1: function length(EN-First-Name)) " "
                EN-Middle-Name(1:1) "."
            ">"
            
@@ -268,7 +308,58 @@
            display "and STRING to format a name that has "
                    "embedded spaces"
            display "Result:"
-           display Formatted-Name                                                                    
+           display Formatted-Name
+
+           display space
+           display "Importing an arbitrary number of EN/ES name "
+                   "records from an external feed"
+           perform 0100-Import-Name-File
+           display "Imported " Imported-Name-Count " name record(s)"
 
            goback
+           .
+       0100-Import-Name-File.
+      *****************************************************************
+      * Reads however many name records are on the feed - not just
+      * the two the Fake-CSV demo above hardcodes - and unstrings
+      * each one into Imported-Name-Table using the same
+      * language-code-driven technique, EN records delimited by ";"
+      * and ES records delimited by ",".
+      *****************************************************************
+           open input Name-Import-File
+           if not Name-Import-File-OK
+               display "Unable to open NAMECSV, status "
+                   Name-Import-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           read Name-Import-File
+           perform with test before
+                   until Name-Import-File-EOF
+                   or Imported-Name-Count = 500
+               add 1 to Imported-Name-Count
+               perform 0110-Unstring-Name-Record
+               read Name-Import-File
+           end-perform
+
+           close Name-Import-File
+           .
+       0110-Unstring-Name-Record.
+           if NIR-Language-Code = "EN"
+               unstring NIR-Data
+                   delimited by ";"
+                   into IMN-First-Name(Imported-Name-Count)
+                        IMN-Middle-Name(Imported-Name-Count)
+                        IMN-Last-Name(Imported-Name-Count)
+               end-unstring
+           else
+               unstring NIR-Data
+                   delimited by ","
+                   into IMN-Last-Name(Imported-Name-Count)
+                        IMN-2nd-Last-Name(Imported-Name-Count)
+                        IMN-First-Name(Imported-Name-Count)
+                        IMN-Middle-Name(Imported-Name-Count)
+               end-unstring
+           end-if
            .
\ No newline at end of file
