@@ -2,62 +2,55 @@
        Program-Id. TABLES.
       *****************************************************************
       * Sandbox for exploring COBOL tables.
+      *
+      * Modification History
+      *   The airport table used to be built from literal VALUE
+      *   clauses right here in Working-Storage.  It is now loaded at
+      *   run time from an external reference file, the same Select/
+      *   Assign/File-Status idiom the batch programs use, so the
+      *   table can be kept current without a recompile.
       *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Airport-Reference-File
+               Assign to "AIRPRTF"
+               Organization Sequential
+               Access Sequential
+               File Status Airport-Reference-File-Status.
        Data Division.
+       File Section.
+       FD  Airport-Reference-File
+           Recording Mode F
+           Record Contains 107 Characters.
+       01  Airport-Reference-Record.
+           05  ARF-IATA-Code            pic x(3).
+           05  ARF-ICAO-Code            pic x(4).
+           05  ARF-Nearest-City         pic x(30).
+           05  ARF-Airport-Name        pic x(70).
        Working-Storage Section.
-
-      * Populating a table with static data via REDEFINES
-       
-       01  Airport-Table-Data.
-           05  filler                   pic x(3) value "ATL".
-           05  filler                   pic x(4) value "KATL".
-           05  filler                   pic x(30) value "Atlanta".
-           05  filler                   pic x(70) value 
-               "Hartsfield-Jackson Atlanta International Airport".
-           05  filler                   pic x(3) value "CAN".
-           05  filler                   pic x(4) value "ZGGG".
-           05  filler                   pic x(30) value "Guangzhou".
-           05  filler                   pic x(70) value 
-               "Guangzhou Baiyun International Airport".
-           05  filler                   pic x(3) value "DEN".
-           05  filler                   pic x(4) value "KDEN".
-           05  filler                   pic x(30) value "Denver".
-           05  filler                   pic x(70) value 
-               "Denver International Airport".
-           05  filler                   pic x(3) value "DFW".
-           05  filler                   pic x(4) value "KDFW".
-           05  filler                   pic x(30) value "Dallas".
-           05  filler                   pic x(70) value 
-               "Dallas-Ft. Worth International Airport".
-           05  filler                   pic x(3) value "IST".
-           05  filler                   pic x(4) value "LTFM".
-           05  filler                   pic x(30) value "Istanbul".
-           05  filler                   pic x(70) value 
-               "Istanbul Airport".
-           05  filler                   pic x(3) value "LKA".
-           05  filler                   pic x(4) value "WRKL".
-           05  filler pic x(30) value "Nusa Tenggara Timur".
-           05  filler                   pic x(70) value 
-               "Gewayentana Airport".
-           05  filler                   pic x(3) value "LOS".
-           05  filler                   pic x(4) value "DNMM".
-           05  filler                   pic x(30) value "Lagos".
-           05  filler                   pic x(70) value 
-               "Murtala Mohammed International Airport".
-           05  filler                   pic x(3) value "SYD".
-           05  filler                   pic x(4) value "YSSY".
-           05  filler                   pic x(30) value "Sydney".
-           05  filler                   pic x(70) value 
-               "Sydney Airport".
-
-       01  Airport-Table redefines Airport-Table-Data.
-           05  Airport-Info occurs 8 times
+       01  File-Status-Indicators.
+           05  Airport-Reference-File-Status pic x(02).
+               88  Airport-Reference-File-OK  value "00".
+               88  Airport-Reference-File-EOF value "10".
+
+      * Loading a table at run time from an external reference file,
+      * one entry per record, instead of hardcoding it with REDEFINES.
+      * The file is expected to already be in ascending IATA-code
+      * order, since the table is binary-searched further down. The
+      * table is sized with OCCURS DEPENDING ON rather than a fixed
+      * count, since the reference file can grow without a recompile.
+       01  Airport-Table.
+           05  Airport-Info occurs 1 to 500 times
+                   depending on Airport-Count
                    ascending Airport-IATA-Code
                    indexed by Airport-Ix.
                10  Airport-IATA-Code    pic x(3).
                10  Airport-ICAO-Code    pic x(4).
                10  Airport-Nearest-City pic x(30).
                10  Airport-Name         pic x(70).
+       01  Airport-Table-Controls.
+           05  Airport-Count            pic 9(03) value zero.
 
        01  Search-City-Name             pic x(30).
        01  Search-IATA-Code             pic x(3).
@@ -78,10 +71,21 @@
                    15  Inv-Unit-Price   pic s9(5)v99.
                    15  Inv-Quantity     pic 9(5).
                    15  Inv-Ext-Price    pic s9(7)v99.
-                   15  Inv-Sales-Tax    pic sv9(5).
+      * One line item can be taxed by more than one jurisdiction -
+      * state, county, and city each carry their own rate, and the
+      * rates are added together when the line is extended.
+                   15  Inv-Tax-Rates.
+                       20  Inv-State-Tax  pic sv9(5).
+                       20  Inv-County-Tax pic sv9(5).
+                       20  Inv-City-Tax   pic sv9(5).
 
        Procedure Division.
 
+      * Load the airport table from the external reference file
+      * before it is searched below.
+
+           perform 0100-Load-Airport-Table
+
       * Serial search example
       * Guangzhou is in the table. Fargo is not in the table.
 
@@ -120,28 +124,40 @@
            move "ABCDEFGH" to Inv-Product    ( 1 1 )
            move +15.47     to Inv-Unit-Price ( 1 1 )
            move 2          to Inv-Quantity   ( 1 1 )
-           move +0.025     to Inv-Sales-Tax  ( 1 1 )
+           move +0.02      to Inv-State-Tax  ( 1 1 )
+           move +0.004     to Inv-County-Tax ( 1 1 )
+           move +0.001     to Inv-City-Tax   ( 1 1 )
            move "BCDEFGHI" to Inv-Product    ( 1 2 )
            move +66.12     to Inv-Unit-Price ( 1 2 )
            move 1          to Inv-Quantity   ( 1 2 )
-           move +0.025     to Inv-Sales-Tax  ( 1 2 )
+           move +0.02      to Inv-State-Tax  ( 1 2 )
+           move +0.004     to Inv-County-Tax ( 1 2 )
+           move +0.001     to Inv-City-Tax   ( 1 2 )
            move "CDEFGHIJ" to Inv-Product    ( 1 3 )
            move +2.88      to Inv-Unit-Price ( 1 3 )
            move 6          to Inv-Quantity   ( 1 3 )
-           move +0.000     to Inv-Sales-Tax  ( 1 3 )
+           move +0.000     to Inv-State-Tax  ( 1 3 )
+           move +0.000     to Inv-County-Tax ( 1 3 )
+           move +0.000     to Inv-City-Tax   ( 1 3 )
            move "DEFGHIJK" to Inv-Product    ( 1 4 )
            move +29.99     to Inv-Unit-Price ( 1 4 )
            move 3          to Inv-Quantity   ( 1 4 )
-           move +0.025     to Inv-Sales-Tax  ( 1 4 )
+           move +0.02      to Inv-State-Tax  ( 1 4 )
+           move +0.004     to Inv-County-Tax ( 1 4 )
+           move +0.001     to Inv-City-Tax   ( 1 4 )
            move spaces     to Inv-Product    ( 1 5 )
            move "EFGHIJKL" to Inv-Product    ( 2 1 )
            move +3.50      to Inv-Unit-Price ( 2 1 )
            move 9          to Inv-Quantity   ( 2 1 )
-           move +0.025     to Inv-Sales-Tax  ( 2 1 )
+           move +0.02      to Inv-State-Tax  ( 2 1 )
+           move +0.004     to Inv-County-Tax ( 2 1 )
+           move +0.001     to Inv-City-Tax   ( 2 1 )
            move "FGHIJKLM" to Inv-Product    ( 2 2 )
            move +2.44      to Inv-Unit-Price ( 2 2 )
            move 8          to Inv-Quantity   ( 2 2 )
-           move +0.025     to Inv-Sales-Tax  ( 2 2 )
+           move +0.02      to Inv-State-Tax  ( 2 2 )
+           move +0.004     to Inv-County-Tax ( 2 2 )
+           move +0.001     to Inv-City-Tax   ( 2 2 )
            move spaces     to Inv-Product    ( 2 3 )
 
       * Iterate over the table to compute the invoice total
@@ -157,20 +173,44 @@
                    compute Inv-Ext-Price(Line-Ix, Item-Ix) =
                        (Inv-Unit-Price(Line-Ix, Item-Ix)
                         * Inv-Quantity(Line-Ix, Item-Ix))
-                       * (1 + Inv-Sales-Tax(Line-Ix, Item-Ix))
+                       * (1 + Inv-State-Tax(Line-Ix, Item-Ix)
+                            + Inv-County-Tax(Line-Ix, Item-Ix)
+                            + Inv-City-Tax(Line-Ix, Item-Ix))
                    end-compute
                    add Inv-Ext-Price(Line-Ix, Item-Ix)
                        to Inv-Line-Total(Line-Ix)
                    end-add
-               end-perfgorm
+               end-perform
                add Inv-Line-Total(Line-Ix) to Inv-Total
            end-perform
-            
+
            move Inv-Total to Inv-Total-Display
            display "Inv-Total: " Inv-Total-Display
 
            goback
-           .                           
+           .
+       0100-Load-Airport-Table.
+           open input Airport-Reference-File
+           if not Airport-Reference-File-OK
+               display "TABLES OPEN error, AIRPRTF status "
+                   Airport-Reference-File-Status
+               move 12 to return-code
+               goback
+           end-if
+           read Airport-Reference-File
+           perform with test before
+                   until Airport-Reference-File-EOF
+                   or Airport-Count = 500
+               add 1 to Airport-Count
+               move ARF-IATA-Code    to Airport-IATA-Code(Airport-Count)
+               move ARF-ICAO-Code    to Airport-ICAO-Code(Airport-Count)
+               move ARF-Nearest-City
+                 to Airport-Nearest-City(Airport-Count)
+               move ARF-Airport-Name to Airport-Name(Airport-Count)
+               read Airport-Reference-File
+           end-perform
+           close Airport-Reference-File
+           .
 
 
 
