@@ -2,9 +2,41 @@
        Program-Id. UNSTR.
       *****************************************************************
       * UNSTRING sandbox
+      *
+      * Modification History
+      *   Example 12's ON OVERFLOW phrase used to hold an unreachable
+      *   string literal instead of an executable statement.  It now
+      *   writes the offending input and a reason code to a reject
+      *   file, the shop's standard pattern for handling an UNSTRING
+      *   that doesn't have enough receiving fields for its input.
       *****************************************************************
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Reject-File
+                  Assign to "UNSREJ"
+                  Organization Sequential
+                  Access Sequential
+                  File Status Reject-File-Status.
        Data Division.
+       File Section.
+       FD  Reject-File
+           Recording Mode F
+           Record Contains 45 Characters
+           Block Contains 0 Records
+           Data Record Reject-Record.
+       01  Reject-Record.
+           05  REJ-Reason-Code               pic x(4).
+           05  filler                        pic x(1).
+           05  REJ-Input-Field                pic x(40).
        Working-Storage Section.
+       01  External-File-Names.
+           05  Reject-File-DDNAME            pic x(8) value "UNSREJ".
+       01  File-Status-Indicators.
+           05  Reject-File-Status            pic x(2).
+               88  Reject-File-OK            value "00".
+       01  This-Program-Id                   pic x(8) value "UNSTR".
+           copy ERRCOMM.
        01  filler.
            05  Sending-Field                pic x(40).
            05  Receiving-Field-1            pic x(20).
@@ -26,6 +58,19 @@
     
        Procedure Division.
 
+           open output Reject-File
+           if not Reject-File-OK
+               move Reject-File-Status to Error-Status
+               move Const-OPEN to Error-Operation
+               move Reject-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               call "ERRLOG" using by reference This-Program-Id
+                       by reference Error-Message
+               display Error-Message
+               move 12 to return-code
+               goback
+           end-if
+
            display "UNSTRING example 1: Simplest case"
            move "Alpha Beta" to Sending-Field
            perform Clear-Receiving-Fields
@@ -162,7 +207,8 @@
                                 
            display space
            display "UNSTRING example 9: "
-                   "Capturing the number of characters found for each field"
+                   "Capturing the number of characters found "
+                   "for each field"
            move "AlphaXYZBetaYZGammaXYDelta" to Sending-Field
            perform Clear-Receiving-Fields
            move "XY" to Delimiter-1
@@ -272,11 +318,34 @@
                     Receiving-Field-2
                     Receiving-Field-3
                on overflow
-                    "Overflow condition was raised"
-           end-unstring 
-            
+                    perform 8500-Write-Reject-Record
+           end-unstring
+           display "Sending-Field: " Sending-Field
+           display "Receiving-Field-1: " Receiving-Field-1
+           display "Receiving-field-2: " Receiving-Field-2
+           display "Receiving-Field-3: " Receiving-Field-3
+
+           close Reject-File
            goback
            .
+       8500-Write-Reject-Record.
+           move "OVFL" to REJ-Reason-Code
+           move Sending-Field to REJ-Input-Field
+           write Reject-Record
+           if not Reject-File-OK
+               move Reject-File-Status to Error-Status
+               move Const-WRITE to Error-Operation
+               move Reject-File-DDNAME to Error-DDNAME
+               move IO-Error-Message to Error-Message
+               call "ERRLOG" using by reference This-Program-Id
+                       by reference Error-Message
+               display Error-Message
+               move 12 to return-code
+               goback
+           end-if
+           display "Overflow condition was raised - "
+                   "rejected with reason code " REJ-Reason-Code
+           .
        Clear-Receiving-Fields.
            move spaces to Receiving-Field-1 Field-1-Delimiter
                           Receiving-Field-2 Field-2-Delimiter
