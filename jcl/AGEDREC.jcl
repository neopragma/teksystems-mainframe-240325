@@ -0,0 +1,24 @@
+//AGEDRECJ JOB (ACCTNO),'ACCOUNTS RECEIVABLE AGING',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* AGEDREC - reads the accounts file and produces an aging report,
+//* bucketing each account by days past due via the AGEDAYS
+//* subprogram.
+//*
+//* DD names:
+//*   ACCTFL  - input,  FB, LRECL=80
+//*   AGEDRPT - output, FB, LRECL=132 (aging report)
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=AGEDREC
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//ACCTFL   DD   DISP=SHR,DSN=BATCH.AGEDREC.ACCTFL
+//AGEDRPT  DD   DSN=BATCH.AGEDREC.AGEDRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
+//
