@@ -0,0 +1,30 @@
+//BATCTLJ  JOB (ACCTNO),'BATCH CONTROL POSTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* BATCTL - reads header/invoice batches from the input file, posts
+//* each batch whose invoice tally matches its header count, and
+//* rejects whole batches that don't.
+//*
+//* DD names:
+//*   BCTLIN   - input,  FB, LRECL=100 (headers + invoices)
+//*   BCTLPOST - output, FB, LRECL=100 (posted invoices)
+//*   BCTLRPT  - output, FB, LRECL=132 (batch control report)
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error, or a batch header was expected but not
+//*        found - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=BATCTL
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//BCTLIN   DD   DISP=SHR,DSN=BATCH.BATCTL.BCTLIN
+//BCTLPOST DD   DSN=BATCH.BATCTL.BCTLPOST,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//BCTLRPT  DD   DSN=BATCH.BATCTL.BCTLRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
+//
