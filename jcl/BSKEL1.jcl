@@ -0,0 +1,29 @@
+//BSKEL1J  JOB (ACCTNO),'BATCH SKELETON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* BSKEL1 - batch skeleton: reads a sequential input file and
+//* copies it to a sequential output file, writing any records it
+//* cannot process to a reject file.
+//*
+//* DD names:
+//*   SQINPUT   - input,  FB, LRECL=80
+//*   SQOUTPUT  - output, FB, LRECL=80
+//*   SQREJECT  - output, FB, LRECL=85
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=BSKEL1
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//SQINPUT  DD   DISP=SHR,DSN=BATCH.BSKEL1.SQINPUT
+//SQOUTPUT DD   DSN=BATCH.BSKEL1.SQOUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SQREJECT DD   DSN=BATCH.BSKEL1.SQREJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85)
+//SYSOUT   DD   SYSOUT=*
+//
