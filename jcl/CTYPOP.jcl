@@ -0,0 +1,23 @@
+//CTYPOPJ  JOB (ACCTNO),'CITY POPULATION REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* CTYPOP - reads the city population feed and produces a summary
+//* report.
+//*
+//* DD names:
+//*   CTYFEED  - input,  FB, LRECL=35
+//*   CTYPOPRP - output, FB, LRECL=132 (population report)
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=CTYPOP
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//CTYFEED  DD   DISP=SHR,DSN=BATCH.CTYPOP.CTYFEED
+//CTYPOPRP DD   DSN=BATCH.CTYPOP.CTYPOPRP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD   SYSOUT=*
+//
