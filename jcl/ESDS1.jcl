@@ -0,0 +1,30 @@
+//ESDS1J   JOB (ACCTNO),'ESDS BATCH SANDBOX',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* ESDS1 - sandbox for demonstrating ESDS processing in batch, with
+//* restart/checkpoint support.
+//*
+//* DD names:
+//*   ESDSIN   - input,  FB, LRECL=80 (entry-sequenced extract)
+//*   ESDSOUT  - output, FB, LRECL=80
+//*   ESDSRST  - input/output, FB, LRECL=80 (restart control)
+//*   ESDSCKP  - output,       FB, LRECL=80 (checkpoint records)
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=ESDS1
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//ESDSIN   DD   DISP=SHR,DSN=BATCH.ESDS1.ESDSIN
+//ESDSOUT  DD   DSN=BATCH.ESDS1.ESDSOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//ESDSRST  DD   DISP=SHR,DSN=BATCH.ESDS1.ESDSRST
+//ESDSCKP  DD   DSN=BATCH.ESDS1.ESDSCKP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//
