@@ -0,0 +1,26 @@
+//FCOMPARJ JOB (ACCTNO),'SEQUENTIAL FILE COMPARE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* FCOMPARE - key-sequence compares two sequential extracts and
+//* writes a report of the differences found.  Built on the BSKEL1
+//* open/read/write scaffold.
+//*
+//* DD names:
+//*   OLDFILE - input,  FB, LRECL=80
+//*   NEWFILE - input,  FB, LRECL=80
+//*   CMPRPT  - output, FB, LRECL=80 (difference report)
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=FCOMPARE
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//OLDFILE  DD   DISP=SHR,DSN=BATCH.FCOMPARE.OLDFILE
+//NEWFILE  DD   DISP=SHR,DSN=BATCH.FCOMPARE.NEWFILE
+//CMPRPT   DD   DSN=BATCH.FCOMPARE.CMPRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//
