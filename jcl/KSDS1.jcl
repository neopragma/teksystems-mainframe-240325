@@ -0,0 +1,19 @@
+//KSDS1J   JOB (ACCTNO),'KSDS BATCH SANDBOX',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* KSDS1 - sandbox for demonstrating VSAM KSDS processing in batch.
+//*
+//* DD names:
+//*   KSDSFL - the KSDS cluster itself (RECORDSIZE 80, KEYLEN 12,
+//*            RKP 8) - must already exist, defined by IDCAMS
+//*            DEFINE CLUSTER; this job does not allocate it.
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=KSDS1
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//KSDSFL   DD   DISP=SHR,DSN=BATCH.KSDS1.KSDSFL
+//SYSOUT   DD   SYSOUT=*
+//
