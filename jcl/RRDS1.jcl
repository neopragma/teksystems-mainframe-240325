@@ -0,0 +1,22 @@
+//RRDS1J   JOB (ACCTNO),'RRDS BATCH SANDBOX',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* RRDS1 - sandbox for demonstrating VSAM RRDS processing in batch,
+//* both by relative record number and sequentially.  Both file
+//* declarations in RRDS1 point at the same dataset, so only one DD
+//* statement is needed for it.
+//*
+//* DD names:
+//*   RRDSFL - the RRDS cluster itself (RECORDSIZE 80) - must
+//*            already exist, defined by IDCAMS DEFINE CLUSTER;
+//*            this job does not allocate it.
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read/write failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=RRDS1
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//RRDSFL   DD   DISP=SHR,DSN=BATCH.RRDS1.RRDSFL
+//SYSOUT   DD   SYSOUT=*
+//
