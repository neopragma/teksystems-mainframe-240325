@@ -0,0 +1,21 @@
+//RRDSCMPJ JOB (ACCTNO),'RRDS COMPARE UTILITY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* RRDSCMP - compares the records of two VSAM RRDS clusters, typically
+//* an old generation against today's run of RRDS1, reporting any
+//* relative-record slots that differ.
+//*
+//* DD names:
+//*   RRDSFL  - old RRDS cluster (RECORDSIZE 80) - input
+//*   RRDSFL2 - new RRDS cluster (RECORDSIZE 80) - input
+//*
+//* Return codes:
+//*   0  - normal completion
+//*   12 - fatal I/O error (open/read failed) - step abends
+//*********************************************************************
+//STEP010  EXEC PGM=RRDSCMP
+//STEPLIB  DD   DISP=SHR,DSN=BATCH.LOADLIB
+//RRDSFL   DD   DISP=SHR,DSN=BATCH.RRDS1.RRDSFL
+//RRDSFL2  DD   DISP=SHR,DSN=BATCH.RRDS1.RRDSFL.G0001V00
+//SYSOUT   DD   SYSOUT=*
+//
