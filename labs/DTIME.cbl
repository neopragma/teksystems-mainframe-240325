@@ -2,6 +2,13 @@
        Program-Id. DTIME.
       *****************************************************************
       * Follow the instructions given in source comments.
+      *
+      * Modification History
+      *   Completed the date/time display, the day-of-week table, and
+      *   the days-between-dates calculations below.  The day count
+      *   itself is done by the new DAYSBTWN subprogram, the same way
+      *   ADDRSTD and DATEUTIL pulled reusable logic out of other labs
+      *   for other batch jobs to call.
       *****************************************************************
        Data Division.
        Working-Storage Section.
@@ -25,11 +32,25 @@
            05  Date-1                pic 9(8).
            05  Date-2                pic 9(8).
 
+      * Parameter area for the DAYSBTWN subprogram - same field
+      * layout as DYB-Parms in DAYSBTWN's Linkage Section.
+       01  Days-Between-Parms.
+           05  DBP-Date-1            pic 9(8).
+           05  DBP-Date-2            pic 9(8).
+           05  DBP-Days-Between      pic 9(7).
+
        01  Day-of-Week-Code          pic 9.
+       01  Tomorrows-Day-Code        pic 9.
        01  Day-of-Week-Values.
            05  filler pic x(9) value "Monday   ".
+           05  filler pic x(9) value "Tuesday  ".
+           05  filler pic x(9) value "Wednesday".
+           05  filler pic x(9) value "Thursday ".
+           05  filler pic x(9) value "Friday   ".
+           05  filler pic x(9) value "Saturday ".
+           05  filler pic x(9) value "Sunday   ".
        01  Day-of-Week-Table redefines Day-of-Week-Values.
-           05  Day-Name    occurs 1 times
+           05  Day-Name    occurs 7 times
                            indexed by Day-Index
                            pic x(9).
 
@@ -50,7 +71,20 @@
       *                                       after GMT
       *                                       GMT
 
-      * <your code goes here>
+           move function current-date to Date-and-Time
+           display "The date/time: "
+               DT-Year "-" DT-Month "-" DT-Day-of-Month
+               " " DT-Hour ":" DT-Minute ":" DT-Second
+               " " DT-GMT-Offset-Hours
+               space
+           evaluate true
+               when DT-Ahead-of-GMT
+                   display "after GMT"
+               when DT-Behind-GMT
+                   display "before GMT"
+               when other
+                   display "GMT"
+           end-evaluate
 
       * Complete the code for Day-of-Week-Values, following the
       * pattern suggested by the incomplete code. Adjust the occurs
@@ -64,9 +98,17 @@
       * Today is a Wednesday
       * Tomorrow will be a Thursday
 
-      * <your code goes here>
-           display "Today is a ?????????"
-           display "Tomorrow will be a ?????????"
+           accept Day-of-Week-Code from Day-of-Week
+           set Day-Index to Day-of-Week-Code
+           display "Today is a " Day-Name(Day-Index)
+
+           if Day-of-Week-Code = 7
+               move 1 to Tomorrows-Day-Code
+           else
+               add 1 to Day-of-Week-Code giving Tomorrows-Day-Code
+           end-if
+           set Day-Index to Tomorrows-Day-Code
+           display "Tomorrow will be a " Day-Name(Day-Index)
 
 
       * Use the appropriate intrinsic functions and arithmetic
@@ -74,11 +116,22 @@
 
            move 20260524 to Date-1
            move 20251213 to Date-2
-      *    display "There are ??? days between ??? and ???"  <= FIX
+           perform 0100-Calculate-Days-Between
+      * 0100-Calculate-Days-Between displays the result. <= FIX
            move 20251031 to Date-1
            move 20240702 to Date-2
-      *    display "There are ??? days between ??? and ???"  <= FIX
+           perform 0100-Calculate-Days-Between
+      * 0100-Calculate-Days-Between displays the result. <= FIX
 
 
            goback
            .
+       0100-Calculate-Days-Between.
+           move Date-1 to DBP-Date-1
+           move Date-2 to DBP-Date-2
+           call "DAYSBTWN" using
+               by reference Days-Between-Parms
+           end-call
+           display "There are " DBP-Days-Between
+               " days between " Date-1 " and " Date-2
+           .
