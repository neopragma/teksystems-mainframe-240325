@@ -2,16 +2,23 @@
        Program-Id. STR3.
       *****************************************************************
       * Follow the instructions given in source comments.
+      *
+      * Modification History
+      *   Completed the two exercises below.  The second one now
+      *   calls the standalone ADDRSTD subprogram to do the actual
+      *   address formatting, rather than repeating the STRING logic
+      *   in line, so the same USPS-style formatting is reusable
+      *   wherever else a standardized address line is needed.
       *****************************************************************
        Data Division.
-       Working-Storage Section. 
+       Working-Storage Section.
 
        01  Generic-Output-Field     pic x(132).
 
        01  Street-Address.
            05  Addr-Street-Number    pic x(6).
            05  Addr-Street-Name      pic x(30).
-           05  Addr-Stree-Direction  pic x.
+           05  Addr-Street-Direction pic x.
            05  Addr-Street-Type      pic x(12).
            05  Addr-Unit             pic x(6).
            05  Addr-Unit-Type        pic x(6).
@@ -23,9 +30,18 @@
 
        01  CSV-Record.
            05  filler pic x(80) value
-               "1182,Euclid,N,Ave.,12G,Apt.,Cleveland,OH,441061234"  
+               "1182,Euclid,N,Ave.,12G,Apt.,Cleveland,OH,441061234".
+
+       01  CSV-Zip-Combined            pic x(9).
+
+       01  Address-Work-Areas.
+           05  ADR-City-Words occurs 5 times
+                   pic x(30) value spaces.
+           05  ADR-City-Display         pic x(30).
+           05  ADR-Trailing-Spaces      pic 9(3).
+           05  ADR-City-Length          pic 9(3).
 
-       Procedure Division. 
+       Procedure Division.
 
       * Complete the following code to include missing move statements
       * and use STRING to populate Generic-Output-Field with the value 
@@ -40,9 +56,67 @@
       * Seinfeld: 129 W. 81st St. Apt. 5A, New York, NY 10024   
 
            move spaces to Street-Address Generic-Output-Field
-           move "129" to Addr-Street-Number 
+           move "129" to Addr-Street-Number
            move "W" to Addr-Street-Direction
+           move "81st" to Addr-Street-Name
+           move "St." to Addr-Street-Type
+           move "5A" to Addr-Unit
+           move "Apt." to Addr-Unit-Type
            move "New   York" to Addr-City
+           move "NY" to Addr-State
+           move "10024" to Addr-Zip-5
+
+      * Addr-City has extra embedded spaces, so it is squeezed down to
+      * a single space between words using UNSTRING/STRING, the same
+      * technique STRING6's embedded-space demo uses.
+           unstring Addr-City
+               delimited by all spaces
+               into ADR-City-Words(1)
+                    ADR-City-Words(2)
+                    ADR-City-Words(3)
+                    ADR-City-Words(4)
+                    ADR-City-Words(5)
+           end-unstring
+
+           move spaces to ADR-City-Display
+           string ADR-City-Words(1) delimited by space
+                  space delimited by size
+                  ADR-City-Words(2) delimited by space
+               into ADR-City-Display
+           end-string
+
+      * FUNCTION REVERSE finds the "real" length of the now-trimmed
+      * city, the same way STRING6 finds the real length of a
+      * left-justified field - by reversing it and counting the
+      * leading spaces in the reverse.
+           move zero to ADR-Trailing-Spaces
+           inspect function reverse(ADR-City-Display)
+               tallying ADR-Trailing-Spaces
+               for leading spaces
+           compute ADR-City-Length =
+               length of ADR-City-Display - ADR-Trailing-Spaces
+           end-compute
+
+           string "Seinfeld: " delimited by size
+                  Addr-Street-Number delimited by space
+                  space delimited by size
+                  Addr-Street-Direction delimited by size
+                  ". " delimited by size
+                  Addr-Street-Name delimited by space
+                  space delimited by size
+                  Addr-Street-Type delimited by space
+                  space delimited by size
+                  Addr-Unit-Type delimited by space
+                  space delimited by size
+                  Addr-Unit delimited by space
+                  ", " delimited by size
+                  ADR-City-Display(1:ADR-City-Length) delimited by size
+                  ", " delimited by size
+                  Addr-State delimited by space
+                  space delimited by size
+                  Addr-Zip-5 delimited by space
+               into Generic-Output-Field
+           end-string
            display Generic-Output-Field
 
 
@@ -56,8 +130,30 @@
       *
       * 1182 N. Euclid Ave., Apt. 12G, Cleveland, OH 44106-1234
 
-      * <your code goes here>
-           display Generic-Output-Field     
+           move spaces to Street-Address Generic-Output-Field
+           unstring CSV-Record
+               delimited by ","
+               into Addr-Street-Number
+                    Addr-Street-Name
+                    Addr-Street-Direction
+                    Addr-Street-Type
+                    Addr-Unit
+                    Addr-Unit-Type
+                    Addr-City
+                    Addr-State
+                    CSV-Zip-Combined
+           end-unstring
+           move CSV-Zip-Combined(1:5) to Addr-Zip-5
+           move CSV-Zip-Combined(6:4) to Addr-Zip-4
+
+      * The standardization logic itself now lives in ADDRSTD, so the
+      * same formatting is reusable anywhere else an address needs to
+      * be standardized, not just here.
+           call "ADDRSTD" using
+               by reference Street-Address
+               by reference Generic-Output-Field
+           end-call
+           display Generic-Output-Field
 
            goback
            .
