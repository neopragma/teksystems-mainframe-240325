@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Record layout for the mountain-elevation reference file used
+      * by TABSRCH.  Fixed 80-byte record; elevation is in meters.
+      *****************************************************************
+           05  MTN-Name                  pic x(20).
+           05  MTN-State                 pic x(02).
+           05  MTN-Elevation             pic 9(05).
+           05  filler                    pic x(53).
