@@ -2,59 +2,260 @@
        Program-Id. TABSRCH.
       *****************************************************************
       * Follow the instructions given in source comments.
+      *
+      * Modification History
+      *   Finished the table-loading and search logic - the input
+      *   data set is read into Mountain-Table once at the start of
+      *   the run, then searched two ways: a serial search for the
+      *   highest mountain outside Alaska, and a binary search for
+      *   the highest mountain under 4500 meters.
+      *   Added a standing top-10-mountains-by-elevation report.
       *****************************************************************
        Environment Division.
        Input-Output Section.
-
-      * <your code goes here - SELECT>
+       File-Control.
+           Select Mountain-File
+               Assign to "TABDATA"
+               Organization Sequential
+               Access Sequential
+               File Status Mountain-File-Status.
+           Select Report-File
+               Assign to "TOP10RPT"
+               Organization Sequential
+               Access Sequential
+               File Status Report-File-Status.
 
        Data Division.
        File Section.
+       FD  Mountain-File
+           Recording Mode F
+           Record Contains 80 Characters
+           Block Contains 0 Records
+           Data Record Input-Record.
 
-      * <your code goes here - FD>
-
-       Working-Storage Section.
        01  Input-Record.
            copy TABREC.
 
-      * <your code goes here - File Status field>
+       FD  Report-File
+           Recording Mode F
+           Record Contains 80 Characters
+           Block Contains 0 Records
+           Data Record Report-Record.
+       01  Report-Record                 pic x(80).
+
+       Working-Storage Section.
+       01  File-Status-Indicators.
+           05  Mountain-File-Status     pic x(02).
+               88  Mountain-File-OK     value "00".
+               88  Mountain-File-EOF    value "10".
+           05  Report-File-Status       pic x(02).
+               88  Report-File-OK       value "00".
+
+       01  Top-10-Heading.
+           05  filler                    pic x(20)
+               value "TOP 10 MOUNTAINS".
+       01  Top-10-Column-Heading.
+           05  filler                    pic x(06) value "Rank".
+           05  filler                    pic x(22) value "Name".
+           05  filler                    pic x(08) value "State".
+           05  filler                    pic x(12) value "Elevation".
+       01  Top-10-Detail-Line.
+           05  TOP-Rank                   pic z9.
+           05  filler                     pic x(04) value spaces.
+           05  TOP-Name                   pic x(20).
+           05  filler                     pic x(02) value spaces.
+           05  TOP-State                  pic x(02).
+           05  filler                     pic x(04) value spaces.
+           05  TOP-Elevation               pic zzzz9.
+
+      * The input data set is expected to already be sorted descending
+      * by elevation, since search #2 below binary-searches on it.
+       01  Mountain-Count               pic 9(03) value zero.
+       01  Mountain-Table.
+           05  Mountain-Entry occurs 1 to 500 times
+                   depending on Mountain-Count
+                   indexed by Mountain-Ix.
+               10  MTN-Name             pic x(20).
+               10  MTN-State            pic x(02).
+               10  MTN-Elevation        pic 9(05).
+
+       01  Search-Controls.
+           05  Search-Low-Ix            pic 9(03).
+           05  Search-High-Ix           pic 9(03).
+           05  Search-Mid-Ix            pic 9(03).
+           05  Search-Found-Ix          pic 9(03) value zero.
 
        Procedure Division.
 
       * Complete the missing code in the Environment Division,
       * Input-Output Section and the Data Division, File Section
       * to suport a sequential data set with fixed-blocked format
-      * and 80-byte logical records. 
-      * Specify a value for BLOCK CONTAINS that causes the program 
+      * and 80-byte logical records.
+      * Specify a value for BLOCK CONTAINS that causes the program
       * not to care what the actual block size is.
       *
       * Create a job in your JCL library to execute program TABSRCH.
       * Include a DD statement for the input data set named
       * <userid>.INNOV.TABDATA and give it a DDNAME that matches the
       * external name you coded on the SELECT statement for the file.
-      * 
+      *
       * Code logic to open, read, and close the data set and to
       * populate a table in Working-Storage with the records from
       * the data set.
       *
-      * Then code table search logic as described below. 
+      * Then code table search logic as described below.
       *
-      * Search #1 - serial search. 
+      * Search #1 - serial search.
       *
       * Find the US mountain outside of Alaska with the highest
       * elevation. Display its name, state abbreviation, and
       * elevation.
       *
       * Search #2 - binary search.
-      * 
+      *
       * Note - The table is sorted descending by MTN-Elevation.
       *
       * Find the mountain with the highest elevation under 4500
       * meters. Display its name, state abbreviation, and
       * elevation.
 
-      * <your code goes here>
+           perform 0100-Load-Mountain-Table
 
+           perform 0200-Find-Highest-Outside-Alaska
+           perform 0300-Find-Highest-Under-4500
+           perform 0400-Write-Top-10-Report
 
            goback
            .
+       0100-Load-Mountain-Table.
+           open input Mountain-File
+           if not Mountain-File-OK
+               display "Unable to open TABDATA, status "
+                   Mountain-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           read Mountain-File into Input-Record
+           perform with test before
+                   until Mountain-File-EOF
+                   or Mountain-Count = 500
+               add 1 to Mountain-Count
+               move MTN-Name of Input-Record
+                 to MTN-Name of Mountain-Entry(Mountain-Count)
+               move MTN-State of Input-Record
+                 to MTN-State of Mountain-Entry(Mountain-Count)
+               move MTN-Elevation of Input-Record
+                 to MTN-Elevation of Mountain-Entry(Mountain-Count)
+               read Mountain-File into Input-Record
+           end-perform
+
+           close Mountain-File
+           .
+       0200-Find-Highest-Outside-Alaska.
+      *****************************************************************
+      * Search #1 - serial search.  The table is already sorted
+      * descending by elevation, so the first non-Alaska entry found
+      * scanning from the top is the highest one outside Alaska.
+      *****************************************************************
+           search Mountain-Entry
+               varying Mountain-Ix
+               at end
+                   display "No mountain found outside Alaska"
+               when MTN-State of Mountain-Entry(Mountain-Ix) not = "AK"
+                   display MTN-Name of Mountain-Entry(Mountain-Ix) ", "
+                       MTN-State of Mountain-Entry(Mountain-Ix) " - "
+                       MTN-Elevation of Mountain-Entry(Mountain-Ix)
+                       " meters"
+           end-search
+           .
+       0300-Find-Highest-Under-4500.
+      *****************************************************************
+      * Search #2 - binary search.  GnuCOBOL's SEARCH ALL only
+      * supports an equality test on the table's key, so this is
+      * coded as a direct binary search for the boundary between
+      * "4500 or over" and "under 4500" instead of using SEARCH ALL.
+      *****************************************************************
+           move 1 to Search-Low-Ix
+           move Mountain-Count to Search-High-Ix
+           move zero to Search-Found-Ix
+
+           perform with test before
+                   until Search-Low-Ix > Search-High-Ix
+               compute Search-Mid-Ix =
+                   (Search-Low-Ix + Search-High-Ix) / 2
+               if MTN-Elevation of Mountain-Entry(Search-Mid-Ix) < 4500
+                   move Search-Mid-Ix to Search-Found-Ix
+                   compute Search-High-Ix = Search-Mid-Ix - 1
+               else
+                   compute Search-Low-Ix = Search-Mid-Ix + 1
+               end-if
+           end-perform
+
+           if Search-Found-Ix > zero
+               display MTN-Name of Mountain-Entry(Search-Found-Ix) ", "
+                   MTN-State of Mountain-Entry(Search-Found-Ix) " - "
+                   MTN-Elevation of Mountain-Entry(Search-Found-Ix)
+                   " meters"
+           else
+               display "No mountain found under 4500 meters"
+           end-if
+           .
+       0400-Write-Top-10-Report.
+      *****************************************************************
+      * The table is kept in descending elevation order, so the first
+      * ten entries (or fewer, if the reference file has fewer than
+      * ten rows) are the top ten mountains by elevation.
+      *****************************************************************
+           open output Report-File
+           if not Report-File-OK
+               display "Unable to open TOP10RPT, status "
+                   Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           move spaces to Report-Record
+           move Top-10-Heading to Report-Record
+           write Report-Record
+           if not Report-File-OK
+               display "Unable to write TOP10RPT, status "
+                   Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           move spaces to Report-Record
+           move Top-10-Column-Heading to Report-Record
+           write Report-Record
+           if not Report-File-OK
+               display "Unable to write TOP10RPT, status "
+                   Report-File-Status
+               move 12 to return-code
+               goback
+           end-if
+
+           perform varying Mountain-Ix from 1 by 1
+                   until Mountain-Ix greater than Mountain-Count
+                   or Mountain-Ix greater than 10
+               move Mountain-Ix to TOP-Rank
+               move MTN-Name of Mountain-Entry(Mountain-Ix)
+                 to TOP-Name
+               move MTN-State of Mountain-Entry(Mountain-Ix)
+                 to TOP-State
+               move MTN-Elevation of Mountain-Entry(Mountain-Ix)
+                 to TOP-Elevation
+
+               move spaces to Report-Record
+               move Top-10-Detail-Line to Report-Record
+               write Report-Record
+               if not Report-File-OK
+                   display "Unable to write TOP10RPT, status "
+                       Report-File-Status
+                   move 12 to return-code
+                   goback
+               end-if
+           end-perform
+
+           close Report-File
+           .
